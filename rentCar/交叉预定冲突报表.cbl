@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.交叉预定冲突报表.
+       AUTHOR.烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 预定 ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 预定.
+       01 预定记录.
+        05 预定主键.
+         10 预定客户号 PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 预定客户姓名 PIC BX(10).
+        05 预定客户号码 PIC B9(4).
+        05 预定类别1 PIC BX(4).
+        05 预定类别2 PIC B99.
+        05 预定车牌照 PIC BX(6).
+        05 预定厂家1 PIC BX(10).
+        05 预定厂家2 PIC BX(5).
+        05 预定厂家3 PIC B9(6).
+        05 预定日租金 PIC B999.
+        05 预定起 PIC B9(8).
+        05 归还止 PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+
+       WORKING-STORAGE SECTION.
+       77 外层客户号 PIC 9(6).
+       77 外层序号 PIC 9(4).
+       77 外层类别 PIC X(4).
+       77 外层车辆号 PIC 99.
+       77 外层起 PIC 9(8).
+       77 外层止 PIC 9(8).
+       77 外层姓名 PIC X(10).
+       77 内层序号 PIC 9(4).
+       77 冲突对数 PIC 9(4) VALUE 0.
+       01 外层是否完了 PIC 9.
+        88 外层完了 VALUE 1.
+        88 外层没完了 VALUE 0.
+       01 内层是否完了 PIC 9.
+        88 内层完了 VALUE 1.
+        88 内层没完了 VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-主程序.
+       DISPLAY SPACE.
+       DISPLAY "=========交叉预定冲突报表=========".
+       DISPLAY SPACE.
+       OPEN INPUT 预定.
+       SET 外层没完了 TO TRUE.
+       PERFORM UNTIL 外层完了
+       READ 预定 NEXT RECORD
+       AT END SET 外层完了 TO TRUE
+       NOT AT END
+       MOVE 预定客户号 TO 外层客户号
+       MOVE 预定序号 TO 外层序号
+       MOVE 预定客户姓名 TO 外层姓名
+       MOVE 预定类别1 TO 外层类别
+       MOVE 预定类别2 TO 外层车辆号
+       MOVE 预定起 TO 外层起
+       MOVE 归还止 TO 外层止
+       PERFORM 查找交叉冲突
+       END-READ
+       END-PERFORM.
+       CLOSE 预定.
+       DISPLAY SPACE.
+       IF 冲突对数 = 0
+       THEN DISPLAY "未发现交叉类别重复预定."
+       ELSE DISPLAY "共发现 " 冲突对数 " 组交叉类别重复预定."
+       END-IF.
+       DISPLAY SPACE.
+       STOP " ".
+       EXIT PROGRAM.
+
+       查找交叉冲突.
+       OPEN INPUT 预定.
+       SET 内层没完了 TO TRUE.
+       PERFORM UNTIL 内层完了
+       READ 预定 NEXT RECORD
+       AT END SET 内层完了 TO TRUE
+       NOT AT END
+       MOVE 预定序号 TO 内层序号
+       IF 预定客户号 = 外层客户号
+          AND (预定序号 > 外层序号)
+          AND NOT(预定类别1 = 外层类别 AND 预定类别2 = 外层车辆号)
+       THEN IF NOT((归还止 < 外层起) OR (预定起 > 外层止))
+            THEN ADD 1 TO 冲突对数
+                 DISPLAY "客户 " 外层姓名 "(" 外层客户号 ") 预定" 外层序号
+                    " [" 外层类别 外层车辆号 "] 与预定" 内层序号
+                    " [" 预定类别1 预定类别2 "] 日期交叉重叠"
+            END-IF
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE 预定.
