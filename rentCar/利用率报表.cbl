@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.利用率报表.
+       AUTHOR.烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 小车 ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 小车号.
+
+        SELECT 中车 ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 中车号.
+
+        SELECT 大车 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 大车号.
+
+        SELECT 贵车 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 贵车号.
+
+        SELECT 账单 ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 账单号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 小车.
+       01 小车记录.
+        05 小车号 PIC 99.
+        05 小车牌照 PIC BX(6).
+        05 小车类别1 PIC BX(10).
+        05 小车类别2 PIC BX(5).
+        05 小车里程 PIC B9(6).
+        05 小车日租金 PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD 中车.
+       01 中车记录.
+        05 中车号 PIC 99.
+        05 中车牌照 PIC BX(6).
+        05 中车类别1 PIC BX(10).
+        05 中车类别2 PIC BX(5).
+        05 中车里程 PIC B9(6).
+        05 中车日租金 PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD 大车.
+       01 大车记录.
+        05 大车号 PIC 99.
+        05 大车牌照 PIC BX(6).
+        05 大车类别1 PIC BX(10).
+        05 大车类别2 PIC BX(5).
+        05 大车里程 PIC B9(6).
+        05 大车日租金 PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD 贵车.
+       01 贵车记录.
+        05 贵车号 PIC 99.
+        05 贵车牌照 PIC BX(6).
+        05 贵车类别1 PIC BX(10).
+        05 贵车类别2 PIC BX(5).
+        05 贵车里程 PIC B9(6).
+        05 贵车日租金 PIC B999.
+        05 车辆状态4 PIC 9.
+         88 车辆可用4 VALUE 1.
+         88 车辆已预定4 VALUE 2.
+         88 车辆已租出4 VALUE 3.
+         88 车辆停用4 VALUE 4.
+        05 贵车分店 PIC B9(2).
+       FD 账单.
+       01 账单记录.
+        05 账单号 PIC 9(6).
+        05 账单客户姓名 PIC BX(10).
+        05 账单客户号码 PIC B9(4).
+        05 账单类别1 PIC BX(4).
+        05 账单类别2 PIC B99.
+        05 账单车牌照 PIC BX(6).
+        05 账单厂家1 PIC BX(10).
+        05 账单厂家2 PIC BX(5).
+        05 账单里程3 PIC B9(6).
+        05 账单日租金 PIC B999.
+        05 账单预定起 PIC B9(8).
+        05 账单归还止 PIC B9(8).
+        05 账单租车天数 PIC B99.
+        05 账单总金额 PIC B9(7).
+        05 账单滞纳金 PIC B9999.
+        05 账单超里程费 PIC B9999.
+        05 账单加油费 PIC B9999.
+        05 账单已收押金 PIC B9999.
+        05 账单车况备注 PIC X(30).
+        05 账单损坏费 PIC B9999.
+        05 账单付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 起始日期 PIC 9(8).
+       77 终止日期 PIC 9(8).
+       77 统计天数 PIC 9(5).
+       77 本车牌照 PIC X(6).
+       77 本车已租天数 PIC 9(5).
+       77 本车空置天数 PIC S9(5).
+       77 本车空置率 PIC 999.
+       77 本单天数 PIC 99.
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 车辆利用率报表 ========".
+       DISPLAY SPACE.
+       DISPLAY "请输入统计起始日期(格式为八位数字,如20160101):" NO ADVANCING.
+       ACCEPT 起始日期.
+       DISPLAY "请输入统计终止日期(格式为八位数字,如20161231):" NO ADVANCING.
+       ACCEPT 终止日期.
+       COMPUTE 统计天数 = 终止日期 - 起始日期 + 1.
+       OPEN INPUT 小车.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 小车 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END MOVE 小车牌照 TO 本车牌照
+                  PERFORM 统计本车利用率
+                  DISPLAY "小车  " NO ADVANCING 小车牌照 NO ADVANCING
+                  PERFORM 显示本车利用率
+       END-READ
+       END-PERFORM.
+       CLOSE 小车.
+       OPEN INPUT 中车.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 中车 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END MOVE 中车牌照 TO 本车牌照
+                  PERFORM 统计本车利用率
+                  DISPLAY "中车  " NO ADVANCING 中车牌照 NO ADVANCING
+                  PERFORM 显示本车利用率
+       END-READ
+       END-PERFORM.
+       CLOSE 中车.
+       OPEN INPUT 大车.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 大车 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END MOVE 大车牌照 TO 本车牌照
+                  PERFORM 统计本车利用率
+                  DISPLAY "大车  " NO ADVANCING 大车牌照 NO ADVANCING
+                  PERFORM 显示本车利用率
+       END-READ
+       END-PERFORM.
+       CLOSE 大车.
+       OPEN INPUT 贵车.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 贵车 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END MOVE 贵车牌照 TO 本车牌照
+                  PERFORM 统计本车利用率
+                  DISPLAY "贵车  " NO ADVANCING 贵车牌照 NO ADVANCING
+                  PERFORM 显示本车利用率
+       END-READ
+       END-PERFORM.
+       CLOSE 贵车.
+       DISPLAY SPACE.
+       DISPLAY "...统计完成".
+       STOP " ".
+       EXIT PROGRAM.
+
+       统计本车利用率.
+       MOVE 0 TO 本车已租天数.
+       OPEN INPUT 账单.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 账单 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       IF 账单车牌照 = 本车牌照
+          AND 账单归还止 >= 起始日期 AND <= 终止日期
+       THEN MOVE 账单租车天数 TO 本单天数
+            ADD 本单天数 TO 本车已租天数
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE 账单.
+
+       显示本车利用率.
+       COMPUTE 本车空置天数 = 统计天数 - 本车已租天数.
+       IF 本车空置天数 < 0
+       THEN MOVE 0 TO 本车空置天数
+       END-IF.
+       COMPUTE 本车空置率 = 本车空置天数 * 100 / 统计天数.
+       DISPLAY "  已租天数:" NO ADVANCING 本车已租天数 NO ADVANCING.
+       DISPLAY "  空置率:" NO ADVANCING 本车空置率 NO ADVANCING.
+       DISPLAY "%".
