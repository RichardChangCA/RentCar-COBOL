@@ -1,133 +1,527 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.�س�.
-       AUTHOR.�����20152649.
-       ENVIRONMENT DIVISION.
-       OBJECT SECTION.
-       FILE-CONTROL.
-
-        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS Ԥ���˿ͺ�.
-
-        SELECT �˵� ASSIGN TO "�˵�.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �˵���.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD Ԥ��.
-       01 Ԥ����¼.
-        05 Ԥ���˿ͺ� PIC 99.
-        05 Ԥ���˿����� PIC BX(10).
-        05 Ԥ���˿ͺ��� PIC B9(4).
-        05 Ԥ������ PIC BX(4).
-        05 Ԥ������ PIC B9.
-        05 Ԥ���������� PIC BX(6).
-        05 Ԥ�������� PIC BX(10).
-        05 Ԥ�������� PIC BX(5).
-        05 Ԥ�������� PIC B9(6).
-        05 Ԥ�����ձ��� PIC B999.
-        05 Ԥ���� PIC B9(8).
-        05 �黹�� PIC B9(8).
-       FD �˵�.
-       01 �˵���¼.
-        05 �˵��� PIC 99.
-        05 �˵��˿����� PIC BX(10).
-        05 �˵��˿ͺ��� PIC B9(4).
-        05 �˵����� PIC BX(4).
-        05 �˵����� PIC B9.
-        05 �˵��������� PIC BX(6).
-        05 �˵������� PIC BX(10).
-        05 �˵������� PIC BX(5).
-        05 �˵������� PIC B9(6).
-        05 �˵����ձ��� PIC B999.
-        05 �˵�Ԥ���� PIC B9(8).
-        05 �˵��黹�� PIC B9(8).
-        05 ������ PIC B99.
-        05 �ܽ�� PIC B99999.
-
-       WORKING-STORAGE SECTION.
-       77 L PIC 9.
-       77 ������ PIC 99.
-       01 �Ƿ���� PIC 9.
-        88 ���� VALUE 1.
-        88 û���� VALUE 0.
-       77 �������� PIC B9(8).
-       77 �����˵��黹�� PIC 9(8).
-       77 �����˵�Ԥ���� PIC 9(8).
-       77 ���������� PIC 99.
-       77 �����ܽ�� PIC 9(5).
-       77 �����˵����ձ��� PIC 999.
-       SCREEN SECTION.
-       01 ����Ļ.
-        05 BLANK SCREEN.
-       01 Ԥ������.
-        05 LINE L.
-        05 COLUMN 1 VALUE "Ԥ���˿ͺ�".
-        05 COLUMN 12 VALUE "����".
-        05 COLUMN 22 VALUE "����".
-        05 COLUMN 26 VALUE "����".
-        05 COLUMN 31 VALUE "��".
-        05 COLUMN 34 VALUE "��".
-        05 COLUMN 40 VALUE "��".
-        05 COLUMN 44 VALUE "����".
-        05 COLUMN 50 VALUE "����".
-        05 COLUMN 56 VALUE "�ձ���".
-        05 COLUMN 63 VALUE "����".
-        05 COLUMN 71 VALUE "����".
-       PROCEDURE DIVISION.
-       DISPLAY ����Ļ.
-       MOVE 1 TO L.
-       DISPLAY Ԥ������.
-       DISPLAY SPACE.
-       SET û���� TO TRUE.
-       OPEN I-O Ԥ��.
-       PERFORM UNTIL ����
-       READ Ԥ�� NEXT RECORD
-       AT END SET ���� TO TRUE
-       NOT AT END DISPLAY Ԥ����¼
-       END-READ
-       END-PERFORM.
-       DISPLAY SPACE.
-       DISPLAY "ѡ�񻹳��Ĺ˿�(û�м���0)" NO ADVANCING.
-       ACCEPT ������.
-       IF ������=0 THEN
-       CLOSE Ԥ��
-       EXIT PROGRAM
-       END-IF.
-       MOVE ������ TO Ԥ���˿ͺ�.
-       READ Ԥ�� KEY IS Ԥ���˿ͺ�.
-       DISPLAY "�����������(��ʽΪ��λ������20160917)".
-       ACCEPT ��������.
-       MOVE �������� TO �黹��.
-       OPEN I-O �˵�.
-       MOVE Ԥ���˿ͺ� TO �˵���.
-       MOVE Ԥ���˿����� TO �˵��˿�����.
-       MOVE Ԥ���˿ͺ��� TO �˵��˿ͺ���.
-       MOVE Ԥ������ TO �˵�����.
-       MOVE Ԥ������ TO �˵�����.
-       MOVE Ԥ���������� TO �˵���������.
-       MOVE Ԥ�������� TO �˵�������.
-       MOVE Ԥ�������� TO �˵�������.
-       MOVE Ԥ�������� TO �˵�������.
-       MOVE Ԥ�����ձ��� TO �˵����ձ���.
-       MOVE Ԥ���� TO �˵�Ԥ����.
-       MOVE �黹�� TO �˵��黹��.
-       MOVE �˵��黹�� TO �����˵��黹��.
-       MOVE �˵�Ԥ���� TO �����˵�Ԥ����.
-       MOVE �˵����ձ��� TO �����˵����ձ���.
-       COMPUTE ���������� = �����˵��黹�� - �����˵�Ԥ����.
-       COMPUTE �����ܽ�� = ���������� * �����˵����ձ���.
-       MOVE ���������� TO ������.
-       MOVE �����ܽ�� TO �ܽ��.
-       DELETE Ԥ�� RECORD.
-       CLOSE Ԥ��.
-       WRITE �˵���¼.
-       CLOSE �˵�.
-       DISPLAY "�س��ɹ�!".
-       DISPLAY SPACE.
-       DISPLAY "...�����������".
-       STOP " ".
-       EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.�س�.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT �˵� ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˵���.
+
+        SELECT С�� ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS С����.
+
+        SELECT �г� ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �г���.
+
+        SELECT �� ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �󳵺�.
+
+        SELECT 审计 ASSIGN TO "审计.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 审计编号.
+
+        SELECT �˿� ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˿ͺ�.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD Ԥ��.
+       01 Ԥ����¼.
+        05 预定主键.
+         10 Ԥ���˿ͺ� PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 Ԥ���˿����� PIC BX(10).
+        05 Ԥ���˿ͺ��� PIC B9(4).
+        05 Ԥ������1 PIC BX(4).
+        05 Ԥ������2 PIC B99.
+        05 Ԥ���������� PIC BX(6).
+        05 Ԥ��������1 PIC BX(10).
+        05 Ԥ��������2 PIC BX(5).
+        05 Ԥ��������3 PIC B9(6).
+        05 Ԥ�����ձ��� PIC B999.
+        05 Ԥ���� PIC B9(8).
+        05 �黹�� PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD �˵�.
+       01 �˵���¼.
+        05 �˵��� PIC 9(6).
+        05 �˵��˿����� PIC BX(10).
+        05 �˵��˿ͺ��� PIC B9(4).
+        05 �˵�����1 PIC BX(4).
+        05 �˵�����2 PIC B99.
+        05 �˵��������� PIC BX(6).
+        05 �˵�������1 PIC BX(10).
+        05 �˵�������2 PIC BX(5).
+        05 �˵�������3 PIC B9(6).
+        05 �˵����ձ��� PIC B999.
+        05 �˵�Ԥ���� PIC B9(8).
+        05 �˵��黹�� PIC B9(8).
+        05 ������ PIC B99.
+        05 �ܽ�� PIC B9(7).
+        05 滞纳金 PIC B9999.
+        05 超里程费 PIC B9999.
+        05 加油费 PIC B9999.
+        05 已收押金 PIC B9999.
+        05 车况备注 PIC X(30).
+        05 损坏费 PIC B9999.
+        05 付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+
+       FD С��.
+       01 С����¼.
+        05 С���� PIC 99.
+        05 С�������� PIC BX(6).
+        05 С������1 PIC BX(10).
+        05 С������2 PIC BX(5).
+        05 С������3 PIC B9(6).
+        05 С���ձ��� PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD �г�.
+       01 �г���¼.
+        05 �г��� PIC 99.
+        05 �г������� PIC BX(6).
+        05 �г�����1 PIC BX(10).
+        05 �г�����2 PIC BX(5).
+        05 �г�����3 PIC B9(6).
+        05 �г��ձ��� PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD ��.
+       01 �󳵼�¼.
+        05 �󳵺� PIC 99.
+        05 �󳵳����� PIC BX(6).
+        05 �󳵳��� PIC BX(10).
+        05 �󳵳������ PIC BX(5).
+        05 �󳵹��� PIC B9(6).
+        05 ���ձ��� PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD 审计.
+       01 审计记录.
+        05 审计编号 PIC 9(6).
+        05 操作日期 PIC 9(6).
+        05 操作时间 PIC 9(8).
+        05 操作文件 PIC X(8).
+        05 操作类型 PIC X(8).
+        05 操作记录键 PIC X(12).
+        05 操作员 PIC X(6).
+       FD �˿�.
+       01 �˿ͼ�¼.
+        05 �˿ͺ� PIC 9(6).
+        05 �˿����� PIC BX(10).
+        05 �˿ͺ��� PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+
+       WORKING-STORAGE SECTION.
+       77 L PIC 9.
+       77 预定序号输入 PIC 9(4).
+       77 最大账单号 PIC 9(6).
+       77 ������-输入 PIC 9(6).
+       77 回车里程数 PIC 9(6).
+       77 起始里程 PIC 9(6).
+       77 行驶里程 PIC 9(6).
+       77 里程允许额 PIC 9(6) VALUE 200.
+       77 税率 PIC 9(2) VALUE 5.
+       77 临时税额 PIC 9(4).
+       77 临时折扣 PIC 9(2).
+       01 临时企业客户 PIC 9.
+        88 临时是企业客户 VALUE 1.
+        88 临时不是企业客户 VALUE 0.
+       77 超里程数 PIC 9(6).
+       77 临时超里程费 PIC 9(4).
+       77 起始油量 PIC 9.
+       77 还车油量输入 PIC 9.
+       77 油量差 PIC 9.
+       77 临时加油费 PIC 9(4).
+       77 儿童座椅费 PIC 9(3) VALUE 20.
+       77 GPS导航费 PIC 9(3) VALUE 30.
+       77 租车保险费 PIC 9(3) VALUE 50.
+       77 临时附加服务费 PIC 9(4).
+       77 临时押金 PIC 9(4).
+       77 车况备注输入 PIC X(30).
+       77 损坏费输入 PIC 9(4).
+       77 付款方式输入 PIC X(4).
+       01 �Ƿ���� PIC 9.
+        88 ���� VALUE 1.
+        88 û���� VALUE 0.
+       77 �������� PIC B9(8).
+       77 �����˵��黹�� PIC 9(8).
+       77 �����˵�Ԥ���� PIC 9(8).
+       77 ���������� PIC 99.
+       77 �����ܽ�� PIC 9(7).
+       77 �����˵����ձ��� PIC 9(4).
+       77 原定归还 PIC 9(8).
+       77 临时归还日期 PIC 9(8).
+       77 逾期天数 PIC 99.
+       77 临时滞纳金 PIC 9(4).
+       77 新增积分 PIC 9(6).
+       77 当前积分 PIC 9(6).
+       77 最大审计编号 PIC 9(6).
+       77 审计操作文件 PIC X(8).
+       77 审计操作类型 PIC X(8).
+       77 审计操作键 PIC X(12).
+       01 审计是否完了 PIC 9.
+        88 审计完了 VALUE 1.
+        88 审计没完了 VALUE 0.
+       77 周末加价比例 PIC 9(3) VALUE 120.
+       77 取车年份 PIC 9(4).
+       77 取车月日合并 PIC 9(4).
+       77 取车月份 PIC 99.
+       77 取车日份 PIC 99.
+       77 星期调整月份 PIC 99.
+       77 星期调整年份 PIC 9(4).
+       77 星期世纪余数 PIC 99.
+       77 星期世纪商数 PIC 99.
+       77 星期计算值 PIC 9(4).
+       77 星期计算商 PIC 9(4).
+       77 取车星期几 PIC 9.
+       01 取车是否周末 PIC 9.
+        88 取车是周末 VALUE 1.
+        88 取车不是周末 VALUE 0.
+       LINKAGE SECTION.
+       77 当前操作员 PIC X(6).
+       SCREEN SECTION.
+       01 ����Ļ.
+        05 BLANK SCREEN.
+       01 Ԥ������-表头.
+        05 LINE L.
+        05 COLUMN 1 VALUE "Ԥ���˿ͺ�".
+        05 COLUMN 12 VALUE "����".
+        05 COLUMN 22 VALUE "����".
+        05 COLUMN 26 VALUE "����".
+        05 COLUMN 31 VALUE "��".
+        05 COLUMN 34 VALUE "��".
+        05 COLUMN 40 VALUE "��".
+        05 COLUMN 44 VALUE "����".
+        05 COLUMN 50 VALUE "����".
+        05 COLUMN 56 VALUE "�ձ���".
+        05 COLUMN 63 VALUE "����".
+        05 COLUMN 71 VALUE "����".
+       PROCEDURE DIVISION USING 当前操作员.
+       DISPLAY ����Ļ.
+       MOVE 1 TO L.
+       DISPLAY Ԥ������-表头.
+       DISPLAY SPACE.
+       SET û���� TO TRUE.
+       OPEN I-O Ԥ��.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END DISPLAY Ԥ����¼
+       END-READ
+       END-PERFORM.
+       DISPLAY SPACE.
+       DISPLAY "ѡ�񻹳��Ĺ˿�(û�м���0)" NO ADVANCING.
+       ACCEPT ������-输入.
+       IF ������-输入=0 THEN
+       CLOSE Ԥ��
+       EXIT PROGRAM
+       END-IF.
+       MOVE ������-输入 TO Ԥ���˿ͺ�.
+       DISPLAY "请输入该客户的预定序号(见上表):" NO ADVANCING.
+       ACCEPT 预定序号输入.
+       MOVE 预定序号输入 TO 预定序号.
+       READ Ԥ�� KEY IS 预定主键.
+       MOVE Ԥ���� TO 原定归还.
+       DISPLAY "�����������(��ʽΪ��λ������20160917)".
+       ACCEPT ��������.
+       MOVE �������� TO �黹��.
+       DISPLAY "请输入车辆归还时的里程表读数:" NO ADVANCING.
+       ACCEPT 回车里程数.
+       DISPLAY "请输入车辆归还时的油量(0-4,4为满):" NO ADVANCING.
+       ACCEPT 还车油量输入.
+       DISPLAY "请输入车况备注(无请直接回车):" NO ADVANCING.
+       ACCEPT 车况备注输入.
+       DISPLAY "请输入新增损坏费(无请输入0):" NO ADVANCING.
+       ACCEPT 损坏费输入.
+       DISPLAY "请输入付款方式(现金/刷卡/记账):" NO ADVANCING.
+       ACCEPT 付款方式输入.
+       OPEN I-O �˵�.
+       MOVE 0 TO 最大账单号.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˵� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF �˵��� > 最大账单号
+       THEN MOVE �˵��� TO 最大账单号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大账单号 = 最大账单号 + 1.
+       MOVE 最大账单号 TO �˵���.
+       MOVE Ԥ���˿����� TO �˵��˿�����.
+       MOVE Ԥ���˿ͺ��� TO �˵��˿ͺ���.
+       MOVE Ԥ���˿ͺ� TO 账单顾客号.
+       MOVE Ԥ������1 TO �˵�����1.
+       MOVE Ԥ������2 TO �˵�����2.
+       MOVE Ԥ���������� TO �˵���������.
+       MOVE Ԥ��������1 TO �˵�������1.
+       MOVE Ԥ��������2 TO �˵�������2.
+       MOVE 回车里程数 TO �˵�������3.
+       MOVE Ԥ�����ձ��� TO �˵����ձ���.
+       MOVE Ԥ���� TO �˵�Ԥ����.
+       MOVE �黹�� TO �˵��黹��.
+       MOVE 预定分店 TO 账单分店.
+       MOVE 儿童座椅 TO 账单儿童座椅.
+       MOVE GPS导航 TO 账单GPS导航.
+       MOVE 租车保险 TO 账单租车保险.
+       MOVE �˵��黹�� TO �����˵��黹��.
+       MOVE �˵�Ԥ���� TO �����˵�Ԥ����.
+       MOVE �˵����ձ��� TO �����˵����ձ���.
+       COMPUTE ���������� = �����˵��黹�� - �����˵�Ԥ����.
+       PERFORM 计算取车星期.
+       IF 取车是周末
+       THEN COMPUTE �����˵����ձ��� = �����˵����ձ��� * 周末加价比例 / 100
+       END-IF.
+       EVALUATE TRUE
+       WHEN ���������� >= 14
+       COMPUTE �����ܽ�� = ���������� * �����˵����ձ��� * 8 / 10
+       WHEN ���������� >= 7
+       COMPUTE �����ܽ�� = ���������� * �����˵����ձ��� * 9 / 10
+       WHEN OTHER
+       COMPUTE �����ܽ�� = ���������� * �����˵����ձ���
+       END-EVALUATE.
+       PERFORM 查找企业折扣.
+       IF 临时是企业客户
+       THEN COMPUTE �����ܽ�� = �����ܽ�� * (100 - 临时折扣) / 100
+       END-IF.
+       COMPUTE 临时税额 = �����ܽ�� * 税率 / 100.
+       MOVE 0 TO 逾期天数.
+       MOVE 0 TO 临时滞纳金.
+       MOVE �������� TO 临时归还日期.
+       IF 临时归还日期 > 原定归还
+       COMPUTE 逾期天数 = 临时归还日期 - 原定归还
+       COMPUTE 临时滞纳金 = 逾期天数 * �����˵����ձ��� / 2
+       END-IF.
+       MOVE Ԥ��������3 TO 起始里程.
+       COMPUTE 行驶里程 = 回车里程数 - 起始里程.
+       IF 行驶里程 > 里程允许额
+       THEN COMPUTE 超里程数 = 行驶里程 - 里程允许额
+            COMPUTE 临时超里程费 = 超里程数 * 2
+       ELSE MOVE 0 TO 超里程数
+            MOVE 0 TO 临时超里程费
+       END-IF.
+       MOVE 取车油量 TO 起始油量.
+       IF 还车油量输入 < 起始油量
+       THEN COMPUTE 油量差 = 起始油量 - 还车油量输入
+            COMPUTE 临时加油费 = 油量差 * 50
+       ELSE MOVE 0 TO 油量差
+            MOVE 0 TO 临时加油费
+       END-IF.
+       COMPUTE �����ܽ�� = �����ܽ�� + 临时超里程费.
+       COMPUTE �����ܽ�� = �����ܽ�� + 临时滞纳金.
+       COMPUTE �����ܽ�� = �����ܽ�� + 临时加油费.
+       COMPUTE �����ܽ�� = �����ܽ�� + 临时税额.
+       MOVE 0 TO 临时附加服务费.
+       IF 选配儿童座椅
+       THEN ADD 儿童座椅费 TO 临时附加服务费
+       END-IF.
+       IF 选配GPS导航
+       THEN ADD GPS导航费 TO 临时附加服务费
+       END-IF.
+       IF 选配租车保险
+       THEN ADD 租车保险费 TO 临时附加服务费
+       END-IF.
+       COMPUTE �����ܽ�� = �����ܽ�� + 临时附加服务费.
+       MOVE 押金 TO 临时押金.
+       COMPUTE �����ܽ�� = �����ܽ�� - 临时押金.
+       COMPUTE �����ܽ�� = �����ܽ�� + 损坏费输入.
+       MOVE ���������� TO ������.
+       MOVE �����ܽ�� TO �ܽ��.
+       MOVE 临时滞纳金 TO 滞纳金.
+       MOVE 临时超里程费 TO 超里程费.
+       MOVE 临时加油费 TO 加油费.
+       MOVE 临时附加服务费 TO 附加服务费.
+       MOVE 临时税额 TO 账单税额.
+       MOVE 临时押金 TO 已收押金.
+       MOVE 车况备注输入 TO 车况备注.
+       MOVE 损坏费输入 TO 损坏费.
+       MOVE 付款方式输入 TO 付款方式.
+       SET 账单有效 TO TRUE.
+       MOVE "预定" TO 审计操作文件.
+       MOVE "删除" TO 审计操作类型.
+       MOVE 预定主键 TO 审计操作键.
+       PERFORM 写审计记录.
+       DELETE Ԥ�� RECORD.
+       CLOSE Ԥ��.
+       WRITE �˵���¼.
+       MOVE "账单" TO 审计操作文件.
+       MOVE "新增" TO 审计操作类型.
+       MOVE �˵��� TO 审计操作键.
+       PERFORM 写审计记录.
+       PERFORM 更新车辆里程.
+       PERFORM 更新顾客积分.
+       CLOSE �˵�.
+       DISPLAY "�س��ɹ�!".
+       DISPLAY SPACE.
+       DISPLAY "...�����������".
+       STOP " ".
+       EXIT PROGRAM.
+
+
+       更新车辆里程.
+       EVALUATE �˵�����1
+       WHEN "С��" PERFORM 更新小车里程
+       WHEN "�г�" PERFORM 更新中车里程
+       WHEN OTHER PERFORM 更新大车里程
+       END-EVALUATE.
+
+       更新小车里程.
+       OPEN I-O С��.
+       MOVE �˵�����2 TO С����.
+       READ С�� KEY IS С����.
+       MOVE 回车里程数 TO С������3.
+       SET 车辆可用1 TO TRUE.
+       REWRITE С����¼.
+       CLOSE С��.
+
+       更新中车里程.
+       OPEN I-O �г�.
+       MOVE �˵�����2 TO �г���.
+       READ �г� KEY IS �г���.
+       MOVE 回车里程数 TO �г�����3.
+       SET 车辆可用2 TO TRUE.
+       REWRITE �г���¼.
+       CLOSE �г�.
+
+       更新大车里程.
+       OPEN I-O ��.
+       MOVE �˵�����2 TO �󳵺�.
+       READ �� KEY IS �󳵺�.
+       MOVE 回车里程数 TO �󳵹���.
+       SET 车辆可用3 TO TRUE.
+       REWRITE �󳵼�¼.
+       CLOSE ��.
+
+       查找企业折扣.
+       OPEN INPUT �˿�.
+       MOVE Ԥ���˿ͺ� TO �˿ͺ�.
+       READ �˿� KEY IS �˿ͺ�.
+       MOVE 企业客户 TO 临时企业客户.
+       MOVE 协议折扣 TO 临时折扣.
+       CLOSE �˿�.
+
+       计算取车星期.
+       COMPUTE 取车年份 = �����˵�Ԥ���� / 10000.
+       COMPUTE 取车月日合并 = �����˵�Ԥ���� - (取车年份 * 10000).
+       COMPUTE 取车月份 = 取车月日合并 / 100.
+       COMPUTE 取车日份 = 取车月日合并 - (取车月份 * 100).
+       IF 取车月份 < 3
+       THEN COMPUTE 星期调整月份 = 取车月份 + 12
+            COMPUTE 星期调整年份 = 取车年份 - 1
+       ELSE MOVE 取车月份 TO 星期调整月份
+            MOVE 取车年份 TO 星期调整年份
+       END-IF.
+       COMPUTE 星期世纪商数 = 星期调整年份 / 100.
+       COMPUTE 星期世纪余数 = 星期调整年份 - (星期世纪商数 * 100).
+       COMPUTE 星期计算值 = 取车日份
+           + ((13 * (星期调整月份 + 1)) / 5)
+           + 星期世纪余数 + (星期世纪余数 / 4)
+           + (星期世纪商数 / 4) + (5 * 星期世纪商数).
+       DIVIDE 星期计算值 BY 7 GIVING 星期计算商 REMAINDER 取车星期几.
+       IF 取车星期几 = 0 OR 取车星期几 = 1
+       THEN SET 取车是周末 TO TRUE
+       ELSE SET 取车不是周末 TO TRUE
+       END-IF.
+
+       更新顾客积分.
+       COMPUTE 新增积分 = (�����ܽ�� / 10) + (���������� * 2).
+       OPEN I-O �˿�.
+       MOVE Ԥ���˿ͺ� TO �˿ͺ�.
+       READ �˿� KEY IS �˿ͺ�.
+       MOVE 积分 TO 当前积分.
+       COMPUTE 当前积分 = 当前积分 + 新增积分.
+       MOVE 当前积分 TO 积分.
+       REWRITE �˿ͼ�¼.
+       CLOSE �˿�.
+
+       写审计记录.
+       OPEN I-O 审计.
+       MOVE 0 TO 最大审计编号.
+       SET 审计没完了 TO TRUE.
+       PERFORM UNTIL 审计完了
+       READ 审计 NEXT RECORD
+       AT END SET 审计完了 TO TRUE
+       NOT AT END
+       IF 审计编号 > 最大审计编号
+       THEN MOVE 审计编号 TO 最大审计编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大审计编号 = 最大审计编号 + 1.
+       MOVE 最大审计编号 TO 审计编号.
+       ACCEPT 操作日期 FROM DATE.
+       ACCEPT 操作时间 FROM TIME.
+       MOVE 审计操作文件 TO 操作文件.
+       MOVE 审计操作类型 TO 操作类型.
+       MOVE 审计操作键 TO 操作记录键.
+       MOVE 当前操作员 TO 操作员.
+       WRITE 审计记录.
+       CLOSE 审计.
