@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.失约预定处理.
+       AUTHOR.烏烏烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 预定 ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT 过期 ASSIGN TO "过期.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 过期编号.
+
+        SELECT 小车 ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 小车号.
+
+        SELECT 中车 ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 中车号.
+
+        SELECT 大 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 大车号.
+
+        SELECT 贵 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 贵车号.
+
+        SELECT 顾客 ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 顾客号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 预定.
+       01 预定记录.
+        05 预定主键.
+         10 预定客户号 PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 预定客户姓名 PIC BX(10).
+        05 预定客户号码 PIC B9(4).
+        05 预定类别1 PIC BX(4).
+        05 预定类别2 PIC B99.
+        05 预定车牌照 PIC BX(6).
+        05 预定厂家1 PIC BX(10).
+        05 预定厂家2 PIC BX(5).
+        05 预定厂家3 PIC B9(6).
+        05 预定日租金 PIC B999.
+        05 预定起 PIC B9(8).
+        05 归还止 PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD 过期.
+       01 过期记录.
+        05 过期编号 PIC 9(6).
+        05 原预定客户号 PIC 9(6).
+        05 原预定序号 PIC 9(4).
+        05 顾客姓名 PIC BX(10).
+        05 顾客号码 PIC B9(4).
+        05 车辆类别 PIC BX(4).
+        05 车辆编号 PIC B99.
+        05 车牌照 PIC BX(6).
+        05 车厂家 PIC BX(10).
+        05 车型号 PIC BX(5).
+        05 车公里数 PIC B9(6).
+        05 车日租金 PIC B999.
+        05 原预定起 PIC B9(8).
+        05 原预定止 PIC B9(8).
+        05 作废日期 PIC B9(8).
+       FD 小车.
+       01 小车记录.
+        05 小车号 PIC 99.
+        05 小车车牌照 PIC BX(6).
+        05 小车车厂家1 PIC BX(10).
+        05 小车车型号2 PIC BX(5).
+        05 小车公里数3 PIC B9(6).
+        05 小车日租金 PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD 中车.
+       01 中车记录.
+        05 中车号 PIC 99.
+        05 中车车牌照 PIC BX(6).
+        05 中车车厂家1 PIC BX(10).
+        05 中车车型号2 PIC BX(5).
+        05 中车公里数3 PIC B9(6).
+        05 中车日租金 PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD 大.
+       01 大车记录.
+        05 大车号 PIC 99.
+        05 大车车牌照 PIC BX(6).
+        05 大车车厂 PIC BX(10).
+        05 大车车型号 PIC BX(5).
+        05 大车公里数 PIC B9(6).
+        05 大车日租金 PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD 贵.
+       01 贵车记录.
+        05 贵车号 PIC 99.
+        05 贵车车牌照 PIC BX(6).
+        05 贵车车厂 PIC BX(10).
+        05 贵车车型号 PIC BX(5).
+        05 贵车公里数 PIC B9(6).
+        05 贵车日租金 PIC B999.
+        05 车辆状态4 PIC 9.
+         88 车辆可用4 VALUE 1.
+         88 车辆已预定4 VALUE 2.
+         88 车辆已租出4 VALUE 3.
+         88 车辆停用4 VALUE 4.
+        05 贵车分店 PIC B9(2).
+       FD 顾客.
+       01 顾客记录.
+        05 顾客号 PIC 9(6).
+        05 顾客档案姓名 PIC BX(10).
+        05 顾客电话 PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+
+       WORKING-STORAGE SECTION.
+       77 今日日期 PIC 9(8).
+       77 失约预定数 PIC 9(4).
+       77 最大过期编号 PIC 9(6).
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+       01 过期扫描是否完了 PIC 9.
+        88 过期扫描完了 VALUE 1.
+        88 过期扫描未完了 VALUE 0.
+       01 是否找到车辆 PIC 9.
+        88 找到车辆 VALUE 1.
+        88 未找到车辆 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 预定失约每日批处理 ========".
+       DISPLAY SPACE.
+       ACCEPT 今日日期 FROM DATE YYYYMMDD.
+       MOVE 0 TO 失约预定数.
+       OPEN I-O 预定.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 预定 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 检查单条预定
+       END-READ
+       END-PERFORM.
+       CLOSE 预定.
+       DISPLAY SPACE.
+       IF 失约预定数 = 0
+       THEN DISPLAY "本次处理未发现过期未取车的预定."
+       ELSE DISPLAY "本次处理共登记失约预定:" NO ADVANCING
+            DISPLAY 失约预定数
+       END-IF.
+       DISPLAY "...处理完毕".
+       STOP " ".
+       EXIT PROGRAM.
+
+       检查单条预定.
+       IF 尚未取车 AND 预定起 < 今日日期
+       THEN DISPLAY "失约预定 - 客户号:" NO ADVANCING
+            DISPLAY 预定客户号 NO ADVANCING
+            DISPLAY "  预定序号:" NO ADVANCING
+            DISPLAY 预定序号 NO ADVANCING
+            DISPLAY "  原定取车日期:" NO ADVANCING
+            DISPLAY 预定起
+            PERFORM 登记失约预定
+            PERFORM 释放车辆
+            PERFORM 冻结顾客信用
+            DELETE 预定 RECORD
+            COMPUTE 失约预定数 = 失约预定数 + 1
+       END-IF.
+
+       登记失约预定.
+       OPEN I-O 过期.
+       MOVE 0 TO 最大过期编号.
+       SET 过期扫描未完了 TO TRUE.
+       PERFORM UNTIL 过期扫描完了
+       READ 过期 NEXT RECORD
+       AT END SET 过期扫描完了 TO TRUE
+       NOT AT END
+       IF 过期编号 > 最大过期编号
+       THEN MOVE 过期编号 TO 最大过期编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大过期编号 = 最大过期编号 + 1.
+       MOVE 最大过期编号 TO 过期编号.
+       MOVE 预定客户号 TO 原预定客户号.
+       MOVE 预定序号 TO 原预定序号.
+       MOVE 预定客户姓名 TO 顾客姓名.
+       MOVE 预定客户号码 TO 顾客号码.
+       MOVE 预定类别1 TO 车辆类别.
+       MOVE 预定类别2 TO 车辆编号.
+       MOVE 预定车牌照 TO 车牌照.
+       MOVE 预定厂家1 TO 车厂家.
+       MOVE 预定厂家2 TO 车型号.
+       MOVE 预定厂家3 TO 车公里数.
+       MOVE 预定日租金 TO 车日租金.
+       MOVE 预定起 TO 原预定起.
+       MOVE 归还止 TO 原预定止.
+       MOVE 今日日期 TO 作废日期.
+       WRITE 过期记录.
+       CLOSE 过期.
+
+       释放车辆.
+       EVALUATE 预定类别1
+       WHEN "С��" PERFORM 释放小车
+       WHEN "�г�" PERFORM 释放中车
+       WHEN OTHER PERFORM 释放大贵车
+       END-EVALUATE.
+
+       释放小车.
+       OPEN I-O 小车.
+       MOVE 预定类别2 TO 小车号.
+       READ 小车 KEY IS 小车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY SET 车辆可用1 TO TRUE
+                 REWRITE 小车记录
+       END-READ.
+       CLOSE 小车.
+
+       释放中车.
+       OPEN I-O 中车.
+       MOVE 预定类别2 TO 中车号.
+       READ 中车 KEY IS 中车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY SET 车辆可用2 TO TRUE
+                 REWRITE 中车记录
+       END-READ.
+       CLOSE 中车.
+
+       释放大贵车.
+       SET 未找到车辆 TO TRUE.
+       OPEN I-O 大.
+       MOVE 预定类别2 TO 大车号.
+       READ 大 KEY IS 大车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY SET 车辆可用3 TO TRUE
+                 REWRITE 大车记录
+                 SET 找到车辆 TO TRUE
+       END-READ.
+       CLOSE 大.
+       IF 未找到车辆
+       THEN OPEN I-O 贵
+            MOVE 预定类别2 TO 贵车号
+            READ 贵 KEY IS 贵车号
+            INVALID KEY CONTINUE
+            NOT INVALID KEY SET 车辆可用4 TO TRUE
+                      REWRITE 贵车记录
+            END-READ
+            CLOSE 贵
+       END-IF.
+
+       冻结顾客信用.
+       OPEN I-O 顾客.
+       MOVE 预定客户号 TO 顾客号.
+       READ 顾客 KEY IS 顾客号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY SET 信用冻结中 TO TRUE
+                 REWRITE 顾客记录
+       END-READ.
+       CLOSE 顾客.
