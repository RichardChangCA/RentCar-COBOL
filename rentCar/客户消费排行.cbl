@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.客户消费排行.
+       AUTHOR.烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 顾客 ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 顾客号.
+
+        SELECT 账单 ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 账单号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 顾客.
+       01 顾客记录.
+        05 顾客号 PIC 9(6).
+        05 顾客档案姓名 PIC BX(10).
+        05 顾客电话 PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 已冻结 VALUE 1.
+         88 未冻结 VALUE 0.
+       FD 账单.
+       01 账单记录.
+        05 账单号 PIC 9(6).
+        05 账单客户姓名 PIC BX(10).
+        05 账单客户号码 PIC B9(4).
+        05 账单类别1 PIC BX(4).
+        05 账单类别2 PIC B99.
+        05 账单车牌照 PIC BX(6).
+        05 账单厂家1 PIC BX(10).
+        05 账单厂家2 PIC BX(5).
+        05 账单里程3 PIC B9(6).
+        05 账单日租金 PIC B999.
+        05 账单预定起 PIC B9(8).
+        05 账单归还止 PIC B9(8).
+        05 账单租车天数 PIC B99.
+        05 账单总金额 PIC B9(7).
+        05 账单滞纳金 PIC B9999.
+        05 账单超里程费 PIC B9999.
+        05 账单加油费 PIC B9999.
+        05 账单已收押金 PIC B9999.
+        05 账单车况备注 PIC X(30).
+        05 账单损坏费 PIC B9999.
+        05 账单付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 本客户号 PIC 9(6).
+       77 本客户电话 PIC 9(4).
+       77 本客户姓名 PIC X(10).
+       77 本客户消费合计 PIC 9(7).
+       77 本单金额 PIC 9(7).
+       01 排名1.
+        05 名次1姓名 PIC X(10).
+        05 名次1电话 PIC 9(4).
+        05 名次1合计 PIC 9(7) VALUE 0.
+       01 排名2.
+        05 名次2姓名 PIC X(10).
+        05 名次2电话 PIC 9(4).
+        05 名次2合计 PIC 9(7) VALUE 0.
+       01 排名3.
+        05 名次3姓名 PIC X(10).
+        05 名次3电话 PIC 9(4).
+        05 名次3合计 PIC 9(7) VALUE 0.
+       01 排名4.
+        05 名次4姓名 PIC X(10).
+        05 名次4电话 PIC 9(4).
+        05 名次4合计 PIC 9(7) VALUE 0.
+       01 排名5.
+        05 名次5姓名 PIC X(10).
+        05 名次5电话 PIC 9(4).
+        05 名次5合计 PIC 9(7) VALUE 0.
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 顾客消费排行(前五名) ========".
+       DISPLAY SPACE.
+       OPEN INPUT 顾客.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 顾客 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END MOVE 顾客号 TO 本客户号
+                  MOVE 顾客电话 TO 本客户电话
+                  MOVE 顾客档案姓名 TO 本客户姓名
+                  PERFORM 统计本客户消费
+                  PERFORM 插入排名
+       END-READ
+       END-PERFORM.
+       CLOSE 顾客.
+       DISPLAY "第1名:" NO ADVANCING.
+       IF 名次1合计 > 0
+       THEN DISPLAY 名次1姓名 NO ADVANCING
+            DISPLAY "  电话:" NO ADVANCING 名次1电话 NO ADVANCING
+            DISPLAY "  消费合计:" NO ADVANCING 名次1合计
+       ELSE DISPLAY "(无)"
+       END-IF.
+       DISPLAY "第2名:" NO ADVANCING.
+       IF 名次2合计 > 0
+       THEN DISPLAY 名次2姓名 NO ADVANCING
+            DISPLAY "  电话:" NO ADVANCING 名次2电话 NO ADVANCING
+            DISPLAY "  消费合计:" NO ADVANCING 名次2合计
+       ELSE DISPLAY "(无)"
+       END-IF.
+       DISPLAY "第3名:" NO ADVANCING.
+       IF 名次3合计 > 0
+       THEN DISPLAY 名次3姓名 NO ADVANCING
+            DISPLAY "  电话:" NO ADVANCING 名次3电话 NO ADVANCING
+            DISPLAY "  消费合计:" NO ADVANCING 名次3合计
+       ELSE DISPLAY "(无)"
+       END-IF.
+       DISPLAY "第4名:" NO ADVANCING.
+       IF 名次4合计 > 0
+       THEN DISPLAY 名次4姓名 NO ADVANCING
+            DISPLAY "  电话:" NO ADVANCING 名次4电话 NO ADVANCING
+            DISPLAY "  消费合计:" NO ADVANCING 名次4合计
+       ELSE DISPLAY "(无)"
+       END-IF.
+       DISPLAY "第5名:" NO ADVANCING.
+       IF 名次5合计 > 0
+       THEN DISPLAY 名次5姓名 NO ADVANCING
+            DISPLAY "  电话:" NO ADVANCING 名次5电话 NO ADVANCING
+            DISPLAY "  消费合计:" NO ADVANCING 名次5合计
+       ELSE DISPLAY "(无)"
+       END-IF.
+       DISPLAY SPACE.
+       DISPLAY "...统计完成".
+       STOP " ".
+       EXIT PROGRAM.
+
+       统计本客户消费.
+       MOVE 0 TO 本客户消费合计.
+       OPEN INPUT 账单.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 账单 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       IF 账单顾客号 = 本客户号 AND 账单有效
+       THEN MOVE 账单总金额 TO 本单金额
+            ADD 本单金额 TO 本客户消费合计
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE 账单.
+
+       插入排名.
+       IF 本客户消费合计 > 名次1合计
+       THEN MOVE 名次4姓名 TO 名次5姓名
+            MOVE 名次4电话 TO 名次5电话
+            MOVE 名次4合计 TO 名次5合计
+            MOVE 名次3姓名 TO 名次4姓名
+            MOVE 名次3电话 TO 名次4电话
+            MOVE 名次3合计 TO 名次4合计
+            MOVE 名次2姓名 TO 名次3姓名
+            MOVE 名次2电话 TO 名次3电话
+            MOVE 名次2合计 TO 名次3合计
+            MOVE 名次1姓名 TO 名次2姓名
+            MOVE 名次1电话 TO 名次2电话
+            MOVE 名次1合计 TO 名次2合计
+            MOVE 本客户姓名 TO 名次1姓名
+            MOVE 本客户电话 TO 名次1电话
+            MOVE 本客户消费合计 TO 名次1合计
+       ELSE
+        IF 本客户消费合计 > 名次2合计
+        THEN MOVE 名次4姓名 TO 名次5姓名
+             MOVE 名次4电话 TO 名次5电话
+             MOVE 名次4合计 TO 名次5合计
+             MOVE 名次3姓名 TO 名次4姓名
+             MOVE 名次3电话 TO 名次4电话
+             MOVE 名次3合计 TO 名次4合计
+             MOVE 名次2姓名 TO 名次3姓名
+             MOVE 名次2电话 TO 名次3电话
+             MOVE 名次2合计 TO 名次3合计
+             MOVE 本客户姓名 TO 名次2姓名
+             MOVE 本客户电话 TO 名次2电话
+             MOVE 本客户消费合计 TO 名次2合计
+        ELSE
+         IF 本客户消费合计 > 名次3合计
+         THEN MOVE 名次4姓名 TO 名次5姓名
+              MOVE 名次4电话 TO 名次5电话
+              MOVE 名次4合计 TO 名次5合计
+              MOVE 名次3姓名 TO 名次4姓名
+              MOVE 名次3电话 TO 名次4电话
+              MOVE 名次3合计 TO 名次4合计
+              MOVE 本客户姓名 TO 名次3姓名
+              MOVE 本客户电话 TO 名次3电话
+              MOVE 本客户消费合计 TO 名次3合计
+         ELSE
+          IF 本客户消费合计 > 名次4合计
+          THEN MOVE 名次4姓名 TO 名次5姓名
+               MOVE 名次4电话 TO 名次5电话
+               MOVE 名次4合计 TO 名次5合计
+               MOVE 本客户姓名 TO 名次4姓名
+               MOVE 本客户电话 TO 名次4电话
+               MOVE 本客户消费合计 TO 名次4合计
+          ELSE
+           IF 本客户消费合计 > 名次5合计
+           THEN MOVE 本客户姓名 TO 名次5姓名
+                MOVE 本客户电话 TO 名次5电话
+                MOVE 本客户消费合计 TO 名次5合计
+           END-IF
+          END-IF
+         END-IF
+        END-IF
+       END-IF.
