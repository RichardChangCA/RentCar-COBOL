@@ -1,97 +1,203 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.��ӡ.
-       AUTHOR.�����20152649.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-        SELECT �˵� ASSIGN TO "�˵�.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �˵���.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD �˵�.
-       01 �˵���¼.
-        05 �˵��� PIC 99.
-        05 �˵��˿����� PIC BX(10).
-        05 �˵��˿ͺ��� PIC B9(4).
-        05 �˵����� PIC BX(4).
-        05 �˵����� PIC B9.
-        05 �˵��������� PIC BX(6).
-        05 �˵������� PIC BX(10).
-        05 �˵������� PIC BX(5).
-        05 �˵������� PIC B9(6).
-        05 �˵����ձ��� PIC B999.
-        05 �˵�Ԥ���� PIC B9(8).
-        05 �˵��黹�� PIC B9(8).
-        05 ������ PIC B99.
-        05 �ܽ�� PIC B99999.
-
-       WORKING-STORAGE SECTION.
-       77 ��ӡ�˵�ѡ�� PIC 99.
-       77 L PIC 9.
-       01 �Ƿ���� PIC 9.
-        88 ���� VALUE 1.
-        88 û���� VALUE 0.
-
-       SCREEN SECTION.
-       01 ����Ļ.
-        05 BLANK SCREEN.
-       01 �˵�����.
-        05 LINE L.
-        05 COLUMN 1 VALUE "�˵��˿ͺ�".
-        05 COLUMN 12 VALUE "����".
-        05 COLUMN 17 VALUE "����".
-        05 COLUMN 22 VALUE "����".
-        05 COLUMN 26 VALUE "��".
-        05 COLUMN 29 VALUE "��".
-        05 COLUMN 31 VALUE "��".
-        05 COLUMN 34 VALUE "����".
-        05 COLUMN 39 VALUE "����".
-        05 COLUMN 44 VALUE "�ձ���".
-        05 COLUMN 51 VALUE "����".
-        05 COLUMN 56 VALUE "����".
-        05 COLUMN 61 VALUE "������".
-        05 COLUMN 68 VALUE "�ܽ��".
-       PROCEDURE DIVISION.
-       DISPLAY ����Ļ.
-       OPEN INPUT �˵�.
-       MOVE 1 TO L.
-       DISPLAY �˵�����.
-       DISPLAY SPACE.
-       SET û���� TO TRUE.
-       PERFORM UNTIL ����
-       READ �˵� NEXT RECORD
-       AT END SET ���� TO TRUE
-       NOT AT END DISPLAY �˵���¼
-       END-READ
-       END-PERFORM.
-       DISPLAY "�����˵���,ѡ���ӡ���˵�(�˳�����0):" NO ADVANCING.
-       ACCEPT ��ӡ�˵�ѡ��.
-       IF ��ӡ�˵�ѡ��=0 THEN
-       CLOSE �˵�
-       EXIT PROGRAM
-       END-IF.
-       MOVE ��ӡ�˵�ѡ�� TO �˵���.
-       READ �˵� KEY IS �˵���.
-       DISPLAY ����Ļ.
-       DISPLAY "���:    " NO ADVANCING �˵���.
-       DISPLAY "�˿�����:" NO ADVANCING �˵��˿�����.
-       DISPLAY "�˿ͺ���:" NO ADVANCING �˵��˿ͺ���.
-       DISPLAY "����:    " NO ADVANCING �˵�����.
-       DISPLAY "����:    " NO ADVANCING �˵�����.
-       DISPLAY "������:  " NO ADVANCING �˵���������.
-       DISPLAY "����:    " NO ADVANCING �˵�������.
-       DISPLAY "������:  " NO ADVANCING �˵�������.
-       DISPLAY "������:  " NO ADVANCING �˵�������.
-       DISPLAY "�ձ���:  " NO ADVANCING �˵����ձ���.
-       DISPLAY "Ԥ����:  " NO ADVANCING �˵�Ԥ����.
-       DISPLAY "�黹��:  " NO ADVANCING �˵��黹��.
-       DISPLAY "������:  " NO ADVANCING ������.
-       DISPLAY "�ܽ��:  " NO ADVANCING �ܽ��.
-       DISPLAY SPACE.
-       CLOSE �˵�.
-       DISPLAY "����ո���˳�...".
-       STOP " ".
-       EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.��ӡ.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT �˵� ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˵���.
+
+        SELECT 打印机 ASSIGN TO "收据单.txt"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD �˵�.
+       01 �˵���¼.
+        05 �˵��� PIC 9(6).
+        05 �˵��˿����� PIC BX(10).
+        05 �˵��˿ͺ��� PIC B9(4).
+        05 �˵�����1 PIC BX(4).
+        05 �˵�����2 PIC B99.
+        05 �˵��������� PIC BX(6).
+        05 �˵�������1 PIC BX(10).
+        05 �˵�������2 PIC BX(5).
+        05 �˵�������3 PIC B9(6).
+        05 �˵����ձ��� PIC B999.
+        05 �˵�Ԥ���� PIC B9(8).
+        05 �˵��黹�� PIC B9(8).
+        05 ������ PIC B99.
+        05 �ܽ�� PIC B9(7).
+        05 滞纳金 PIC B9999.
+        05 超里程费 PIC B9999.
+        05 加油费 PIC B9999.
+        05 已收押金 PIC B9999.
+        05 车况备注 PIC X(30).
+        05 损坏费 PIC B9999.
+        05 付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+       FD 打印机.
+       01 打印行 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 ��ӡ�˵�ѡ�� PIC 9(6).
+       77 L PIC 9.
+       01 �Ƿ���� PIC 9.
+        88 ���� VALUE 1.
+        88 û���� VALUE 0.
+
+       SCREEN SECTION.
+       01 ����Ļ.
+        05 BLANK SCREEN.
+       01 �˵�����-表头.
+        05 LINE L.
+        05 COLUMN 1 VALUE "�˵��˿ͺ�".
+        05 COLUMN 12 VALUE "����".
+        05 COLUMN 17 VALUE "����".
+        05 COLUMN 22 VALUE "����".
+        05 COLUMN 26 VALUE "��".
+        05 COLUMN 29 VALUE "��".
+        05 COLUMN 31 VALUE "��".
+        05 COLUMN 34 VALUE "����".
+        05 COLUMN 39 VALUE "����".
+        05 COLUMN 44 VALUE "�ձ���".
+        05 COLUMN 51 VALUE "����".
+        05 COLUMN 56 VALUE "����".
+        05 COLUMN 61 VALUE "������".
+        05 COLUMN 68 VALUE "�ܽ��".
+       PROCEDURE DIVISION.
+       DISPLAY ����Ļ.
+       OPEN INPUT �˵�.
+       MOVE 1 TO L.
+       DISPLAY �˵�����-表头.
+       DISPLAY SPACE.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˵� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END DISPLAY �˵���¼
+       END-READ
+       END-PERFORM.
+       DISPLAY "�����˵���,ѡ���ӡ���˵�(�˳�����0):" NO ADVANCING.
+       ACCEPT ��ӡ�˵�ѡ��.
+       IF ��ӡ�˵�ѡ��=0 THEN
+       CLOSE �˵�
+       EXIT PROGRAM
+       END-IF.
+       MOVE ��ӡ�˵�ѡ�� TO �˵���.
+       READ �˵� KEY IS �˵���.
+       OPEN OUTPUT 打印机.
+       PERFORM 写收据单.
+       CLOSE 打印机.
+       DISPLAY ����Ļ.
+       DISPLAY "���:    " NO ADVANCING �˵���.
+       DISPLAY "�˿�����:" NO ADVANCING �˵��˿�����.
+       DISPLAY "�˿ͺ���:" NO ADVANCING �˵��˿ͺ���.
+       DISPLAY "����:    " NO ADVANCING �˵�����1.
+       DISPLAY "����:    " NO ADVANCING �˵�����2.
+       DISPLAY "������:  " NO ADVANCING �˵���������.
+       DISPLAY "����:    " NO ADVANCING �˵�������1.
+       DISPLAY "������:  " NO ADVANCING �˵�������2.
+       DISPLAY "������:  " NO ADVANCING �˵�������3.
+       DISPLAY "�ձ���:  " NO ADVANCING �˵����ձ���.
+       DISPLAY "Ԥ����:  " NO ADVANCING �˵�Ԥ����.
+       DISPLAY "�黹��:  " NO ADVANCING �˵��黹��.
+       DISPLAY "������:  " NO ADVANCING ������.
+       DISPLAY "�ܽ��:  " NO ADVANCING �ܽ��.
+       DISPLAY "滞纳金:  " NO ADVANCING 滞纳金.
+       DISPLAY "超里程费:" NO ADVANCING 超里程费.
+       DISPLAY "加油费:  " NO ADVANCING 加油费.
+       DISPLAY "已收押金:" NO ADVANCING 已收押金.
+       DISPLAY "车况备注:" NO ADVANCING 车况备注.
+       DISPLAY "损坏费:  " NO ADVANCING 损坏费.
+       DISPLAY "付款方式:" NO ADVANCING 付款方式.
+       DISPLAY SPACE.
+       CLOSE �˵�.
+       DISPLAY "����ո���˳�...".
+       STOP " ".
+       EXIT PROGRAM.
+
+       写收据单.
+       STRING "账单号:" DELIMITED BY SIZE �˵��� DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "客户姓名:" DELIMITED BY SIZE �˵��˿����� DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "客户号码:" DELIMITED BY SIZE �˵��˿ͺ��� DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "车辆类别:" DELIMITED BY SIZE �˵�����1 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "车辆编号:" DELIMITED BY SIZE �˵�����2 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "车牌照:" DELIMITED BY SIZE �˵��������� DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "车厂家:" DELIMITED BY SIZE �˵�������1 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "车型号:" DELIMITED BY SIZE �˵�������2 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "归还里程:" DELIMITED BY SIZE �˵�������3 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "日租金:" DELIMITED BY SIZE �˵����ձ��� DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "预定起:" DELIMITED BY SIZE �˵�Ԥ���� DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "归还止:" DELIMITED BY SIZE �˵��黹�� DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "租车天数:" DELIMITED BY SIZE ������ DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "总金额:" DELIMITED BY SIZE �ܽ�� DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "滞纳金:" DELIMITED BY SIZE 滞纳金 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "超里程费:" DELIMITED BY SIZE 超里程费 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "加油费:" DELIMITED BY SIZE 加油费 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "已收押金:" DELIMITED BY SIZE 已收押金 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "车况备注:" DELIMITED BY SIZE 车况备注 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "损坏费:" DELIMITED BY SIZE 损坏费 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "付款方式:" DELIMITED BY SIZE 付款方式 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
+       STRING "税额:" DELIMITED BY SIZE 账单税额 DELIMITED BY SIZE
+         INTO 打印行.
+       WRITE 打印行.
