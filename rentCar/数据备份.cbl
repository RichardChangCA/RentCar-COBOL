@@ -0,0 +1,583 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.数据备份.
+       AUTHOR.烏烏烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 顾客 ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 顾客号.
+
+        SELECT 顾客备份 ASSIGN TO 顾客备份文件名
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 备份顾客号.
+
+        SELECT 小车 ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 小车号.
+
+        SELECT 小车备份 ASSIGN TO 小车备份文件名
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 备份小车号.
+
+        SELECT 中车 ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 中车号.
+
+        SELECT 中车备份 ASSIGN TO 中车备份文件名
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 备份中车号.
+
+        SELECT 大 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 大车号.
+
+        SELECT 大备份 ASSIGN TO 大车备份文件名
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 备份大车号.
+
+        SELECT 贵 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 贵车号.
+
+        SELECT 贵备份 ASSIGN TO 贵车备份文件名
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 备份贵车号.
+
+        SELECT 预定 ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT 预定备份 ASSIGN TO 预定备份文件名
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 备份预定主键.
+
+        SELECT 账单 ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 账单号.
+
+        SELECT 账单备份 ASSIGN TO 账单备份文件名
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 备份账单号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 顾客.
+       01 顾客记录.
+        05 顾客号 PIC 9(6).
+        05 顾客档案姓名 PIC BX(10).
+        05 顾客电话 PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+       FD 顾客备份.
+       01 备份顾客记录.
+        05 备份顾客号 PIC 9(6).
+        05 备份顾客姓名 PIC X(10).
+        05 备份顾客电话 PIC 9(4).
+        05 备份积分 PIC 9(6).
+        05 备份企业客户 PIC 9.
+        05 备份协议折扣 PIC 9(2).
+        05 备份信用冻结 PIC 9.
+       FD 小车.
+       01 小车记录.
+        05 小车号 PIC 99.
+        05 小车车牌照 PIC BX(6).
+        05 小车车厂家1 PIC BX(10).
+        05 小车车型号2 PIC BX(5).
+        05 小车公里数3 PIC B9(6).
+        05 小车日租金 PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD 小车备份.
+       01 备份小车记录.
+        05 备份小车号 PIC 99.
+        05 备份小车车牌照 PIC X(6).
+        05 备份小车车厂家 PIC X(10).
+        05 备份小车型号 PIC X(5).
+        05 备份小车公里数 PIC 9(6).
+        05 备份小车日租金 PIC 999.
+        05 备份小车状态 PIC 9.
+        05 备份小车分店 PIC 9(2).
+       FD 中车.
+       01 中车记录.
+        05 中车号 PIC 99.
+        05 中车车牌照 PIC BX(6).
+        05 中车车厂家1 PIC BX(10).
+        05 中车车型号2 PIC BX(5).
+        05 中车公里数3 PIC B9(6).
+        05 中车日租金 PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD 中车备份.
+       01 备份中车记录.
+        05 备份中车号 PIC 99.
+        05 备份中车车牌照 PIC X(6).
+        05 备份中车车厂家 PIC X(10).
+        05 备份中车型号 PIC X(5).
+        05 备份中车公里数 PIC 9(6).
+        05 备份中车日租金 PIC 999.
+        05 备份中车状态 PIC 9.
+        05 备份中车分店 PIC 9(2).
+       FD 大.
+       01 大车记录.
+        05 大车号 PIC 99.
+        05 大车车牌照 PIC BX(6).
+        05 大车车厂 PIC BX(10).
+        05 大车车型号 PIC BX(5).
+        05 大车公里数 PIC B9(6).
+        05 大车日租金 PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD 大备份.
+       01 备份大车记录.
+        05 备份大车号 PIC 99.
+        05 备份大车车牌照 PIC X(6).
+        05 备份大车车厂 PIC X(10).
+        05 备份大车型号 PIC X(5).
+        05 备份大车公里数 PIC 9(6).
+        05 备份大车日租金 PIC 999.
+        05 备份大车状态 PIC 9.
+        05 备份大车分店 PIC 9(2).
+       FD 贵.
+       01 贵车记录.
+        05 贵车号 PIC 99.
+        05 贵车车牌照 PIC BX(6).
+        05 贵车车厂 PIC BX(10).
+        05 贵车车型号 PIC BX(5).
+        05 贵车公里数 PIC B9(6).
+        05 贵车日租金 PIC B999.
+        05 车辆状态4 PIC 9.
+         88 车辆可用4 VALUE 1.
+         88 车辆已预定4 VALUE 2.
+         88 车辆已租出4 VALUE 3.
+         88 车辆停用4 VALUE 4.
+        05 贵车分店 PIC B9(2).
+       FD 贵备份.
+       01 备份贵车记录.
+        05 备份贵车号 PIC 99.
+        05 备份贵车车牌照 PIC X(6).
+        05 备份贵车车厂 PIC X(10).
+        05 备份贵车型号 PIC X(5).
+        05 备份贵车公里数 PIC 9(6).
+        05 备份贵车日租金 PIC 999.
+        05 备份贵车状态 PIC 9.
+        05 备份贵车分店 PIC 9(2).
+       FD 预定.
+       01 预定记录.
+        05 预定主键.
+         10 预定客户号 PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 预定客户姓名 PIC BX(10).
+        05 预定客户号码 PIC B9(4).
+        05 预定类别1 PIC BX(4).
+        05 预定类别2 PIC B99.
+        05 预定车牌照 PIC BX(6).
+        05 预定厂家1 PIC BX(10).
+        05 预定厂家2 PIC BX(5).
+        05 预定厂家3 PIC B9(6).
+        05 预定日租金 PIC B999.
+        05 预定起 PIC B9(8).
+        05 归还止 PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD 预定备份.
+       01 备份预定记录.
+        05 备份预定主键.
+         10 备份预定客户号 PIC 9(6).
+         10 备份预定序号 PIC 9(4).
+        05 备份预定客户姓名 PIC X(10).
+        05 备份预定客户号码 PIC 9(4).
+        05 备份预定类别1 PIC X(4).
+        05 备份预定类别2 PIC 99.
+        05 备份预定车牌照 PIC X(6).
+        05 备份预定厂家1 PIC X(10).
+        05 备份预定厂家2 PIC X(5).
+        05 备份预定厂家3 PIC 9(6).
+        05 备份预定日租金 PIC 999.
+        05 备份预定起 PIC 9(8).
+        05 备份归还止 PIC 9(8).
+        05 备份取车油量 PIC 9.
+        05 备份押金 PIC 9999.
+        05 备份预定分店 PIC 9(2).
+        05 备份儿童座椅 PIC 9.
+        05 备份GPS导航 PIC 9.
+        05 备份租车保险 PIC 9.
+        05 备份已取车 PIC 9.
+       FD 账单.
+       01 账单记录.
+        05 账单号 PIC 9(6).
+        05 账单客户姓名 PIC BX(10).
+        05 账单客户号码 PIC B9(4).
+        05 账单类别1 PIC BX(4).
+        05 账单类别2 PIC B99.
+        05 账单车牌照 PIC BX(6).
+        05 账单厂家1 PIC BX(10).
+        05 账单厂家2 PIC BX(5).
+        05 账单里程3 PIC B9(6).
+        05 账单日租金 PIC B999.
+        05 账单预定起 PIC B9(8).
+        05 账单归还止 PIC B9(8).
+        05 账单租车天数 PIC B99.
+        05 账单总金额 PIC B9(7).
+        05 账单滞纳金 PIC B9999.
+        05 账单超里程费 PIC B9999.
+        05 账单加油费 PIC B9999.
+        05 账单已收押金 PIC B9999.
+        05 账单车况备注 PIC X(30).
+        05 账单损坏费 PIC B9999.
+        05 账单付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+       FD 账单备份.
+       01 备份账单记录.
+        05 备份账单号 PIC 9(6).
+        05 备份账单客户姓名 PIC X(10).
+        05 备份账单客户号码 PIC 9(4).
+        05 备份账单类别1 PIC X(4).
+        05 备份账单类别2 PIC 99.
+        05 备份账单车牌照 PIC X(6).
+        05 备份账单厂家1 PIC X(10).
+        05 备份账单厂家2 PIC X(5).
+        05 备份账单里程 PIC 9(6).
+        05 备份账单日租金 PIC 999.
+        05 备份账单预定起 PIC 9(8).
+        05 备份账单归还止 PIC 9(8).
+        05 备份账单租车天数 PIC 99.
+        05 备份账单总金额 PIC 9(7).
+        05 备份账单滞纳金 PIC 9999.
+        05 备份账单超里程费 PIC 9999.
+        05 备份账单加油费 PIC 9999.
+        05 备份账单已收押金 PIC 9999.
+        05 备份账单车况备注 PIC X(30).
+        05 备份账单损坏费 PIC 9999.
+        05 备份账单付款方式 PIC X(4).
+        05 备份账单状态 PIC 9.
+        05 备份账单税额 PIC 9999.
+        05 备份账单分店 PIC 9(2).
+        05 备份附加服务费 PIC 9999.
+        05 备份账单顾客号 PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 今日日期 PIC 9(8).
+       77 备份记录总数 PIC 9(6).
+       01 顾客备份文件名 PIC X(30).
+       01 小车备份文件名 PIC X(30).
+       01 中车备份文件名 PIC X(30).
+       01 大车备份文件名 PIC X(30).
+       01 贵车备份文件名 PIC X(30).
+       01 预定备份文件名 PIC X(30).
+       01 账单备份文件名 PIC X(30).
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 数据文件每日备份 ========".
+       DISPLAY SPACE.
+       PERFORM 生成备份文件名.
+       MOVE 0 TO 备份记录总数.
+       PERFORM 备份顾客文件.
+       PERFORM 备份小车文件.
+       PERFORM 备份中车文件.
+       PERFORM 备份大车文件.
+       PERFORM 备份贵车文件.
+       PERFORM 备份预定文件.
+       PERFORM 备份账单文件.
+       DISPLAY SPACE.
+       DISPLAY "备份完毕,共备份7个数据文件,合计" NO ADVANCING.
+       DISPLAY 备份记录总数 NO ADVANCING.
+       DISPLAY "笔记录.".
+       STOP " ".
+       EXIT PROGRAM.
+
+       生成备份文件名.
+       ACCEPT 今日日期 FROM DATE YYYYMMDD.
+       MOVE SPACES TO 顾客备份文件名.
+       STRING "顾客备份" 今日日期 ".dat" DELIMITED BY SIZE
+           INTO 顾客备份文件名.
+       MOVE SPACES TO 小车备份文件名.
+       STRING "小车备份" 今日日期 ".dat" DELIMITED BY SIZE
+           INTO 小车备份文件名.
+       MOVE SPACES TO 中车备份文件名.
+       STRING "中车备份" 今日日期 ".dat" DELIMITED BY SIZE
+           INTO 中车备份文件名.
+       MOVE SPACES TO 大车备份文件名.
+       STRING "大车备份" 今日日期 ".dat" DELIMITED BY SIZE
+           INTO 大车备份文件名.
+       MOVE SPACES TO 贵车备份文件名.
+       STRING "贵车备份" 今日日期 ".dat" DELIMITED BY SIZE
+           INTO 贵车备份文件名.
+       MOVE SPACES TO 预定备份文件名.
+       STRING "预定备份" 今日日期 ".dat" DELIMITED BY SIZE
+           INTO 预定备份文件名.
+       MOVE SPACES TO 账单备份文件名.
+       STRING "账单备份" 今日日期 ".dat" DELIMITED BY SIZE
+           INTO 账单备份文件名.
+
+       备份顾客文件.
+       OPEN INPUT 顾客.
+       OPEN OUTPUT 顾客备份.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 顾客 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 写顾客备份记录
+       END-READ
+       END-PERFORM.
+       CLOSE 顾客.
+       CLOSE 顾客备份.
+
+       写顾客备份记录.
+       MOVE 顾客号 TO 备份顾客号.
+       MOVE 顾客档案姓名 TO 备份顾客姓名.
+       MOVE 顾客电话 TO 备份顾客电话.
+       MOVE 积分 TO 备份积分.
+       MOVE 企业客户 TO 备份企业客户.
+       MOVE 协议折扣 TO 备份协议折扣.
+       MOVE 信用冻结 TO 备份信用冻结.
+       WRITE 备份顾客记录.
+       COMPUTE 备份记录总数 = 备份记录总数 + 1.
+
+       备份小车文件.
+       OPEN INPUT 小车.
+       OPEN OUTPUT 小车备份.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 小车 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 写小车备份记录
+       END-READ
+       END-PERFORM.
+       CLOSE 小车.
+       CLOSE 小车备份.
+
+       写小车备份记录.
+       MOVE 小车号 TO 备份小车号.
+       MOVE 小车车牌照 TO 备份小车车牌照.
+       MOVE 小车车厂家1 TO 备份小车车厂家.
+       MOVE 小车车型号2 TO 备份小车型号.
+       MOVE 小车公里数3 TO 备份小车公里数.
+       MOVE 小车日租金 TO 备份小车日租金.
+       MOVE 车辆状态1 TO 备份小车状态.
+       MOVE 小车分店 TO 备份小车分店.
+       WRITE 备份小车记录.
+       COMPUTE 备份记录总数 = 备份记录总数 + 1.
+
+       备份中车文件.
+       OPEN INPUT 中车.
+       OPEN OUTPUT 中车备份.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 中车 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 写中车备份记录
+       END-READ
+       END-PERFORM.
+       CLOSE 中车.
+       CLOSE 中车备份.
+
+       写中车备份记录.
+       MOVE 中车号 TO 备份中车号.
+       MOVE 中车车牌照 TO 备份中车车牌照.
+       MOVE 中车车厂家1 TO 备份中车车厂家.
+       MOVE 中车车型号2 TO 备份中车型号.
+       MOVE 中车公里数3 TO 备份中车公里数.
+       MOVE 中车日租金 TO 备份中车日租金.
+       MOVE 车辆状态2 TO 备份中车状态.
+       MOVE 中车分店 TO 备份中车分店.
+       WRITE 备份中车记录.
+       COMPUTE 备份记录总数 = 备份记录总数 + 1.
+
+       备份大车文件.
+       OPEN INPUT 大.
+       OPEN OUTPUT 大备份.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 大 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 写大车备份记录
+       END-READ
+       END-PERFORM.
+       CLOSE 大.
+       CLOSE 大备份.
+
+       写大车备份记录.
+       MOVE 大车号 TO 备份大车号.
+       MOVE 大车车牌照 TO 备份大车车牌照.
+       MOVE 大车车厂 TO 备份大车车厂.
+       MOVE 大车车型号 TO 备份大车型号.
+       MOVE 大车公里数 TO 备份大车公里数.
+       MOVE 大车日租金 TO 备份大车日租金.
+       MOVE 车辆状态3 TO 备份大车状态.
+       MOVE 大车分店 TO 备份大车分店.
+       WRITE 备份大车记录.
+       COMPUTE 备份记录总数 = 备份记录总数 + 1.
+
+       备份贵车文件.
+       OPEN INPUT 贵.
+       OPEN OUTPUT 贵备份.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 贵 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 写贵车备份记录
+       END-READ
+       END-PERFORM.
+       CLOSE 贵.
+       CLOSE 贵备份.
+
+       写贵车备份记录.
+       MOVE 贵车号 TO 备份贵车号.
+       MOVE 贵车车牌照 TO 备份贵车车牌照.
+       MOVE 贵车车厂 TO 备份贵车车厂.
+       MOVE 贵车车型号 TO 备份贵车型号.
+       MOVE 贵车公里数 TO 备份贵车公里数.
+       MOVE 贵车日租金 TO 备份贵车日租金.
+       MOVE 车辆状态4 TO 备份贵车状态.
+       MOVE 贵车分店 TO 备份贵车分店.
+       WRITE 备份贵车记录.
+       COMPUTE 备份记录总数 = 备份记录总数 + 1.
+
+       备份预定文件.
+       OPEN INPUT 预定.
+       OPEN OUTPUT 预定备份.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 预定 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 写预定备份记录
+       END-READ
+       END-PERFORM.
+       CLOSE 预定.
+       CLOSE 预定备份.
+
+       写预定备份记录.
+       MOVE 预定客户号 TO 备份预定客户号.
+       MOVE 预定序号 TO 备份预定序号.
+       MOVE 预定客户姓名 TO 备份预定客户姓名.
+       MOVE 预定客户号码 TO 备份预定客户号码.
+       MOVE 预定类别1 TO 备份预定类别1.
+       MOVE 预定类别2 TO 备份预定类别2.
+       MOVE 预定车牌照 TO 备份预定车牌照.
+       MOVE 预定厂家1 TO 备份预定厂家1.
+       MOVE 预定厂家2 TO 备份预定厂家2.
+       MOVE 预定厂家3 TO 备份预定厂家3.
+       MOVE 预定日租金 TO 备份预定日租金.
+       MOVE 预定起 TO 备份预定起.
+       MOVE 归还止 TO 备份归还止.
+       MOVE 取车油量 TO 备份取车油量.
+       MOVE 押金 TO 备份押金.
+       MOVE 预定分店 TO 备份预定分店.
+       MOVE 儿童座椅 TO 备份儿童座椅.
+       MOVE GPS导航 TO 备份GPS导航.
+       MOVE 租车保险 TO 备份租车保险.
+       MOVE 已取车 TO 备份已取车.
+       WRITE 备份预定记录.
+       COMPUTE 备份记录总数 = 备份记录总数 + 1.
+
+       备份账单文件.
+       OPEN INPUT 账单.
+       OPEN OUTPUT 账单备份.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 账单 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 写账单备份记录
+       END-READ
+       END-PERFORM.
+       CLOSE 账单.
+       CLOSE 账单备份.
+
+       写账单备份记录.
+       MOVE 账单号 TO 备份账单号.
+       MOVE 账单客户姓名 TO 备份账单客户姓名.
+       MOVE 账单客户号码 TO 备份账单客户号码.
+       MOVE 账单类别1 TO 备份账单类别1.
+       MOVE 账单类别2 TO 备份账单类别2.
+       MOVE 账单车牌照 TO 备份账单车牌照.
+       MOVE 账单厂家1 TO 备份账单厂家1.
+       MOVE 账单厂家2 TO 备份账单厂家2.
+       MOVE 账单里程3 TO 备份账单里程.
+       MOVE 账单日租金 TO 备份账单日租金.
+       MOVE 账单预定起 TO 备份账单预定起.
+       MOVE 账单归还止 TO 备份账单归还止.
+       MOVE 账单租车天数 TO 备份账单租车天数.
+       MOVE 账单总金额 TO 备份账单总金额.
+       MOVE 账单滞纳金 TO 备份账单滞纳金.
+       MOVE 账单超里程费 TO 备份账单超里程费.
+       MOVE 账单加油费 TO 备份账单加油费.
+       MOVE 账单已收押金 TO 备份账单已收押金.
+       MOVE 账单车况备注 TO 备份账单车况备注.
+       MOVE 账单损坏费 TO 备份账单损坏费.
+       MOVE 账单付款方式 TO 备份账单付款方式.
+       MOVE 账单状态 TO 备份账单状态.
+       MOVE 账单税额 TO 备份账单税额.
+       MOVE 账单分店 TO 备份账单分店.
+       MOVE 附加服务费 TO 备份附加服务费.
+       MOVE 账单顾客号 TO 备份账单顾客号.
+       WRITE 备份账单记录.
+       COMPUTE 备份记录总数 = 备份记录总数 + 1.
