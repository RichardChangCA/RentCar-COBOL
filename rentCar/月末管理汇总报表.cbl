@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.月末管理汇总报表.
+       AUTHOR.烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 账单 ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 账单号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 账单.
+       01 账单记录.
+        05 账单号 PIC 9(6).
+        05 账单客户姓名 PIC BX(10).
+        05 账单客户号码 PIC B9(4).
+        05 账单类别1 PIC BX(4).
+        05 账单类别2 PIC B99.
+        05 账单车牌照 PIC BX(6).
+        05 账单厂家1 PIC BX(10).
+        05 账单厂家2 PIC BX(5).
+        05 账单里程3 PIC B9(6).
+        05 账单日租金 PIC B999.
+        05 账单预定起 PIC B9(8).
+        05 账单归还止 PIC B9(8).
+        05 账单租车天数 PIC B99.
+        05 账单总金额 PIC B9(7).
+        05 账单滞纳金 PIC B9999.
+        05 账单超里程费 PIC B9999.
+        05 账单加油费 PIC B9999.
+        05 账单已收押金 PIC B9999.
+        05 账单车况备注 PIC X(30).
+        05 账单损坏费 PIC B9999.
+        05 账单付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 统计年月 PIC 9(6).
+       77 本单金额 PIC 9(7).
+       77 本单天数 PIC 9(2).
+       77 本单归还日 PIC 9(8).
+       77 账单总数 PIC 9(5) VALUE 0.
+       77 营收总合计 PIC 9(7) VALUE 0.
+       77 天数总合计 PIC 9(6) VALUE 0.
+       77 平均租期 PIC 9(4) VALUE 0.
+       77 小车笔数 PIC 9(5) VALUE 0.
+       77 中车笔数 PIC 9(5) VALUE 0.
+       77 大车笔数 PIC 9(5) VALUE 0.
+       77 小车营收合计 PIC 9(7) VALUE 0.
+       77 中车营收合计 PIC 9(7) VALUE 0.
+       77 大车营收合计 PIC 9(7) VALUE 0.
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "请输入统计年月(格式为六位数字,如201609):" NO ADVANCING.
+       ACCEPT 统计年月.
+       OPEN INPUT 账单.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 账单 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       MOVE 账单归还止 TO 本单归还日
+       IF 账单有效 AND (本单归还日 / 100 = 统计年月)
+       THEN PERFORM 累计本单
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE 账单.
+       DISPLAY SPACE.
+       DISPLAY "=========月末管理汇总报表=========".
+       DISPLAY "统计年月:" NO ADVANCING 统计年月.
+       DISPLAY SPACE.
+       DISPLAY "账单笔数:" NO ADVANCING 账单总数.
+       DISPLAY "营收总合计:" NO ADVANCING 营收总合计.
+       IF 账单总数 > 0
+       THEN COMPUTE 平均租期 = 天数总合计 / 账单总数
+       ELSE MOVE 0 TO 平均租期
+       END-IF.
+       DISPLAY "平均租车天数:" NO ADVANCING 平均租期.
+       DISPLAY SPACE.
+       DISPLAY "---类别明细---".
+       DISPLAY "小车:" NO ADVANCING 小车笔数 "笔, 营收" NO ADVANCING 小车营收合计.
+       DISPLAY "中车:" NO ADVANCING 中车笔数 "笔, 营收" NO ADVANCING 中车营收合计.
+       DISPLAY "大车/贵车:" NO ADVANCING 大车笔数 "笔, 营收" NO ADVANCING 大车营收合计.
+       DISPLAY SPACE.
+       DISPLAY "...统计完成".
+       STOP " ".
+       EXIT PROGRAM.
+
+       累计本单.
+       ADD 1 TO 账单总数.
+       MOVE 账单总金额 TO 本单金额.
+       ADD 本单金额 TO 营收总合计.
+       MOVE 账单租车天数 TO 本单天数.
+       ADD 本单天数 TO 天数总合计.
+       EVALUATE 账单类别1
+       WHEN "С��" ADD 1 TO 小车笔数
+                   ADD 本单金额 TO 小车营收合计
+       WHEN "�г�" ADD 1 TO 中车笔数
+                   ADD 本单金额 TO 中车营收合计
+       WHEN OTHER ADD 1 TO 大车笔数
+                  ADD 本单金额 TO 大车营收合计
+       END-EVALUATE.
