@@ -0,0 +1,717 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.现场租车.
+       AUTHOR.烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       OBJECT SECTION.
+       CLASS-CONTROL.
+        �˿��� IS CLASS "�˿���"
+        �˵��� IS CLASS "�˵���"
+        С���� IS CLASS "С����"
+        �г��� IS CLASS "�г���"
+        ���� IS CLASS "����"
+        ���� IS CLASS "����".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT �˿� ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˿ͺ�.
+
+        SELECT С�� ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS С����.
+
+        SELECT �г� ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �г���.
+
+        SELECT �� ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �󳵺�.
+
+        SELECT �� ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �󳵺�.
+
+        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT 审计 ASSIGN TO "审计.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 审计编号.
+       DATA DIVISION.
+       FILE SECTION.
+       FD �˿�.
+       01 �˿ͼ�¼.
+        05 �˿ͺ� PIC 9(6).
+        05 �˿����� PIC BX(10).
+        05 �˿ͺ��� PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+       FD С��.
+       01 С����¼.
+        05 С���� PIC 99.
+        05 С�������� PIC BX(6).
+        05 С������ PIC BX(10).
+        05 С������ PIC BX(5).
+        05 С������ PIC B9(6).
+        05 С���ձ��� PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD �г�.
+       01 �г���¼.
+        05 �г��� PIC 99.
+        05 �г������� PIC BX(6).
+        05 �г����� PIC BX(10).
+        05 �г����� PIC BX(5).
+        05 �г����� PIC B9(6).
+        05 �г��ձ��� PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD ��.
+       01 �󳵼�¼.
+        05 �󳵺� PIC 99.
+        05 �󳵳����� PIC BX(6).
+        05 �󳵳��� PIC BX(10).
+        05 ������ PIC BX(5).
+        05 �󳵹��� PIC B9(6).
+        05 ���ձ��� PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD ��.
+       01 �󳵼�¼.
+        05 �󳵺� PIC 99.
+        05 �󳵳����� PIC BX(6).
+        05 �󳵳��� PIC BX(10).
+        05 ������ PIC BX(5).
+        05 �󳵹��� PIC B9(6).
+        05 ���ձ��� PIC B999.
+        05 车辆状态4 PIC 9.
+         88 车辆可用4 VALUE 1.
+         88 车辆已预定4 VALUE 2.
+         88 车辆已租出4 VALUE 3.
+         88 车辆停用4 VALUE 4.
+        05 贵车分店 PIC B9(2).
+       FD Ԥ��.
+       01 Ԥ����¼.
+        05 预定主键.
+         10 Ԥ���˿ͺ� PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 Ԥ���˿����� PIC BX(10).
+        05 Ԥ���˿ͺ��� PIC B9(4).
+        05 Ԥ������1 PIC BX(4).
+        05 Ԥ������2 PIC B99.
+        05 Ԥ���������� PIC BX(6).
+        05 Ԥ��������1 PIC BX(10).
+        05 Ԥ��������2 PIC BX(5).
+        05 Ԥ��������3 PIC B9(6).
+        05 Ԥ�����ձ��� PIC B999.
+        05 Ԥ���� PIC B9(8).
+        05 �黹�� PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD 审计.
+       01 审计记录.
+        05 审计编号 PIC 9(6).
+        05 操作日期 PIC 9(6).
+        05 操作时间 PIC 9(8).
+        05 操作文件 PIC X(8).
+        05 操作类型 PIC X(8).
+        05 操作记录键 PIC X(12).
+        05 操作员 PIC X(6).
+       WORKING-STORAGE SECTION.
+       77 L PIC 9.
+       77 ����Ԥ���� PIC 9(8).
+       77 ���Թ黹�� PIC 9(8).
+       01 �Ƿ���� PIC 9.
+        88 ���� VALUE 1.
+        88 û���� VALUE 0.
+       01 С������ OBJECT REFERENCE.
+       01 �г����� OBJECT REFERENCE.
+       01 �󳵶��� OBJECT REFERENCE.
+       01 �󳵶��� OBJECT REFERENCE.
+       77 С��ѡ�� PIC 99.
+       77 �г�ѡ�� PIC 99.
+       77 ��ѡ�� PIC 99.
+       77 ��ѡ�� PIC 99.
+       77 ���Գ����� PIC BX(5).
+       77 ���صĹ˿ͺ� PIC 9(6).
+       77 最大预定序号 PIC 9(4).
+       77 押金输入 PIC 9(4).
+       77 是否查找老顾客 PIC 9.
+       77 查询方式 PIC 9.
+       77 查询电话 PIC 9(4).
+       77 查询姓名 PIC X(10).
+       01 是否找到老顾客 PIC 9.
+        88 找到老顾客 VALUE 1.
+        88 没找到老顾客 VALUE 0.
+       77 最大审计编号 PIC 9(6).
+       77 审计操作文件 PIC X(8).
+       77 审计操作类型 PIC X(8).
+       77 审计操作键 PIC X(12).
+       01 审计是否完了 PIC 9.
+        88 审计完了 VALUE 1.
+        88 审计没完了 VALUE 0.
+       77 已知车牌选择 PIC 9.
+       01 车牌查找输入.
+        05 车牌查找全文 PIC X(6).
+       01 车牌查找视图 REDEFINES 车牌查找输入.
+        05 车牌查找字母部分 PIC X(3).
+        05 车牌查找数字部分 PIC X(3).
+       01 车牌扫描完了 PIC 9.
+        88 车牌扫描完毕 VALUE 1.
+        88 车牌扫描未完 VALUE 0.
+       77 车辆总数 PIC 9(3).
+       77 当日预定数 PIC 9(3).
+       77 加装选择输入 PIC 9.
+       01 预定容量状态 PIC 9.
+        88 预定已满 VALUE 1.
+        88 预定未满 VALUE 0.
+       77 取车油量输入 PIC 9.
+       LINKAGE SECTION.
+       01 �˵����� OBJECT REFERENCE.
+       01 �˿Ͷ��� OBJECT REFERENCE.
+       77 当前操作员 PIC X(6).
+       PROCEDURE DIVISION USING �˵����� �˿Ͷ��� 当前操作员.
+       DISPLAY "请问该顾客是否为老顾客(是请输入1,否请输入0):" NO ADVANCING.
+       ACCEPT 是否查找老顾客.
+       IF 是否查找老顾客 = 1
+       THEN PERFORM 查找老顾客
+       ELSE
+       INVOKE �˿Ͷ��� "����˿���Ϣ" USING 当前操作员 RETURNING ���صĹ˿ͺ�.
+       END-IF.
+       OPEN INPUT �˿�.
+       MOVE ���صĹ˿ͺ� TO �˿ͺ�.
+       READ �˿� KEY IS �˿ͺ�.
+       IF 信用冻结中
+       THEN DISPLAY "该顾客信用已被冻结,暂不能受理新的预定."
+            CLOSE �˿�
+            EXIT PROGRAM
+       END-IF.
+       菜单循环.
+       INVOKE �˵����� "�˵�-2" RETURNING ѡ��-2.
+       EVALUATE 选择-2
+       WHEN 1 PERFORM ��С���ļ�
+       WHEN 2 PERFORM ���г��ļ�
+       WHEN 3 PERFORM �����ļ�
+       WHEN 4 PERFORM �����ļ�
+       WHEN OTHER
+       CLOSE �˿�
+       EXIT PROGRAM
+       END-EVALUATE.
+
+       现场开单.
+       DISPLAY SPACE.
+       DISPLAY "请输入今日取车日期(格式为八位数字,例如20160917):" NO ADVANCING.
+       ACCEPT ����Ԥ����.
+       DISPLAY SPACE.
+       DISPLAY "请输入预计归还日期(格式为八位数字,例如20160917):" NO ADVANCING.
+       ACCEPT ���Թ黹��.
+       IF ����Ԥ���� > ���Թ黹��
+       THEN DISPLAY "预计归还日期不能早于取车日期,请重新输入."
+            GO TO 现场开单
+       END-IF.
+       PERFORM 检查每日预定容量.
+       IF 预定已满
+       THEN DISPLAY "当日全部车辆均已被预定或租出,暂不能再接受新的现场租车."
+            DISPLAY "请按回车键返回菜单..."
+            STOP " "
+            GO TO 菜单循环
+       END-IF.
+       OPEN I-O Ԥ��.
+       MOVE 0 TO 最大预定序号.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF Ԥ���˿ͺ� = �˿ͺ� AND 预定序号 > 最大预定序号
+       THEN MOVE 预定序号 TO 最大预定序号
+       END-IF
+       END-READ
+       END-PERFORM.
+       MOVE �˿ͺ� TO Ԥ���˿ͺ�.
+       MOVE �˿����� TO Ԥ���˿�����.
+       MOVE �˿ͺ��� TO Ԥ���˿ͺ���.
+       CLOSE �˿�.
+       MOVE ����Ԥ���� TO Ԥ����.
+       MOVE ���Թ黹�� TO �黹��.
+       DISPLAY "请输入取车时的油量(0-4,4为满):" NO ADVANCING.
+       ACCEPT 取车油量输入.
+       MOVE 取车油量输入 TO 取车油量.
+       DISPLAY "请输入预定押金:" NO ADVANCING.
+       ACCEPT 押金输入.
+       MOVE 押金输入 TO 押金.
+       DISPLAY "是否加装儿童座椅(是请输入1,否请输入0):" NO ADVANCING.
+       ACCEPT 加装选择输入.
+       IF 加装选择输入 = 1
+       THEN SET 选配儿童座椅 TO TRUE
+       ELSE SET 未选儿童座椅 TO TRUE
+       END-IF.
+       DISPLAY "是否加装GPS导航(是请输入1,否请输入0):" NO ADVANCING.
+       ACCEPT 加装选择输入.
+       IF 加装选择输入 = 1
+       THEN SET 选配GPS导航 TO TRUE
+       ELSE SET 未选GPS导航 TO TRUE
+       END-IF.
+       DISPLAY "是否投保租车保险(是请输入1,否请输入0):" NO ADVANCING.
+       ACCEPT 加装选择输入.
+       IF 加装选择输入 = 1
+       THEN SET 选配租车保险 TO TRUE
+       ELSE SET 未选租车保险 TO TRUE
+       END-IF.
+       EVALUATE 选择-2
+       WHEN 1 PERFORM 现场登记小车
+       WHEN 2 PERFORM 现场登记中车
+       WHEN 3 PERFORM 现场登记大车
+       WHEN 4 PERFORM 现场登记贵车
+       END-EVALUATE.
+       COMPUTE 预定序号 = 最大预定序号 + 1.
+       SET 已经取车 TO TRUE.
+       WRITE Ԥ����¼.
+       MOVE "预定" TO 审计操作文件.
+       MOVE "新增" TO 审计操作类型.
+       MOVE 预定主键 TO 审计操作键.
+       PERFORM 写审计记录.
+       CLOSE Ԥ��.
+       DISPLAY ����Ļ.
+       DISPLAY "现场租车登记成功,车辆已直接发放!".
+       DISPLAY Ԥ����¼.
+       DISPLAY "...请按回车键返回菜单".
+       STOP " ".
+       EXIT PROGRAM.
+
+       检查每日预定容量.
+       MOVE 0 TO 车辆总数.
+       OPEN INPUT С��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ С�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END ADD 1 TO 车辆总数
+       END-READ
+       END-PERFORM.
+       CLOSE С��.
+       OPEN INPUT �г�.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �г� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END ADD 1 TO 车辆总数
+       END-READ
+       END-PERFORM.
+       CLOSE �г�.
+       OPEN INPUT ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END ADD 1 TO 车辆总数
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       OPEN INPUT ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END ADD 1 TO 车辆总数
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       MOVE 0 TO 当日预定数.
+       OPEN INPUT Ԥ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF NOT((���Թ黹�� < Ԥ����) OR (����Ԥ���� > �黹��))
+       THEN ADD 1 TO 当日预定数
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE Ԥ��.
+       IF 当日预定数 >= 车辆总数
+       THEN SET 预定已满 TO TRUE
+       ELSE SET 预定未满 TO TRUE
+       END-IF.
+
+       ��С���ļ�.
+       DISPLAY "是否已知具体车牌照(知道请输入1,否则请输入0按列表选择):" NO ADVANCING.
+       ACCEPT 已知车牌选择.
+       IF 已知车牌选择 = 1
+       THEN PERFORM 按车牌选小车
+       ELSE PERFORM 浏览选小车
+       END-IF.
+       IF С��ѡ�� IS ZERO
+       THEN GO TO 菜单循环.
+       OPEN INPUT С��.
+       MOVE С��ѡ�� TO С����.
+       READ С�� KEY IS С����.
+       IF NOT 车辆可用1
+       THEN DISPLAY "该车当前不可用(已预定/已租出/停用),请改选其它车辆."
+            CLOSE С��
+            GO TO 菜单循环
+       END-IF.
+       MOVE С������ TO ���Գ�����.
+       CLOSE С��.
+
+       浏览选小车.
+       INVOKE С���� "NEW" RETURNING С������.
+       INVOKE С������ "����С������".
+       ACCEPT С��ѡ��.
+
+
+       按车牌选小车.
+       DISPLAY "请输入车牌照:" NO ADVANCING.
+       ACCEPT 车牌查找输入.
+       IF 车牌查找字母部分 IS NOT ALPHABETIC OR 车牌查找数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 按车牌选小车
+       END-IF.
+       MOVE 0 TO С��ѡ��.
+       OPEN INPUT С��.
+       SET 车牌扫描未完 TO TRUE.
+       PERFORM UNTIL 车牌扫描完毕
+       READ С�� NEXT RECORD
+       AT END SET 车牌扫描完毕 TO TRUE
+       NOT AT END
+       IF С�������� = 车牌查找输入
+       THEN MOVE С���� TO С��ѡ��
+            SET 车牌扫描完毕 TO TRUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE С��.
+       IF С��ѡ�� IS ZERO
+       THEN DISPLAY "未找到该车牌照,请改为浏览选择."
+       END-IF.
+       ���г��ļ�.
+       DISPLAY "是否已知具体车牌照(知道请输入1,否则请输入0按列表选择):" NO ADVANCING.
+       ACCEPT 已知车牌选择.
+       IF 已知车牌选择 = 1
+       THEN PERFORM 按车牌选中车
+       ELSE PERFORM 浏览选中车
+       END-IF.
+       IF �г�ѡ�� IS ZERO
+       THEN GO TO 菜单循环.
+       MOVE �г�ѡ�� TO �г���.
+       OPEN INPUT �г�.
+       READ �г� KEY IS �г���.
+       IF NOT 车辆可用2
+       THEN DISPLAY "该车当前不可用(已预定/已租出/停用),请改选其它车辆."
+            CLOSE �г�
+            GO TO 菜单循环
+       END-IF.
+       MOVE �г����� TO ���Գ�����.
+       CLOSE �г�.
+
+       浏览选中车.
+       INVOKE �г��� "NEW" RETURNING �г�����.
+       INVOKE �г����� "�����г�����".
+       ACCEPT �г�ѡ��.
+
+
+       按车牌选中车.
+       DISPLAY "请输入车牌照:" NO ADVANCING.
+       ACCEPT 车牌查找输入.
+       IF 车牌查找字母部分 IS NOT ALPHABETIC OR 车牌查找数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 按车牌选中车
+       END-IF.
+       MOVE 0 TO �г�ѡ��.
+       OPEN INPUT �г�.
+       SET 车牌扫描未完 TO TRUE.
+       PERFORM UNTIL 车牌扫描完毕
+       READ �г� NEXT RECORD
+       AT END SET 车牌扫描完毕 TO TRUE
+       NOT AT END
+       IF �г������� = 车牌查找输入
+       THEN MOVE �г��� TO �г�ѡ��
+            SET 车牌扫描完毕 TO TRUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �г�.
+       IF �г�ѡ�� IS ZERO
+       THEN DISPLAY "未找到该车牌照,请改为浏览选择."
+       END-IF.
+
+       �����ļ�.
+       DISPLAY "是否已知具体车牌照(知道请输入1,否则请输入0按列表选择):" NO ADVANCING.
+       ACCEPT 已知车牌选择.
+       IF 已知车牌选择 = 1
+       THEN PERFORM 按车牌选大车
+       ELSE PERFORM 浏览选大车
+       END-IF.
+       IF ��ѡ�� IS ZERO
+       THEN GO TO 菜单循环.
+       MOVE ��ѡ�� TO �󳵺�.
+       OPEN INPUT ��.
+       READ �� KEY IS �󳵺�.
+       IF NOT 车辆可用3
+       THEN DISPLAY "该车当前不可用(已预定/已租出/停用),请改选其它车辆."
+            CLOSE ��
+            GO TO 菜单循环
+       END-IF.
+       MOVE ������ TO ���Գ�����.
+       CLOSE ��.
+
+       浏览选大车.
+       INVOKE ���� "NEW" RETURNING �󳵶���.
+       INVOKE �󳵶��� "���ô󳵷���".
+       ACCEPT ��ѡ��.
+
+
+       按车牌选大车.
+       DISPLAY "请输入车牌照:" NO ADVANCING.
+       ACCEPT 车牌查找输入.
+       IF 车牌查找字母部分 IS NOT ALPHABETIC OR 车牌查找数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 按车牌选大车
+       END-IF.
+       MOVE 0 TO ��ѡ��.
+       OPEN INPUT ��.
+       SET 车牌扫描未完 TO TRUE.
+       PERFORM UNTIL 车牌扫描完毕
+       READ �� NEXT RECORD
+       AT END SET 车牌扫描完毕 TO TRUE
+       NOT AT END
+       IF �󳵳����� = 车牌查找输入
+       THEN MOVE �󳵺� TO ��ѡ��
+            SET 车牌扫描完毕 TO TRUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       IF ��ѡ�� IS ZERO
+       THEN DISPLAY "未找到该车牌照,请改为浏览选择."
+       END-IF.
+
+       �����ļ�.
+       DISPLAY "是否已知具体车牌照(知道请输入1,否则请输入0按列表选择):" NO ADVANCING.
+       ACCEPT 已知车牌选择.
+       IF 已知车牌选择 = 1
+       THEN PERFORM 按车牌选贵车
+       ELSE PERFORM 浏览选贵车
+       END-IF.
+       IF ��ѡ�� IS ZERO
+       THEN GO TO 菜单循环.
+       MOVE ��ѡ�� TO �󳵺�.
+       OPEN INPUT ��.
+       READ �� KEY IS �󳵺�.
+       IF NOT 车辆可用4
+       THEN DISPLAY "该车当前不可用(已预定/已租出/停用),请改选其它车辆."
+            CLOSE ��
+            GO TO 菜单循环
+       END-IF.
+       MOVE ������ TO ���Գ�����.
+       CLOSE ��.
+
+       浏览选贵车.
+       INVOKE ���� "NEW" RETURNING �󳵶���.
+       INVOKE �󳵶��� "���ù󳵷���".
+       ACCEPT ��ѡ��.
+
+
+       按车牌选贵车.
+       DISPLAY "请输入车牌照:" NO ADVANCING.
+       ACCEPT 车牌查找输入.
+       IF 车牌查找字母部分 IS NOT ALPHABETIC OR 车牌查找数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 按车牌选贵车
+       END-IF.
+       MOVE 0 TO ��ѡ��.
+       OPEN INPUT ��.
+       SET 车牌扫描未完 TO TRUE.
+       PERFORM UNTIL 车牌扫描完毕
+       READ �� NEXT RECORD
+       AT END SET 车牌扫描完毕 TO TRUE
+       NOT AT END
+       IF �󳵳����� = 车牌查找输入
+       THEN MOVE �󳵺� TO ��ѡ��
+            SET 车牌扫描完毕 TO TRUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       IF ��ѡ�� IS ZERO
+       THEN DISPLAY "未找到该车牌照,请改为浏览选择."
+       END-IF.
+       现场登记小车.
+       MOVE "С��" TO Ԥ������1.
+       MOVE С��ѡ�� TO С����.
+       OPEN I-O С��.
+       READ С�� KEY IS С����.
+       MOVE С���� TO Ԥ������2.
+       MOVE С�������� TO Ԥ����������.
+       MOVE С������ TO Ԥ��������1.
+       MOVE С������ TO Ԥ��������2.
+       MOVE С������ TO Ԥ��������3.
+       MOVE С���ձ��� TO Ԥ�����ձ���.
+       SET 车辆已租出1 TO TRUE.
+       MOVE 小车分店 TO 预定分店.
+       REWRITE С����¼.
+       CLOSE С��.
+
+       现场登记中车.
+       MOVE "�г�" TO Ԥ������1.
+       MOVE �г�ѡ�� TO �г���.
+       OPEN I-O �г�.
+       READ �г� KEY IS �г���.
+       MOVE �г��� TO Ԥ������2.
+       MOVE �г������� TO Ԥ����������.
+       MOVE �г����� TO Ԥ��������1.
+       MOVE �г����� TO Ԥ��������2.
+       MOVE �г����� TO Ԥ��������3.
+       MOVE �г��ձ��� TO Ԥ�����ձ���.
+       SET 车辆已租出2 TO TRUE.
+       MOVE 中车分店 TO 预定分店.
+       REWRITE �г���¼.
+       CLOSE �г�.
+
+       现场登记大车.
+       MOVE "��" TO Ԥ������1.
+       MOVE ��ѡ�� TO �󳵺�.
+       OPEN I-O ��.
+       READ �� KEY IS �󳵺�.
+       MOVE �󳵺� TO Ԥ������2.
+       MOVE �󳵳����� TO Ԥ����������.
+       MOVE �󳵳��� TO Ԥ��������1.
+       MOVE ������ TO Ԥ��������2.
+       MOVE �󳵹��� TO Ԥ��������3.
+       MOVE ���ձ��� TO Ԥ�����ձ���.
+       SET 车辆已租出3 TO TRUE.
+       MOVE 大车分店 TO 预定分店.
+       REWRITE �󳵼�¼.
+       CLOSE ��.
+
+       现场登记贵车.
+       MOVE "��" TO Ԥ������1.
+       MOVE ��ѡ�� TO �󳵺�.
+       OPEN I-O ��.
+       READ �� KEY IS �󳵺�.
+       MOVE �󳵺� TO Ԥ������2.
+       MOVE �󳵳����� TO Ԥ����������.
+       MOVE �󳵳��� TO Ԥ��������1.
+       MOVE ������ TO Ԥ��������2.
+       MOVE �󳵹��� TO Ԥ��������3.
+       MOVE ���ձ��� TO Ԥ�����ձ���.
+       SET 车辆已租出4 TO TRUE.
+       MOVE 贵车分店 TO 预定分店.
+       REWRITE �󳵼�¼.
+       CLOSE ��.
+
+       查找老顾客.
+       DISPLAY "请选择查找方式(电话请输入1,姓名请输入2):" NO ADVANCING.
+       ACCEPT 查询方式.
+       MOVE 0 TO ���صĹ˿ͺ�.
+       SET 没找到老顾客 TO TRUE.
+       EVALUATE 查询方式
+       WHEN 1
+       DISPLAY "请输入顾客电话:" NO ADVANCING
+       ACCEPT 查询电话
+       PERFORM 按电话查找老顾客
+       WHEN 2
+       DISPLAY "请输入顾客姓名:" NO ADVANCING
+       ACCEPT 查询姓名
+       PERFORM 按姓名查找老顾客
+       WHEN OTHER CONTINUE
+       END-EVALUATE.
+       IF 没找到老顾客
+       THEN DISPLAY "未查找到匹配的老顾客,请重新登记"
+       INVOKE �˿Ͷ��� "����˿���Ϣ" USING 当前操作员 RETURNING ���صĹ˿ͺ�
+       END-IF.
+
+       按电话查找老顾客.
+       OPEN INPUT �˿�.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˿� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF �˿ͺ��� = 查询电话
+       THEN SET 找到老顾客 TO TRUE
+            MOVE �˿ͺ� TO ���صĹ˿ͺ�
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˿�.
+
+       按姓名查找老顾客.
+       OPEN INPUT �˿�.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˿� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF �˿����� = 查询姓名
+       THEN SET 找到老顾客 TO TRUE
+            MOVE �˿ͺ� TO ���صĹ˿ͺ�
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˿�.
+
+       写审计记录.
+       OPEN I-O 审计.
+       MOVE 0 TO 最大审计编号.
+       SET 审计没完了 TO TRUE.
+       PERFORM UNTIL 审计完了
+       READ 审计 NEXT RECORD
+       AT END SET 审计完了 TO TRUE
+       NOT AT END
+       IF 审计编号 > 最大审计编号
+       THEN MOVE 审计编号 TO 最大审计编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大审计编号 = 最大审计编号 + 1.
+       MOVE 最大审计编号 TO 审计编号.
+       ACCEPT 操作日期 FROM DATE.
+       ACCEPT 操作时间 FROM TIME.
+       MOVE 审计操作文件 TO 操作文件.
+       MOVE 审计操作类型 TO 操作类型.
+       MOVE 审计操作键 TO 操作记录键.
+       MOVE 当前操作员 TO 操作员.
+       WRITE 审计记录.
+       CLOSE 审计.
\ No newline at end of file
