@@ -1,138 +1,330 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.��������.
-       AUTHOR.�����20152649.
-       ENVIRONMENT DIVISION.
-       OBJECT SECTION.
-       CLASS-CONTROL.
-        �˵��� IS CLASS "�˵���"
-        �˿��� IS CLASS "�˿���"
-        С���� IS CLASS "С����"
-        �г��� IS CLASS "�г���"
-        ���� IS CLASS "����"
-        ���� IS CLASS "����".
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-        SELECT �˿� ASSIGN TO "�˿�.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �˿ͺ�.
-
-        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS Ԥ���˿ͺ�.
-
-        SELECT �˵� ASSIGN TO "�˵�.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �˵���.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD �˿�.
-       01 �˿ͼ�¼.
-        05 �˿ͺ� PIC 99.
-        05 �˿����� PIC BX(10).
-        05 �˿ͺ��� PIC B9(4).
-       FD Ԥ��.
-       01 Ԥ����¼.
-        05 Ԥ���˿ͺ� PIC 99.
-        05 Ԥ���˿����� PIC BX(10).
-        05 Ԥ���˿ͺ��� PIC B9(4).
-        05 Ԥ������ PIC BX(4).
-        05 Ԥ������ PIC B9.
-        05 Ԥ���������� PIC BX(6).
-        05 Ԥ�������� PIC BX(10).
-        05 Ԥ�������� PIC BX(5).
-        05 Ԥ�������� PIC B9(6).
-        05 Ԥ�����ձ��� PIC B999.
-        05 Ԥ���� PIC B9(8).
-        05 �黹�� PIC B9(8).
-       FD �˵�.
-       01 �˵���¼.
-        05 �˵��� PIC 99.
-        05 �˵��˿����� PIC BX(10).
-        05 �˵��˿ͺ��� PIC B9(4).
-        05 �˵����� PIC BX(4).
-        05 �˵����� PIC B9.
-        05 �˵��������� PIC BX(6).
-        05 �˵������� PIC BX(10).
-        05 �˵������� PIC BX(5).
-        05 �˵������� PIC B9(6).
-        05 �˵����ձ��� PIC B999.
-        05 �˵�Ԥ���� PIC B9(8).
-        05 �˵��黹�� PIC B9(8).
-        05 ������ PIC B99.
-        05 �ܽ�� PIC B99999.
-
-       WORKING-STORAGE SECTION.
-       01 �й˿��� PIC 9.
-        88 �޹˿� VALUE ZERO.
-        88 �й˿� VALUE 1.
-       77 L PIC 9.
-       77 ѡ�� PIC 9.
-       77 �˿����� PIC 9.
-       01 �˵����� OBJECT REFERENCE.
-       01 �˿Ͷ��� OBJECT REFERENCE.
-       01 С������ OBJECT REFERENCE.
-       01 �г����� OBJECT REFERENCE.
-       01 �󳵶��� OBJECT REFERENCE.
-       01 �󳵶��� OBJECT REFERENCE.
-       77 ���ļ����� PIC 9.
-
-       SCREEN SECTION.
-       01 ����Ļ.
-        05 BLANK SCREEN
-           FOREGROUND-COLOR 4
-           BACKGROUND-COLOR 7.
-
-       PROCEDURE DIVISION.
-       INVOKE �˿��� "NEW" RETURNING �˿Ͷ���.
-       INVOKE С���� "NEW" RETURNING С������.
-       INVOKE �г��� "NEW" RETURNING �г�����.
-       INVOKE ���� "NEW" RETURNING �󳵶���.
-       INVOKE ���� "NEW" RETURNING �󳵶���.
-       DISPLAY ����Ļ.
-       DISPLAY "�Ƿ���Ҫ�������ļ�(��Ҫ������1)".
-       ACCEPT ���ļ�����.
-       EVALUATE ���ļ�����
-       WHEN 1 PERFORM �������ļ�
-       WHEN OTHER CONTINUE
-       END-EVALUATE
-       SET �й˿� TO TRUE.
-       PERFORM UNTIL �޹˿�
-       DISPLAY ����Ļ
-       DISPLAY "����Ҫ���е������𣿣���������1��"
-       ACCEPT �˿�����
-       EVALUATE �˿�����
-       WHEN 1 PERFORM ִ��
-       WHEN OTHER SET �޹˿� TO TRUE
-       END-EVALUATE.
-       DISPLAY "�����ѽ���".
-       STOP RUN.
-
-       �������ļ�.
-       OPEN OUTPUT Ԥ��.
-       CLOSE Ԥ��.
-       OPEN OUTPUT �˵�.
-       CLOSE �˵�.
-       INVOKE �˿Ͷ��� "�����˿��ļ�".
-       INVOKE С������ "����С���ļ�����ʼ��".
-       INVOKE �г����� "�����г��ļ�����ʼ��".
-       INVOKE �󳵶��� "�������ļ�����ʼ��".
-       INVOKE �󳵶��� "�������ļ�����ʼ��".
-
-       ִ��.
-       INVOKE �˵��� "NEW" RETURNING �˵�����.
-       MOVE 1 TO ѡ��.
-       PERFORM UNTIL ѡ�� IS ZERO
-       INVOKE �˵����� "�˵�" RETURNING ѡ��
-       EVALUATE ѡ��
-       WHEN 1 CALL "Ԥ��" USING �˵����� �˿Ͷ���
-       WHEN 2 CALL "�⳵"
-       WHEN 3 CALL "�س�"
-       WHEN 4 CALL "�˵�"
-       WHEN 5 CALL "��ӡ"
-       WHEN OTHER MOVE ZERO TO ѡ��
-       END-EVALUATE
-       END-PERFORM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.��������.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       OBJECT SECTION.
+       CLASS-CONTROL.
+        �˵��� IS CLASS "�˵���"
+        �˿��� IS CLASS "�˿���"
+        С���� IS CLASS "С����"
+        �г��� IS CLASS "�г���"
+        ���� IS CLASS "����"
+        ���� IS CLASS "����".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT �˿� ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˿ͺ�.
+
+        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT 过期 ASSIGN TO "过期.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 过期编号.
+        SELECT 维修 ASSIGN TO "维修.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 维修编号.
+
+
+        SELECT �˵� ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˵���.
+
+        SELECT 审计 ASSIGN TO "审计.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 审计编号.
+
+        SELECT 账单存档 ASSIGN TO "账单存档.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 存档账单号.
+
+        SELECT 候补 ASSIGN TO "候补.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 候补编号.
+
+        SELECT 黑名单 ASSIGN TO "黑名单.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 黑名单编号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD �˿�.
+       01 �˿ͼ�¼.
+        05 �˿ͺ� PIC 9(6).
+        05 �˿����� PIC BX(10).
+        05 �˿ͺ��� PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+       FD Ԥ��.
+       01 Ԥ����¼.
+        05 预定主键.
+         10 Ԥ���˿ͺ� PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 Ԥ���˿����� PIC BX(10).
+        05 Ԥ���˿ͺ��� PIC B9(4).
+        05 Ԥ������1 PIC BX(4).
+        05 Ԥ������2 PIC B99.
+        05 Ԥ���������� PIC BX(6).
+        05 Ԥ��������1 PIC BX(10).
+        05 Ԥ��������2 PIC BX(5).
+        05 Ԥ��������3 PIC B9(6).
+        05 Ԥ�����ձ��� PIC B999.
+        05 Ԥ���� PIC B9(8).
+        05 �黹�� PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD 过期.
+       01 过期记录.
+        05 过期编号 PIC 9(6).
+        05 原预定客户号 PIC 9(6).
+        05 原预定序号 PIC 9(4).
+        05 顾客姓名 PIC BX(10).
+        05 顾客号码 PIC B9(4).
+        05 车辆类别 PIC BX(4).
+        05 车辆编号 PIC B99.
+        05 车牌照 PIC BX(6).
+        05 车厂家 PIC BX(10).
+        05 车型号 PIC BX(5).
+        05 车公里数 PIC B9(6).
+        05 车日租金 PIC B999.
+        05 原预定起 PIC B9(8).
+        05 原预定止 PIC B9(8).
+        05 作废日期 PIC B9(8).
+       FD �˵�.
+       01 �˵���¼.
+        05 �˵��� PIC 9(6).
+        05 �˵��˿����� PIC BX(10).
+        05 �˵��˿ͺ��� PIC B9(4).
+        05 �˵�����1 PIC BX(4).
+        05 �˵�����2 PIC B99.
+        05 �˵��������� PIC BX(6).
+        05 �˵�������1 PIC BX(10).
+        05 �˵�������2 PIC BX(5).
+        05 �˵�������3 PIC B9(6).
+        05 �˵����ձ��� PIC B999.
+        05 �˵�Ԥ���� PIC B9(8).
+        05 �˵��黹�� PIC B9(8).
+        05 ������ PIC B99.
+        05 �ܽ�� PIC B9(7).
+        05 滞纳金 PIC B9999.
+        05 超里程费 PIC B9999.
+        05 加油费 PIC B9999.
+        05 已收押金 PIC B9999.
+        05 车况备注 PIC X(30).
+        05 损坏费 PIC B9999.
+        05 付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+       FD 维修.
+       01 维修记录.
+        05 维修编号 PIC 9(6).
+        05 车辆类别 PIC X(4).
+        05 车辆编号 PIC 99.
+        05 维修原因 PIC X(20).
+        05 维修登记日期 PIC 9(8).
+        05 恢复日期 PIC 9(8).
+       FD 审计.
+       01 审计记录.
+        05 审计编号 PIC 9(6).
+        05 操作日期 PIC 9(6).
+        05 操作时间 PIC 9(8).
+        05 操作文件 PIC X(8).
+        05 操作类型 PIC X(8).
+        05 操作记录键 PIC X(12).
+        05 操作员 PIC X(6).
+       FD 账单存档.
+       01 账单存档记录.
+        05 存档账单号 PIC 9(6).
+        05 存档客户姓名 PIC X(10).
+        05 存档客户号码 PIC 9(4).
+        05 存档类别1 PIC X(4).
+        05 存档类别2 PIC 99.
+        05 存档车牌照 PIC X(6).
+        05 存档厂家1 PIC X(10).
+        05 存档厂家2 PIC X(5).
+        05 存档里程 PIC 9(6).
+        05 存档日租金 PIC 999.
+        05 存档预定起 PIC 9(8).
+        05 存档归还止 PIC 9(8).
+        05 存档租车天数 PIC 99.
+        05 存档总金额 PIC 9(7).
+        05 存档滞纳金 PIC 9999.
+        05 存档超里程费 PIC 9999.
+        05 存档加油费 PIC 9999.
+        05 存档已收押金 PIC 9999.
+        05 存档车况备注 PIC X(30).
+        05 存档损坏费 PIC 9999.
+        05 存档付款方式 PIC X(4).
+        05 存档状态 PIC 9.
+        05 存档税额 PIC 9999.
+        05 存档分店 PIC 9(2).
+        05 存档附加服务费 PIC 9999.
+        05 存档账单顾客号 PIC 9(6).
+       FD 候补.
+       01 候补记录.
+        05 候补编号 PIC 9(6).
+        05 候补车牌照 PIC X(6).
+        05 候补车辆类别 PIC 9.
+        05 候补客户号 PIC 9(6).
+        05 候补客户姓名 PIC X(10).
+        05 候补客户号码 PIC 9(4).
+        05 候补预定起 PIC 9(8).
+        05 候补归还止 PIC 9(8).
+        05 候补登记日期 PIC 9(8).
+       FD 黑名单.
+       01 黑名单记录.
+        05 黑名单编号 PIC 9(2).
+        05 黑名单起始1 PIC 9(8).
+        05 黑名单截止1 PIC 9(8).
+        05 黑名单起始2 PIC 9(8).
+        05 黑名单截止2 PIC 9(8).
+        05 黑名单起始3 PIC 9(8).
+        05 黑名单截止3 PIC 9(8).
+
+
+       WORKING-STORAGE SECTION.
+       01 �й˿��� PIC 9.
+        88 �޹˿� VALUE ZERO.
+        88 �й˿� VALUE 1.
+       77 L PIC 9.
+       77 ѡ�� PIC 99.
+       77 �˿����� PIC 9.
+       01 �˵����� OBJECT REFERENCE.
+       01 �˿Ͷ��� OBJECT REFERENCE.
+       01 С������ OBJECT REFERENCE.
+       01 �г����� OBJECT REFERENCE.
+       01 �󳵶��� OBJECT REFERENCE.
+       01 �󳵶��� OBJECT REFERENCE.
+       77 ���ļ����� PIC 9.
+       77 当前操作员 PIC X(6).
+
+       SCREEN SECTION.
+       01 ����Ļ.
+        05 BLANK SCREEN
+           FOREGROUND-COLOR 4
+           BACKGROUND-COLOR 7.
+
+       PROCEDURE DIVISION.
+       INVOKE �˿��� "NEW" RETURNING �˿Ͷ���.
+       INVOKE С���� "NEW" RETURNING С������.
+       INVOKE �г��� "NEW" RETURNING �г�����.
+       INVOKE ���� "NEW" RETURNING �󳵶���.
+       INVOKE ���� "NEW" RETURNING �󳵶���.
+       DISPLAY ����Ļ.
+       DISPLAY "请输入操作员编号:" NO ADVANCING.
+       ACCEPT 当前操作员.
+       DISPLAY "�Ƿ���Ҫ�������ļ�(��Ҫ������1)".
+       ACCEPT ���ļ�����.
+       EVALUATE ���ļ�����
+       WHEN 1 PERFORM �������ļ�
+       WHEN OTHER CONTINUE
+       END-EVALUATE
+       SET �й˿� TO TRUE.
+       PERFORM UNTIL �޹˿�
+       DISPLAY ����Ļ
+       DISPLAY "����Ҫ���е������𣿣���������1��"
+       ACCEPT �˿�����
+       EVALUATE �˿�����
+       WHEN 1 PERFORM ִ��
+       WHEN OTHER SET �޹˿� TO TRUE
+       END-EVALUATE.
+       DISPLAY "�����ѽ���".
+       STOP RUN.
+
+       �������ļ�.
+       OPEN OUTPUT Ԥ��.
+       CLOSE Ԥ��.
+       OPEN OUTPUT 过期.
+       CLOSE 过期.
+       OPEN OUTPUT �˵�.
+       CLOSE �˵�.
+       OPEN OUTPUT 维修.
+       CLOSE 维修.
+       OPEN OUTPUT 审计.
+       CLOSE 审计.
+       OPEN OUTPUT 账单存档.
+       CLOSE 账单存档.
+       OPEN OUTPUT 候补.
+       CLOSE 候补.
+       OPEN OUTPUT 黑名单.
+       CLOSE 黑名单.
+       INVOKE �˿Ͷ��� "�����˿��ļ�".
+       INVOKE С������ "����С���ļ�����ʼ��".
+       INVOKE �г����� "�����г��ļ�����ʼ��".
+       INVOKE �󳵶��� "�������ļ�����ʼ��".
+       INVOKE �󳵶��� "�������ļ�����ʼ��".
+
+       ִ��.
+       INVOKE �˵��� "NEW" RETURNING �˵�����.
+       MOVE 1 TO ѡ��.
+       PERFORM UNTIL ѡ�� IS ZERO
+       INVOKE �˵����� "�˵�" RETURNING ѡ��
+       EVALUATE ѡ��
+       WHEN 1 CALL "Ԥ��" USING �˵����� �˿Ͷ��� 当前操作员
+       WHEN 2 CALL "�⳵" USING 当前操作员
+       WHEN 3 CALL "�س�" USING 当前操作员
+       WHEN 4 CALL "�˵�" USING 当前操作员
+       WHEN 5 CALL "��ӡ"
+       WHEN 6 CALL "车辆清单"
+       WHEN 7 CALL "营收报表"
+       WHEN 8 CALL "顾客历史"
+       WHEN 9 CALL "车辆维修"
+       WHEN 10 CALL "账单导出"
+       WHEN 11 CALL "预定核对"
+       WHEN 12 CALL "账单归档"
+       WHEN 13 CALL "利用率报表"
+       WHEN 14 CALL "现场租车" USING �˵����� �˿Ͷ��� 当前操作员
+       WHEN 15 CALL "失约预定处理"
+       WHEN 16 CALL "数据备份"
+       WHEN 17 INVOKE �˿Ͷ��� "编辑顾客信息" USING 当前操作员
+       WHEN 18 CALL "续租" USING 当前操作员
+       WHEN 19 CALL "客户消费排行"
+       WHEN 20 CALL "交叉预定冲突报表"
+       WHEN 21 CALL "月末管理汇总报表"
+       WHEN OTHER MOVE ZERO TO ѡ��
+       END-EVALUATE
+       END-PERFORM.
