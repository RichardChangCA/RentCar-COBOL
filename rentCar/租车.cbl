@@ -1,89 +1,373 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.�⳵.
-       AUTHOR.�����20152649.
-       ENVIRONMENT DIVISION.
-       FILE-CONTROL.
-        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS Ԥ���˿ͺ�.
-       DATA DIVISION.
-
-       FILE SECTION.
-       FD Ԥ��.
-       01 Ԥ����¼.
-        05 Ԥ���˿ͺ� PIC 99.
-        05 Ԥ���˿����� PIC BX(10).
-        05 Ԥ���˿ͺ��� PIC B9(4).
-        05 Ԥ������ PIC BX(4).
-        05 Ԥ������ PIC B9.
-        05 Ԥ���������� PIC BX(6).
-        05 Ԥ�������� PIC BX(10).
-        05 Ԥ�������� PIC BX(5).
-        05 Ԥ�������� PIC B9(6).
-        05 Ԥ�����ձ��� PIC B999.
-        05 Ԥ���� PIC B9(8).
-        05 �黹�� PIC B9(8).
-       WORKING-STORAGE SECTION.
-       77 L PIC 9.
-       77 �⳵�� PIC 99.
-       01 �Ƿ���� PIC 9.
-        88 û���� VALUE 1.
-        88 ���� VALUE 0.
-       77 �ж����� PIC B9(8).
-       SCREEN SECTION.
-       01 ����Ļ.
-        05 BLANK SCREEN.
-       01 Ԥ������.
-        05 LINE L.
-        05 COLUMN 1 VALUE "Ԥ���˿ͺ�".
-        05 COLUMN 12 VALUE "����".
-        05 COLUMN 22 VALUE "����".
-        05 COLUMN 26 VALUE "����".
-        05 COLUMN 31 VALUE "��".
-        05 COLUMN 34 VALUE "��".
-        05 COLUMN 40 VALUE "��".
-        05 COLUMN 44 VALUE "����".
-        05 COLUMN 50 VALUE "����".
-        05 COLUMN 56 VALUE "�ձ���".
-        05 COLUMN 63 VALUE "����".
-        05 COLUMN 71 VALUE "����".
-       PROCEDURE DIVISION.
-       DISPLAY ����Ļ.
-       MOVE 1 TO L.
-       DISPLAY Ԥ������.
-       DISPLAY SPACE.
-       OPEN I-O Ԥ��.
-       SET û���� TO TRUE.
-       PERFORM UNTIL ����
-       READ Ԥ�� NEXT RECORD
-       AT END SET ���� TO TRUE
-       NOT AT END DISPLAY Ԥ����¼
-       END-READ
-       END-PERFORM
-       DISPLAY SPACE.
-       DISPLAY "�����⳵�˿͵�Ԥ���˿ͺ�(û������0):" NO ADVANCING.
-       ACCEPT �⳵��.
-       IF �⳵��=0 THEN
-       CLOSE Ԥ��
-       EXIT PROGRAM
-       END-IF
-       MOVE �⳵�� TO Ԥ���˿ͺ�.
-       READ Ԥ�� KEY IS Ԥ���˿ͺ�.
-       DISPLAY Ԥ����¼.
-       DISPLAY SPACE.
-       DISPLAY "������������(��ʽΪ��λ��������,��20160917)".
-       ACCEPT �ж�����.
-       IF �ж�����<Ԥ����
-       THEN DISPLAY "δ���⳵���ڣ��⳵ʧ��!".
-       IF �ж�����>=Ԥ���� AND <=�黹��
-       THEN DISPLAY "�⳵�ɹ�!"
-            MOVE �ж����� TO Ԥ����.
-       IF �ж�����>�黹��
-       THEN DISPLAY "�⳵�˵��ѹ���!"
-            DELETE Ԥ�� RECORD.
-       CLOSE Ԥ��.
-       DISPLAY "...�����������".
-       STOP " ".
-       EXIT PROGRAM.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.�⳵.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       FILE-CONTROL.
+        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT 过期 ASSIGN TO "过期.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 过期编号.
+
+        SELECT С�� ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS С����.
+
+        SELECT �г� ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �г���.
+
+        SELECT �� ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �󳵺�.
+
+        SELECT 审计 ASSIGN TO "审计.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 审计编号.
+
+        SELECT 顾客 ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 顾客号.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD Ԥ��.
+       01 Ԥ����¼.
+        05 预定主键.
+         10 Ԥ���˿ͺ� PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 Ԥ���˿����� PIC BX(10).
+        05 Ԥ���˿ͺ��� PIC B9(4).
+        05 Ԥ������1 PIC BX(4).
+        05 Ԥ������2 PIC B99.
+        05 Ԥ���������� PIC BX(6).
+        05 Ԥ��������1 PIC BX(10).
+        05 Ԥ��������2 PIC BX(5).
+        05 Ԥ��������3 PIC B9(6).
+        05 Ԥ�����ձ��� PIC B999.
+        05 Ԥ���� PIC B9(8).
+        05 �黹�� PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD 过期.
+       01 过期记录.
+        05 过期编号 PIC 9(6).
+        05 原预定客户号 PIC 9(6).
+        05 原预定序号 PIC 9(4).
+        05 顾客姓名 PIC BX(10).
+        05 顾客号码 PIC B9(4).
+        05 车辆类别 PIC BX(4).
+        05 车辆编号 PIC B99.
+        05 车牌照 PIC BX(6).
+        05 车厂家 PIC BX(10).
+        05 车型号 PIC BX(5).
+        05 车公里数 PIC B9(6).
+        05 车日租金 PIC B999.
+        05 原预定起 PIC B9(8).
+        05 原预定止 PIC B9(8).
+        05 作废日期 PIC B9(8).
+       FD С��.
+       01 С����¼.
+        05 С���� PIC 99.
+        05 С�������� PIC BX(6).
+        05 С������1 PIC BX(10).
+        05 С������2 PIC BX(5).
+        05 С������3 PIC B9(6).
+        05 С���ձ��� PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD �г�.
+       01 �г���¼.
+        05 �г��� PIC 99.
+        05 �г������� PIC BX(6).
+        05 �г�����1 PIC BX(10).
+        05 �г�����2 PIC BX(5).
+        05 �г�����3 PIC B9(6).
+        05 �г��ձ��� PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD ��.
+       01 �󳵼�¼.
+        05 �󳵺� PIC 99.
+        05 �󳵳����� PIC BX(6).
+        05 �󳵳��� PIC BX(10).
+        05 �󳵳������ PIC BX(5).
+        05 �󳵹��� PIC B9(6).
+        05 ���ձ��� PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD 审计.
+       01 审计记录.
+        05 审计编号 PIC 9(6).
+        05 操作日期 PIC 9(6).
+        05 操作时间 PIC 9(8).
+        05 操作文件 PIC X(8).
+        05 操作类型 PIC X(8).
+        05 操作记录键 PIC X(12).
+        05 操作员 PIC X(6).
+       FD 顾客.
+       01 顾客记录.
+        05 顾客号 PIC 9(6).
+        05 顾客档案姓名 PIC BX(10).
+        05 顾客档案电话 PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+       WORKING-STORAGE SECTION.
+       77 L PIC 9.
+       77 �⳵�� PIC 9(6).
+       77 预定序号输入 PIC 9(4).
+       77 最大过期编号 PIC 9(6).
+       77 取车油量输入 PIC 9.
+       01 �Ƿ���� PIC 9.
+        88 û���� VALUE 1.
+        88 ���� VALUE 0.
+       77 �ж����� PIC B9(8).
+       77 最大审计编号 PIC 9(6).
+       77 审计操作文件 PIC X(8).
+       77 审计操作类型 PIC X(8).
+       77 审计操作键 PIC X(12).
+       01 审计是否完了 PIC 9.
+        88 审计完了 VALUE 1.
+        88 审计没完了 VALUE 0.
+       LINKAGE SECTION.
+       77 当前操作员 PIC X(6).
+       SCREEN SECTION.
+       01 ����Ļ.
+        05 BLANK SCREEN.
+       01 Ԥ������-表头.
+        05 LINE L.
+        05 COLUMN 1 VALUE "Ԥ���˿ͺ�".
+        05 COLUMN 12 VALUE "����".
+        05 COLUMN 22 VALUE "����".
+        05 COLUMN 26 VALUE "����".
+        05 COLUMN 31 VALUE "��".
+        05 COLUMN 34 VALUE "��".
+        05 COLUMN 40 VALUE "��".
+        05 COLUMN 44 VALUE "����".
+        05 COLUMN 50 VALUE "����".
+        05 COLUMN 56 VALUE "�ձ���".
+        05 COLUMN 63 VALUE "����".
+        05 COLUMN 71 VALUE "����".
+       PROCEDURE DIVISION USING 当前操作员.
+       DISPLAY ����Ļ.
+       MOVE 1 TO L.
+       DISPLAY Ԥ������-表头.
+       DISPLAY SPACE.
+       OPEN I-O Ԥ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END DISPLAY Ԥ����¼
+       END-READ
+       END-PERFORM
+       DISPLAY SPACE.
+       DISPLAY "�����⳵�˿͵�Ԥ���˿ͺ�(û������0):" NO ADVANCING.
+       ACCEPT �⳵��.
+       IF �⳵��=0 THEN
+       CLOSE Ԥ��
+       EXIT PROGRAM
+       END-IF
+       MOVE �⳵�� TO Ԥ���˿ͺ�.
+       DISPLAY "请输入该客户的预定序号(见上表):" NO ADVANCING.
+       ACCEPT 预定序号输入.
+       MOVE 预定序号输入 TO 预定序号.
+       READ Ԥ�� KEY IS 预定主键.
+       DISPLAY Ԥ����¼.
+       DISPLAY SPACE.
+       DISPLAY "������������(��ʽΪ��λ��������,��20160917)".
+       ACCEPT �ж�����.
+       IF �ж�����<Ԥ����
+       THEN DISPLAY "δ���⳵���ڣ��⳵ʧ��!".
+       IF �ж�����>=Ԥ���� AND <=�黹��
+       THEN DISPLAY "�⳵�ɹ�!"
+            MOVE �ж����� TO Ԥ����
+            DISPLAY "请输入取车时的油量(0-4,4为满):" NO ADVANCING
+            ACCEPT 取车油量输入
+            MOVE 取车油量输入 TO 取车油量
+            SET 已经取车 TO TRUE
+            REWRITE Ԥ����¼
+            MOVE "预定" TO 审计操作文件
+            MOVE "修改" TO 审计操作类型
+            MOVE 预定主键 TO 审计操作键
+            PERFORM 写审计记录.
+       PERFORM 更新车辆状态.
+       IF �ж�����>�黹��
+       THEN DISPLAY "�⳵�˵��ѹ���!"
+            PERFORM 登记过期预定
+            PERFORM 恢复车辆可用
+            DELETE Ԥ�� RECORD
+            MOVE "预定" TO 审计操作文件
+            MOVE "删除" TO 审计操作类型
+            MOVE 预定主键 TO 审计操作键
+            PERFORM 写审计记录.
+       CLOSE Ԥ��.
+       DISPLAY "...�����������".
+       STOP " ".
+       EXIT PROGRAM.
+
+       登记过期预定.
+       OPEN I-O 过期.
+       MOVE 0 TO 最大过期编号.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ 过期 NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF 过期编号 > 最大过期编号
+       THEN MOVE 过期编号 TO 最大过期编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大过期编号 = 最大过期编号 + 1.
+       MOVE 最大过期编号 TO 过期编号.
+       MOVE Ԥ���˿ͺ� TO 原预定客户号.
+       MOVE 预定序号 TO 原预定序号.
+       MOVE Ԥ���˿����� TO 顾客姓名.
+       MOVE Ԥ���˿ͺ��� TO 顾客号码.
+       MOVE Ԥ������1 TO 车辆类别.
+       MOVE Ԥ������2 TO 车辆编号.
+       MOVE Ԥ���������� TO 车牌照.
+       MOVE Ԥ��������1 TO 车厂家.
+       MOVE Ԥ��������2 TO 车型号.
+       MOVE Ԥ��������3 TO 车公里数.
+       MOVE Ԥ�����ձ��� TO 车日租金.
+       MOVE Ԥ���� TO 原预定起.
+       MOVE �黹�� TO 原预定止.
+       MOVE �ж����� TO 作废日期.
+       WRITE 过期记录.
+       CLOSE 过期.
+       OPEN I-O 顾客.
+       MOVE 原预定客户号 TO 顾客号.
+       READ 顾客 KEY IS 顾客号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY SET 信用冻结中 TO TRUE
+                 REWRITE 顾客记录
+       END-READ.
+       CLOSE 顾客.
+
+       更新车辆状态.
+       EVALUATE Ԥ������1
+       WHEN "С��" PERFORM 更新小车状态
+       WHEN "�г�" PERFORM 更新中车状态
+       WHEN OTHER PERFORM 更新大车状态
+       END-EVALUATE.
+
+       更新小车状态.
+       OPEN I-O С��.
+       MOVE Ԥ������2 TO С����.
+       READ С�� KEY IS С����.
+       SET 车辆已租出1 TO TRUE.
+       REWRITE С����¼.
+       CLOSE С��.
+
+       更新中车状态.
+       OPEN I-O �г�.
+       MOVE Ԥ������2 TO �г���.
+       READ �г� KEY IS �г���.
+       SET 车辆已租出2 TO TRUE.
+       REWRITE �г���¼.
+       CLOSE �г�.
+
+       更新大车状态.
+       OPEN I-O ��.
+       MOVE Ԥ������2 TO �󳵺�.
+       READ �� KEY IS �󳵺�.
+       SET 车辆已租出3 TO TRUE.
+       REWRITE �󳵼�¼.
+       CLOSE ��.
+
+       恢复车辆可用.
+       EVALUATE Ԥ������1
+       WHEN "С��" PERFORM 恢复小车可用
+       WHEN "�г�" PERFORM 恢复中车可用
+       WHEN OTHER PERFORM 恢复大车可用
+       END-EVALUATE.
+
+       恢复小车可用.
+       OPEN I-O С��.
+       MOVE Ԥ������2 TO С����.
+       READ С�� KEY IS С����.
+       SET 车辆可用1 TO TRUE.
+       REWRITE С����¼.
+       CLOSE С��.
+
+       恢复中车可用.
+       OPEN I-O �г�.
+       MOVE Ԥ������2 TO �г���.
+       READ �г� KEY IS �г���.
+       SET 车辆可用2 TO TRUE.
+       REWRITE �г���¼.
+       CLOSE �г�.
+
+       恢复大车可用.
+       OPEN I-O ��.
+       MOVE Ԥ������2 TO �󳵺�.
+       READ �� KEY IS �󳵺�.
+       SET 车辆可用3 TO TRUE.
+       REWRITE �󳵼�¼.
+       CLOSE ��.
+
+       写审计记录.
+       OPEN I-O 审计.
+       MOVE 0 TO 最大审计编号.
+       SET 审计没完了 TO TRUE.
+       PERFORM UNTIL 审计完了
+       READ 审计 NEXT RECORD
+       AT END SET 审计完了 TO TRUE
+       NOT AT END
+       IF 审计编号 > 最大审计编号
+       THEN MOVE 审计编号 TO 最大审计编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大审计编号 = 最大审计编号 + 1.
+       MOVE 最大审计编号 TO 审计编号.
+       ACCEPT 操作日期 FROM DATE.
+       ACCEPT 操作时间 FROM TIME.
+       MOVE 审计操作文件 TO 操作文件.
+       MOVE 审计操作类型 TO 操作类型.
+       MOVE 审计操作键 TO 操作记录键.
+       MOVE 当前操作员 TO 操作员.
+       WRITE 审计记录.
+       CLOSE 审计.
\ No newline at end of file
