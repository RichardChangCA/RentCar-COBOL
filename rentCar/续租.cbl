@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.续租.
+       AUTHOR.烏烏烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 预定 ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT 审计 ASSIGN TO "审计.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 审计编号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 预定.
+       01 预定记录.
+        05 预定主键.
+         10 预定客户号 PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 预定客户姓名 PIC BX(10).
+        05 预定客户号码 PIC B9(4).
+        05 预定类别1 PIC BX(4).
+        05 预定类别2 PIC B99.
+        05 预定车牌照 PIC BX(6).
+        05 预定厂家1 PIC BX(10).
+        05 预定厂家2 PIC BX(5).
+        05 预定厂家3 PIC B9(6).
+        05 预定日租金 PIC B999.
+        05 预定起 PIC B9(8).
+        05 归还止 PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD 审计.
+       01 审计记录.
+        05 审计编号 PIC 9(6).
+        05 操作日期 PIC 9(6).
+        05 操作时间 PIC 9(8).
+        05 操作文件 PIC X(8).
+        05 操作类型 PIC X(8).
+        05 操作记录键 PIC X(12).
+        05 操作员 PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       77 续租客户号输入 PIC 9(6).
+       77 续租序号输入 PIC 9(4).
+       77 新归还日期 PIC 9(8).
+       77 本预定类别 PIC X(4).
+       77 本预定车辆号 PIC 99.
+       77 本预定起始 PIC 9(8).
+       01 是否找到预定 PIC 9.
+        88 找到预定 VALUE 1.
+        88 未找到预定 VALUE 0.
+       01 是否冲突 PIC 9.
+        88 有冲突 VALUE 1.
+        88 无冲突 VALUE 0.
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+       77 最大审计编号 PIC 9(6).
+       77 审计操作文件 PIC X(8).
+       77 审计操作类型 PIC X(8).
+       77 审计操作键 PIC X(12).
+       01 审计是否完了 PIC 9.
+        88 审计完了 VALUE 1.
+        88 审计没完了 VALUE 0.
+       LINKAGE SECTION.
+       77 当前操作员 PIC X(6).
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION USING 当前操作员.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 在租预定续租 ========".
+       DISPLAY SPACE.
+       DISPLAY "请输入该预定的顾客号:" NO ADVANCING.
+       ACCEPT 续租客户号输入.
+       DISPLAY "请输入该顾客的预定序号:" NO ADVANCING.
+       ACCEPT 续租序号输入.
+       MOVE 续租客户号输入 TO 预定客户号.
+       MOVE 续租序号输入 TO 预定序号.
+       SET 未找到预定 TO TRUE.
+       OPEN I-O 预定.
+       READ 预定 KEY IS 预定主键
+       INVALID KEY DISPLAY "没有该预定记录!"
+       NOT INVALID KEY SET 找到预定 TO TRUE
+       END-READ.
+       IF 未找到预定
+       THEN CLOSE 预定
+            STOP " "
+            EXIT PROGRAM
+       END-IF.
+       IF 尚未取车
+       THEN DISPLAY "该预定尚未取车,不是在租状态,无法续租."
+            CLOSE 预定
+            STOP " "
+            EXIT PROGRAM
+       END-IF.
+       DISPLAY "当前预定归还日期:" NO ADVANCING.
+       DISPLAY 归还止.
+       DISPLAY "请输入新的归还日期(格式为8位数字,如20160917):"
+           NO ADVANCING.
+       ACCEPT 新归还日期.
+       IF 新归还日期 NOT > 归还止
+       THEN DISPLAY "新归还日期必须晚于原归还日期,续租失败."
+            CLOSE 预定
+            STOP " "
+            EXIT PROGRAM
+       END-IF.
+       MOVE 预定类别1 TO 本预定类别.
+       MOVE 预定类别2 TO 本预定车辆号.
+       MOVE 预定起 TO 本预定起始.
+       CLOSE 预定.
+       PERFORM 检查续租冲突.
+       IF 有冲突
+       THEN DISPLAY "续租期间该车辆已被其他预定占用,续租失败."
+       ELSE PERFORM 更新预定归还日期
+            DISPLAY "续租成功,新的归还日期为:" NO ADVANCING
+            DISPLAY 新归还日期
+       END-IF.
+       DISPLAY SPACE.
+       DISPLAY "...处理完毕".
+       STOP " ".
+       EXIT PROGRAM.
+
+       检查续租冲突.
+       SET 无冲突 TO TRUE.
+       OPEN INPUT 预定.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 预定 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       IF 预定客户号 = 续租客户号输入 AND 预定序号 = 续租序号输入
+       THEN CONTINUE
+       ELSE
+        IF 预定类别1 = 本预定类别 AND 预定类别2 = 本预定车辆号
+        THEN IF (归还止 < 本预定起始) OR (预定起 > 新归还日期)
+             THEN CONTINUE
+             ELSE SET 有冲突 TO TRUE
+             END-IF
+        END-IF
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE 预定.
+
+       更新预定归还日期.
+       OPEN I-O 预定.
+       MOVE 续租客户号输入 TO 预定客户号.
+       MOVE 续租序号输入 TO 预定序号.
+       READ 预定 KEY IS 预定主键.
+       MOVE 新归还日期 TO 归还止.
+       REWRITE 预定记录.
+       CLOSE 预定.
+       MOVE "预定" TO 审计操作文件.
+       MOVE "修改" TO 审计操作类型.
+       MOVE 预定主键 TO 审计操作键.
+       PERFORM 写审计记录.
+
+       写审计记录.
+       OPEN I-O 审计.
+       MOVE 0 TO 最大审计编号.
+       SET 审计没完了 TO TRUE.
+       PERFORM UNTIL 审计完了
+       READ 审计 NEXT RECORD
+       AT END SET 审计完了 TO TRUE
+       NOT AT END
+       IF 审计编号 > 最大审计编号
+       THEN MOVE 审计编号 TO 最大审计编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大审计编号 = 最大审计编号 + 1.
+       MOVE 最大审计编号 TO 审计编号.
+       ACCEPT 操作日期 FROM DATE.
+       ACCEPT 操作时间 FROM TIME.
+       MOVE 审计操作文件 TO 操作文件.
+       MOVE 审计操作类型 TO 操作类型.
+       MOVE 审计操作键 TO 操作记录键.
+       MOVE 当前操作员 TO 操作员.
+       WRITE 审计记录.
+       CLOSE 审计.
