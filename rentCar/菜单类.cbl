@@ -9,7 +9,7 @@
 
        DATA DIVISION.
        LINKAGE SECTION.
-       77 ѡ�� PIC 9.
+       77 ѡ�� PIC 99.
        SCREEN SECTION.
         01 ����Ļ.
          05 BLANK SCREEN
@@ -29,6 +29,38 @@
        DISPLAY SPACE.
        DISPLAY "5����ӡ�˵�".
        DISPLAY SPACE.
+       DISPLAY "6、车辆清单".
+       DISPLAY SPACE.
+       DISPLAY "7、营收报表".
+       DISPLAY SPACE.
+       DISPLAY "8、顾客历史".
+       DISPLAY SPACE.
+       DISPLAY "9、车辆维修".
+       DISPLAY SPACE.
+       DISPLAY "10、导出账单".
+       DISPLAY SPACE.
+       DISPLAY "11、预定与车辆核对".
+       DISPLAY SPACE.
+       DISPLAY "12、账单年终归档".
+       DISPLAY SPACE.
+       DISPLAY "13、车辆利用率报表".
+       DISPLAY SPACE.
+       DISPLAY "14、现场租车(无需预定)".
+       DISPLAY SPACE.
+       DISPLAY "15、处理失约预定".
+       DISPLAY SPACE.
+       DISPLAY "16、数据文件备份".
+       DISPLAY SPACE.
+       DISPLAY "17、修改顾客资料".
+       DISPLAY SPACE.
+       DISPLAY "18、在租预定续租".
+       DISPLAY SPACE.
+       DISPLAY "19、客户消费排行".
+       DISPLAY SPACE.
+       DISPLAY "20、交叉预定冲突报表".
+       DISPLAY SPACE.
+       DISPLAY "21、月末管理汇总报表".
+       DISPLAY SPACE.
        DISPLAY "0������".
        DISPLAY ������.
        DISPLAY SPACE.
@@ -54,6 +86,10 @@
        DISPLAY SPACE.
        DISPLAY "4����".
        DISPLAY SPACE.
+       DISPLAY "5，取消预订".
+       DISPLAY SPACE.
+       DISPLAY "6，设置停用黑名单".
+       DISPLAY SPACE.
        DISPLAY "0���˳�".
        DISPLAY ������.
        DISPLAY SPACE.
