@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.营收报表.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT �˵� ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˵���.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD �˵�.
+       01 �˵���¼.
+        05 �˵��� PIC 9(6).
+        05 �˵��˿����� PIC BX(10).
+        05 �˵��˿ͺ��� PIC B9(4).
+        05 �˵�����1 PIC BX(4).
+        05 �˵�����2 PIC B99.
+        05 �˵��������� PIC BX(6).
+        05 �˵�������1 PIC BX(10).
+        05 �˵�������2 PIC BX(5).
+        05 �˵�������3 PIC B9(6).
+        05 �˵����ձ��� PIC B999.
+        05 �˵�Ԥ���� PIC B9(8).
+        05 �˵��黹�� PIC B9(8).
+        05 ������ PIC B99.
+        05 �ܽ��� PIC B9(7).
+        05 滞纳金 PIC B9999.
+        05 超里程费 PIC B9999.
+        05 加油费 PIC B9999.
+        05 已收押金 PIC B9999.
+        05 车况备注 PIC X(30).
+        05 损坏费 PIC B9999.
+        05 付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 起始日期 PIC 9(8).
+       77 终止日期 PIC 9(8).
+       77 小车营收合计 PIC 9(7).
+       77 中车营收合计 PIC 9(7).
+       77 大车营收合计 PIC 9(7).
+       77 本单金额 PIC 9(7).
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "请输入统计起始日期(格式为八位数字,如20160101):" NO ADVANCING.
+       ACCEPT 起始日期.
+       DISPLAY "请输入统计终止日期(格式为八位数字,如20161231):" NO ADVANCING.
+       ACCEPT 终止日期.
+       MOVE 0 TO 小车营收合计.
+       MOVE 0 TO 中车营收合计.
+       MOVE 0 TO 大车营收合计.
+       OPEN INPUT �˵�.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ �˵� NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       IF �˵��黹�� >= 起始日期 AND <= 终止日期
+       THEN PERFORM 累计营收
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˵�.
+       DISPLAY SPACE.
+       DISPLAY "小车营收合计:" NO ADVANCING 小车营收合计.
+       DISPLAY "中车营收合计:" NO ADVANCING 中车营收合计.
+       DISPLAY "大车/贵车营收合计:" NO ADVANCING 大车营收合计.
+       DISPLAY SPACE.
+       DISPLAY "...统计完成".
+       STOP " ".
+       EXIT PROGRAM.
+
+       累计营收.
+       MOVE �ܽ��� TO 本单金额.
+       EVALUATE �˵�����1
+       WHEN "С��" ADD 本单金额 TO 小车营收合计
+       WHEN "�г�" ADD 本单金额 TO 中车营收合计
+       WHEN OTHER ADD 本单金额 TO 大车营收合计
+       END-EVALUATE.
