@@ -1,75 +1,307 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.�˵�.
-       AUTHOR.�����20152649.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-        SELECT �˵� ASSIGN TO "�˵�.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �˵���.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD �˵�.
-       01 �˵���¼.
-        05 �˵��� PIC 99.
-        05 �˵��˿����� PIC BX(10).
-        05 �˵��˿ͺ��� PIC B9(4).
-        05 �˵����� PIC BX(4).
-        05 �˵����� PIC B9.
-        05 �˵��������� PIC BX(6).
-        05 �˵������� PIC BX(10).
-        05 �˵������� PIC BX(5).
-        05 �˵������� PIC B9(6).
-        05 �˵����ձ��� PIC B999.
-        05 �˵�Ԥ���� PIC B9(8).
-        05 �˵��黹�� PIC B9(8).
-        05 ������ PIC B99.
-        05 �ܽ�� PIC B99999.
-
-       WORKING-STORAGE SECTION.
-       77 L PIC 9.
-       01 �Ƿ���� PIC 9.
-        88 ���� VALUE 1.
-        88 û���� VALUE 0.
-
-       SCREEN SECTION.
-       01 ����Ļ.
-        05 BLANK SCREEN.
-       01 �˵�����.
-        05 LINE L.
-        05 COLUMN 1 VALUE "�˵��˿ͺ�".
-        05 COLUMN 12 VALUE "����".
-        05 COLUMN 17 VALUE "����".
-        05 COLUMN 22 VALUE "����".
-        05 COLUMN 26 VALUE "��".
-        05 COLUMN 29 VALUE "��".
-        05 COLUMN 31 VALUE "��".
-        05 COLUMN 34 VALUE "����".
-        05 COLUMN 39 VALUE "����".
-        05 COLUMN 44 VALUE "�ձ���".
-        05 COLUMN 51 VALUE "����".
-        05 COLUMN 56 VALUE "����".
-        05 COLUMN 61 VALUE "������".
-        05 COLUMN 68 VALUE "�ܽ��".
-
-       PROCEDURE DIVISION.
-       OPEN INPUT �˵�.
-       DISPLAY ����Ļ.
-       MOVE 1 TO L.
-       DISPLAY �˵�����.
-       DISPLAY SPACE.
-       SET û���� TO TRUE.
-       PERFORM UNTIL ����
-       READ �˵� NEXT RECORD
-       AT END SET ���� TO TRUE
-       NOT AT END DISPLAY �˵���¼
-       END-READ
-       END-PERFORM.
-       CLOSE �˵�.
-       DISPLAY "�������������...".
-       STOP " ".
-       EXIT PROGRAM.
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.�˵�.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+        SELECT �˵� ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˵���.
+
+        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT �˿� ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˿ͺ�.
+
+        SELECT 审计 ASSIGN TO "审计.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 审计编号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD �˵�.
+       01 �˵���¼.
+        05 �˵��� PIC 9(6).
+        05 �˵��˿����� PIC BX(10).
+        05 �˵��˿ͺ��� PIC B9(4).
+        05 �˵�����1 PIC BX(4).
+        05 �˵�����2 PIC B99.
+        05 �˵��������� PIC BX(6).
+        05 �˵�������1 PIC BX(10).
+        05 �˵�������2 PIC BX(5).
+        05 �˵�������3 PIC B9(6).
+        05 �˵����ձ��� PIC B999.
+        05 �˵�Ԥ���� PIC B9(8).
+        05 �˵��黹�� PIC B9(8).
+        05 ������ PIC B99.
+        05 �ܽ�� PIC B9(7).
+        05 滞纳金 PIC B9999.
+        05 超里程费 PIC B9999.
+        05 加油费 PIC B9999.
+        05 已收押金 PIC B9999.
+        05 车况备注 PIC X(30).
+        05 损坏费 PIC B9999.
+        05 付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+       FD Ԥ��.
+       01 Ԥ����¼.
+        05 预定主键.
+         10 Ԥ���˿ͺ� PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 Ԥ���˿����� PIC BX(10).
+        05 Ԥ���˿ͺ��� PIC B9(4).
+        05 Ԥ������1 PIC BX(4).
+        05 Ԥ������2 PIC B99.
+        05 Ԥ���������� PIC BX(6).
+        05 Ԥ��������1 PIC BX(10).
+        05 Ԥ��������2 PIC BX(5).
+        05 Ԥ��������3 PIC B9(6).
+        05 Ԥ�����ձ��� PIC B999.
+        05 Ԥ���� PIC B9(8).
+        05 �黹�� PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD �˿�.
+       01 �˿ͼ�¼.
+        05 �˿ͺ� PIC 9(6).
+        05 �˿����� PIC BX(10).
+        05 �˿ͺ��� PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+       FD 审计.
+       01 审计记录.
+        05 审计编号 PIC 9(6).
+        05 操作日期 PIC 9(6).
+        05 操作时间 PIC 9(8).
+        05 操作文件 PIC X(8).
+        05 操作类型 PIC X(8).
+        05 操作记录键 PIC X(12).
+        05 操作员 PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       77 L PIC 9.
+       01 �Ƿ���� PIC 9.
+        88 ���� VALUE 1.
+        88 û���� VALUE 0.
+       77 ѡ��-作废 PIC 9.
+       77 作废账单号输入 PIC 9(6).
+       77 查询起始日期 PIC 9(8).
+       77 查询截止日期 PIC 9(8).
+       01 是否找到客户 PIC 9.
+        88 找到客户 VALUE 1.
+        88 未找到客户 VALUE 0.
+       77 找到的客户号 PIC 9(6).
+       01 客户扫描完了 PIC 9.
+        88 客户扫描完毕 VALUE 1.
+        88 客户扫描未完 VALUE 0.
+       77 新预定序号 PIC 9(4).
+       01 预定扫描完了 PIC 9.
+        88 预定扫描完毕 VALUE 1.
+        88 预定扫描未完 VALUE 0.
+       77 最大审计编号 PIC 9(6).
+       77 审计操作文件 PIC X(8).
+       77 审计操作类型 PIC X(8).
+       77 审计操作键 PIC X(12).
+       01 审计是否完了 PIC 9.
+        88 审计完了 VALUE 1.
+        88 审计没完了 VALUE 0.
+
+       LINKAGE SECTION.
+       77 当前操作员 PIC X(6).
+
+       SCREEN SECTION.
+       01 ����Ļ.
+        05 BLANK SCREEN.
+       01 �˵�����-表头.
+        05 LINE L.
+        05 COLUMN 1 VALUE "�˵��˿ͺ�".
+        05 COLUMN 12 VALUE "����".
+        05 COLUMN 17 VALUE "����".
+        05 COLUMN 22 VALUE "����".
+        05 COLUMN 26 VALUE "��".
+        05 COLUMN 29 VALUE "��".
+        05 COLUMN 31 VALUE "��".
+        05 COLUMN 34 VALUE "����".
+        05 COLUMN 39 VALUE "����".
+        05 COLUMN 44 VALUE "�ձ���".
+        05 COLUMN 51 VALUE "����".
+        05 COLUMN 56 VALUE "����".
+        05 COLUMN 61 VALUE "������".
+        05 COLUMN 68 VALUE "�ܽ��".
+
+       PROCEDURE DIVISION USING 当前操作员.
+       DISPLAY ����Ļ.
+       DISPLAY "请输入查询起始日期(格式为8位数字,如20160917,不限请输入0):" NO ADVANCING.
+       ACCEPT 查询起始日期.
+       DISPLAY "请输入查询截止日期(不限请输入99999999):" NO ADVANCING.
+       ACCEPT 查询截止日期.
+       OPEN INPUT �˵�.
+       MOVE 1 TO L.
+       DISPLAY �˵�����-表头.
+       DISPLAY SPACE.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˵� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF �˵��黹�� >= 查询起始日期 AND �˵��黹�� <= 查询截止日期
+       THEN DISPLAY �˵���¼
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˵�.
+       DISPLAY SPACE.
+       DISPLAY "是否需要作废某张账单(需要请输入1,否则请输入0):" NO ADVANCING.
+       ACCEPT ѡ��-作废.
+       IF ѡ��-作废 = 1
+       THEN PERFORM 作废账单
+       END-IF.
+       DISPLAY "�������������...".
+       STOP " ".
+       EXIT PROGRAM.
+
+       作废账单.
+       DISPLAY "请输入需要作废的账单号:" NO ADVANCING.
+       ACCEPT 作废账单号输入.
+       OPEN I-O �˵�.
+       MOVE 作废账单号输入 TO �˵���.
+       READ �˵� KEY IS �˵���
+       INVALID KEY DISPLAY "没有该账单记录!"
+       NOT INVALID KEY
+       IF 账单已作废
+       THEN DISPLAY "该账单已经作废,不能重复作废!"
+       ELSE
+       SET 账单已作废 TO TRUE
+       REWRITE �˵���¼
+       MOVE "账单" TO 审计操作文件
+       MOVE "作废" TO 审计操作类型
+       MOVE �˵��� TO 审计操作键
+       PERFORM 写审计记录
+       PERFORM 重开预定窗口
+       DISPLAY "账单已作废,对应预定窗口已重新开放."
+       END-IF
+       END-READ.
+       CLOSE �˵�.
+
+       重开预定窗口.
+       SET 未找到客户 TO TRUE.
+       MOVE 0 TO 找到的客户号.
+       OPEN INPUT �˿�.
+       SET 客户扫描未完 TO TRUE.
+       PERFORM UNTIL 客户扫描完毕
+       READ �˿� NEXT RECORD
+       AT END SET 客户扫描完毕 TO TRUE
+       NOT AT END
+       IF �˿ͺ��� = �˵��˿ͺ���
+       THEN SET 找到客户 TO TRUE
+            MOVE �˿ͺ� TO 找到的客户号
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˿�.
+       IF 找到客户
+       THEN PERFORM 生成新预定记录
+       ELSE DISPLAY "未找到对应的顾客档案,无法自动重开预定,请手工登记."
+       END-IF.
+
+       生成新预定记录.
+       OPEN I-O Ԥ��.
+       MOVE 0 TO 新预定序号.
+       SET 预定扫描未完 TO TRUE.
+       PERFORM UNTIL 预定扫描完毕
+       READ Ԥ�� NEXT RECORD
+       AT END SET 预定扫描完毕 TO TRUE
+       NOT AT END
+       IF Ԥ���˿ͺ� = 找到的客户号 AND 预定序号 > 新预定序号
+       THEN MOVE 预定序号 TO 新预定序号
+       END-IF
+       END-READ
+       END-PERFORM.
+       MOVE 找到的客户号 TO Ԥ���˿ͺ�.
+       COMPUTE 预定序号 = 新预定序号 + 1.
+       MOVE �˵��˿����� TO Ԥ���˿�����.
+       MOVE �˵��˿ͺ��� TO Ԥ���˿ͺ���.
+       MOVE �˵�����1 TO Ԥ������1.
+       MOVE �˵�����2 TO Ԥ������2.
+       MOVE �˵��������� TO Ԥ����������.
+       MOVE �˵�������1 TO Ԥ��������1.
+       MOVE �˵�������2 TO Ԥ��������2.
+       MOVE �˵�������3 TO Ԥ��������3.
+       MOVE �˵����ձ��� TO Ԥ�����ձ���.
+       MOVE �˵�Ԥ���� TO Ԥ����.
+       MOVE �˵��黹�� TO �黹��.
+       MOVE 4 TO 取车油量.
+       MOVE 已收押金 TO 押金.
+       SET 尚未取车 TO TRUE.
+       WRITE Ԥ����¼.
+       MOVE "预定" TO 审计操作文件.
+       MOVE "新增" TO 审计操作类型.
+       MOVE 预定主键 TO 审计操作键.
+       PERFORM 写审计记录.
+       CLOSE Ԥ��.
+
+       写审计记录.
+       OPEN I-O 审计.
+       MOVE 0 TO 最大审计编号.
+       SET 审计没完了 TO TRUE.
+       PERFORM UNTIL 审计完了
+       READ 审计 NEXT RECORD
+       AT END SET 审计完了 TO TRUE
+       NOT AT END
+       IF 审计编号 > 最大审计编号
+       THEN MOVE 审计编号 TO 最大审计编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大审计编号 = 最大审计编号 + 1.
+       MOVE 最大审计编号 TO 审计编号.
+       ACCEPT 操作日期 FROM DATE.
+       ACCEPT 操作时间 FROM TIME.
+       MOVE 审计操作文件 TO 操作文件.
+       MOVE 审计操作类型 TO 操作类型.
+       MOVE 审计操作键 TO 操作记录键.
+       MOVE 当前操作员 TO 操作员.
+       WRITE 审计记录.
+       CLOSE 审计.
