@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.账单导出.
+       AUTHOR.烏烏烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 账单 ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 账单号.
+
+        SELECT 导出 ASSIGN TO "账单导出.csv"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 账单.
+       01 账单记录.
+        05 账单号 PIC 9(6).
+        05 账单客户姓名 PIC BX(10).
+        05 账单客户号码 PIC B9(4).
+        05 账单类别1 PIC BX(4).
+        05 账单类别2 PIC B99.
+        05 账单车牌照 PIC BX(6).
+        05 账单厂家1 PIC BX(10).
+        05 账单厂家2 PIC BX(5).
+        05 账单厂家3 PIC B9(6).
+        05 账单日租金 PIC B999.
+        05 账单预定起 PIC B9(8).
+        05 账单归还止 PIC B9(8).
+        05 租车天数 PIC B99.
+        05 总金额 PIC B9(7).
+        05 滞纳金 PIC B9999.
+        05 超里程费 PIC B9999.
+        05 加油费 PIC B9999.
+        05 已收押金 PIC B9999.
+        05 车况备注 PIC X(30).
+        05 损坏费 PIC B9999.
+        05 付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+       FD 导出.
+       01 导出行 PIC X(300).
+
+       WORKING-STORAGE SECTION.
+       77 账单号-文本 PIC 9(6).
+       77 客户号码-文本 PIC 9(4).
+       77 类别2-文本 PIC 99.
+       77 厂家3-文本 PIC 9(6).
+       77 日租金-文本 PIC 999.
+       77 预定起-文本 PIC 9(8).
+       77 归还止-文本 PIC 9(8).
+       77 天数-文本 PIC 99.
+       77 总金额-文本 PIC 9(7).
+       77 滞纳金-文本 PIC 9999.
+       77 超里程费-文本 PIC 9999.
+       77 加油费-文本 PIC 9999.
+       77 已收押金-文本 PIC 9999.
+       77 损坏费-文本 PIC 9999.
+       77 税额-文本 PIC 9999.
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       OPEN INPUT 账单.
+       OPEN OUTPUT 导出.
+       STRING "账单号,客户姓名,客户号码,车辆类别,车辆编号,车牌照," DELIMITED BY SIZE
+              "车厂家,车型号,归还里程,日租金,预定起,归还止," DELIMITED BY SIZE
+              "租车天数,总金额,滞纳金,超里程费,加油费,已收押金," DELIMITED BY SIZE
+              "车况备注,损坏费,付款方式,税额" DELIMITED BY SIZE
+         INTO 导出行.
+       WRITE 导出行.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 账单 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       PERFORM 写一行导出
+       END-READ
+       END-PERFORM.
+       CLOSE 账单.
+       CLOSE 导出.
+       DISPLAY "账单数据已导出至账单导出.csv".
+       DISPLAY "...导出完毕".
+       STOP " ".
+       EXIT PROGRAM.
+
+       写一行导出.
+       MOVE 账单号 TO 账单号-文本.
+       MOVE 账单客户号码 TO 客户号码-文本.
+       MOVE 账单类别2 TO 类别2-文本.
+       MOVE 账单厂家3 TO 厂家3-文本.
+       MOVE 账单日租金 TO 日租金-文本.
+       MOVE 账单预定起 TO 预定起-文本.
+       MOVE 账单归还止 TO 归还止-文本.
+       MOVE 租车天数 TO 天数-文本.
+       MOVE 总金额 TO 总金额-文本.
+       MOVE 滞纳金 TO 滞纳金-文本.
+       MOVE 超里程费 TO 超里程费-文本.
+       MOVE 加油费 TO 加油费-文本.
+       MOVE 已收押金 TO 已收押金-文本.
+       MOVE 损坏费 TO 损坏费-文本.
+       MOVE 账单税额 TO 税额-文本.
+       STRING 账单号-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              账单客户姓名 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              客户号码-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              账单类别1 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              类别2-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              账单车牌照 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              账单厂家1 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              账单厂家2 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              厂家3-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              日租金-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              预定起-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              归还止-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              天数-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              总金额-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              滞纳金-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              超里程费-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              加油费-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              已收押金-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              车况备注 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              损坏费-文本 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              付款方式 DELIMITED BY SIZE
+              "," DELIMITED BY SIZE
+              税额-文本 DELIMITED BY SIZE
+         INTO 导出行.
+       WRITE 导出行.
