@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.账单归档.
+       AUTHOR.烏烏烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 账单 ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 账单号.
+
+        SELECT 账单存档 ASSIGN TO "账单存档.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 存档账单号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 账单.
+       01 账单记录.
+        05 账单号 PIC 9(6).
+        05 账单客户姓名 PIC BX(10).
+        05 账单客户号码 PIC B9(4).
+        05 账单类别1 PIC BX(4).
+        05 账单类别2 PIC B99.
+        05 账单车牌照 PIC BX(6).
+        05 账单厂家1 PIC BX(10).
+        05 账单厂家2 PIC BX(5).
+        05 账单里程3 PIC B9(6).
+        05 账单日租金 PIC B999.
+        05 账单预定起 PIC B9(8).
+        05 账单归还止 PIC B9(8).
+        05 账单租车天数 PIC B99.
+        05 账单总金额 PIC B9(7).
+        05 账单滞纳金 PIC B9999.
+        05 账单超里程费 PIC B9999.
+        05 账单加油费 PIC B9999.
+        05 账单已收押金 PIC B9999.
+        05 账单车况备注 PIC X(30).
+        05 账单损坏费 PIC B9999.
+        05 账单付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+       FD 账单存档.
+       01 账单存档记录.
+        05 存档账单号 PIC 9(6).
+        05 存档客户姓名 PIC X(10).
+        05 存档客户号码 PIC 9(4).
+        05 存档类别1 PIC X(4).
+        05 存档类别2 PIC 99.
+        05 存档车牌照 PIC X(6).
+        05 存档厂家1 PIC X(10).
+        05 存档厂家2 PIC X(5).
+        05 存档里程 PIC 9(6).
+        05 存档日租金 PIC 999.
+        05 存档预定起 PIC 9(8).
+        05 存档归还止 PIC 9(8).
+        05 存档租车天数 PIC 99.
+        05 存档总金额 PIC 9(7).
+        05 存档滞纳金 PIC 9999.
+        05 存档超里程费 PIC 9999.
+        05 存档加油费 PIC 9999.
+        05 存档已收押金 PIC 9999.
+        05 存档车况备注 PIC X(30).
+        05 存档损坏费 PIC 9999.
+        05 存档付款方式 PIC X(4).
+        05 存档状态 PIC 9.
+        05 存档税额 PIC 9999.
+        05 存档分店 PIC 9(2).
+        05 存档附加服务费 PIC 9999.
+        05 存档账单顾客号 PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 归档截止日期 PIC 9(8).
+       77 归档笔数 PIC 9(4).
+       01 归档是否完了 PIC 9.
+        88 归档完了 VALUE 1.
+        88 归档没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 账单年终归档 ========".
+       DISPLAY SPACE.
+       DISPLAY "请输入归档截止日期(此日期之前归还的账单将被归档,格式20160917):"
+           NO ADVANCING.
+       ACCEPT 归档截止日期.
+       MOVE 0 TO 归档笔数.
+       OPEN I-O 账单.
+       OPEN I-O 账单存档.
+       SET 归档没完了 TO TRUE.
+       PERFORM UNTIL 归档完了
+       READ 账单 NEXT RECORD
+       AT END SET 归档完了 TO TRUE
+       NOT AT END PERFORM 归档单条账单
+       END-READ
+       END-PERFORM.
+       CLOSE 账单.
+       CLOSE 账单存档.
+       DISPLAY SPACE.
+       DISPLAY "归档完毕,共归档" NO ADVANCING.
+       DISPLAY 归档笔数 NO ADVANCING.
+       DISPLAY "笔账单记录.".
+       STOP " ".
+       EXIT PROGRAM.
+
+       归档单条账单.
+       IF 账单归还止 < 归档截止日期
+       THEN PERFORM 写归档记录
+            DELETE 账单 RECORD
+            COMPUTE 归档笔数 = 归档笔数 + 1
+       END-IF.
+
+       写归档记录.
+       MOVE 账单号 TO 存档账单号.
+       MOVE 账单客户姓名 TO 存档客户姓名.
+       MOVE 账单客户号码 TO 存档客户号码.
+       MOVE 账单类别1 TO 存档类别1.
+       MOVE 账单类别2 TO 存档类别2.
+       MOVE 账单车牌照 TO 存档车牌照.
+       MOVE 账单厂家1 TO 存档厂家1.
+       MOVE 账单厂家2 TO 存档厂家2.
+       MOVE 账单里程3 TO 存档里程.
+       MOVE 账单日租金 TO 存档日租金.
+       MOVE 账单预定起 TO 存档预定起.
+       MOVE 账单归还止 TO 存档归还止.
+       MOVE 账单租车天数 TO 存档租车天数.
+       MOVE 账单总金额 TO 存档总金额.
+       MOVE 账单滞纳金 TO 存档滞纳金.
+       MOVE 账单超里程费 TO 存档超里程费.
+       MOVE 账单加油费 TO 存档加油费.
+       MOVE 账单已收押金 TO 存档已收押金.
+       MOVE 账单车况备注 TO 存档车况备注.
+       MOVE 账单损坏费 TO 存档损坏费.
+       MOVE 账单付款方式 TO 存档付款方式.
+       MOVE 账单状态 TO 存档状态.
+       MOVE 账单税额 TO 存档税额.
+       MOVE 账单分店 TO 存档分店.
+       MOVE 附加服务费 TO 存档附加服务费.
+       MOVE 账单顾客号 TO 存档账单顾客号.
+       WRITE 账单存档记录.
