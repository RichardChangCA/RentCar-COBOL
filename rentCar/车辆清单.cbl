@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.车辆清单.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT С�� ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS С����.
+
+        SELECT �г� ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �г���.
+
+        SELECT �� ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �󳵺�.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD С��.
+       01 С����¼.
+        05 С���� PIC 99.
+        05 С�������� PIC BX(6).
+        05 С������1 PIC BX(10).
+        05 С������2 PIC BX(5).
+        05 С������3 PIC B9(6).
+        05 С���ձ��� PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD �г�.
+       01 �г���¼.
+        05 �г��� PIC 99.
+        05 �г������� PIC BX(6).
+        05 �г�����1 PIC BX(10).
+        05 �г�����2 PIC BX(5).
+        05 �г�����3 PIC B9(6).
+        05 �г��ձ��� PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD ��.
+       01 �󳵼�¼.
+        05 �󳵺� PIC 99.
+        05 �󳵳����� PIC BX(6).
+        05 �󳵳��� PIC BX(10).
+        05 �󳵳������ PIC BX(5).
+        05 �󳵹��� PIC B9(6).
+        05 ���ձ��� PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+
+       WORKING-STORAGE SECTION.
+       77 状态说明 PIC X(8).
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 车辆清单 ========".
+       DISPLAY SPACE.
+       OPEN INPUT С��.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ С�� NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 显示小车状态
+       END-READ
+       END-PERFORM.
+       CLOSE С��.
+       OPEN INPUT �г�.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ �г� NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 显示中车状态
+       END-READ
+       END-PERFORM.
+       CLOSE �г�.
+       OPEN INPUT ��.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ �� NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 显示大车状态
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       DISPLAY SPACE.
+       DISPLAY "...清单打印完毕".
+       STOP " ".
+       EXIT PROGRAM.
+
+       显示小车状态.
+       EVALUATE TRUE
+       WHEN 车辆可用1 MOVE "可用" TO 状态说明
+       WHEN 车辆已预定1 MOVE "已预定" TO 状态说明
+       WHEN 车辆已租出1 MOVE "已租出" TO 状态说明
+       WHEN 车辆停用1 MOVE "停用" TO 状态说明
+       END-EVALUATE.
+       DISPLAY "小车  " NO ADVANCING С���� NO ADVANCING.
+       DISPLAY "  " NO ADVANCING С�������� NO ADVANCING.
+       DISPLAY "  " NO ADVANCING 状态说明.
+
+       显示中车状态.
+       EVALUATE TRUE
+       WHEN 车辆可用2 MOVE "可用" TO 状态说明
+       WHEN 车辆已预定2 MOVE "已预定" TO 状态说明
+       WHEN 车辆已租出2 MOVE "已租出" TO 状态说明
+       WHEN 车辆停用2 MOVE "停用" TO 状态说明
+       END-EVALUATE.
+       DISPLAY "中车  " NO ADVANCING �г��� NO ADVANCING.
+       DISPLAY "  " NO ADVANCING �г������� NO ADVANCING.
+       DISPLAY "  " NO ADVANCING 状态说明.
+
+       显示大车状态.
+       EVALUATE TRUE
+       WHEN 车辆可用3 MOVE "可用" TO 状态说明
+       WHEN 车辆已预定3 MOVE "已预定" TO 状态说明
+       WHEN 车辆已租出3 MOVE "已租出" TO 状态说明
+       WHEN 车辆停用3 MOVE "停用" TO 状态说明
+       END-EVALUATE.
+       DISPLAY "大车/贵车" NO ADVANCING �󳵺� NO ADVANCING.
+       DISPLAY "  " NO ADVANCING �󳵳����� NO ADVANCING.
+       DISPLAY "  " NO ADVANCING 状态说明.
