@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.车辆维修.
+       AUTHOR.烏烏烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 小车 ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 小车号.
+
+        SELECT 中车 ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 中车号.
+
+        SELECT 大 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 大车号.
+
+        SELECT 维修 ASSIGN TO "维修.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 维修编号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 小车.
+       01 小车记录.
+        05 小车号 PIC 99.
+        05 小车车牌照 PIC BX(6).
+        05 小车车厂家1 PIC BX(10).
+        05 小车车型号2 PIC BX(5).
+        05 小车公里数3 PIC B9(6).
+        05 小车日租金 PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD 中车.
+       01 中车记录.
+        05 中车号 PIC 99.
+        05 中车车牌照 PIC BX(6).
+        05 中车车厂家1 PIC BX(10).
+        05 中车车型号2 PIC BX(5).
+        05 中车公里数3 PIC B9(6).
+        05 中车日租金 PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD 大.
+       01 大车记录.
+        05 大车号 PIC 99.
+        05 大车车牌照 PIC BX(6).
+        05 大车车厂 PIC BX(10).
+        05 大车车型号 PIC BX(5).
+        05 大车公里数 PIC B9(6).
+        05 大车日租金 PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD 维修.
+       01 维修记录.
+        05 维修编号 PIC 9(6).
+        05 车辆类别 PIC X(4).
+        05 车辆编号 PIC 99.
+        05 维修原因 PIC X(20).
+        05 维修登记日期 PIC 9(8).
+        05 恢复日期 PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77 选择 PIC 9.
+       77 类别选择 PIC 9.
+       77 车辆编号输入 PIC 99.
+       77 维修原因输入 PIC X(20).
+       77 登记日期输入 PIC 9(8).
+       77 恢复日期输入 PIC 9(8).
+       77 最大维修编号 PIC 9(6).
+       77 车辆类别输入 PIC X(4).
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+       01 是否找到 PIC 9.
+        88 找到 VALUE 1.
+        88 没找到 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 车辆维修管理 ========".
+       DISPLAY SPACE.
+       DISPLAY "1、将车辆停用维修".
+       DISPLAY SPACE.
+       DISPLAY "2、恢复车辆可用".
+       DISPLAY SPACE.
+       DISPLAY "0、退出".
+       DISPLAY SPACE.
+       DISPLAY "请输入你的选择:" NO ADVANCING.
+       ACCEPT 选择.
+       EVALUATE 选择
+       WHEN 1 PERFORM 登记车辆停用
+       WHEN 2 PERFORM 恢复车辆可用
+       WHEN OTHER CONTINUE
+       END-EVALUATE.
+       DISPLAY SPACE.
+       DISPLAY "...维修管理已结束".
+       STOP " ".
+       EXIT PROGRAM.
+
+       登记车辆停用.
+       DISPLAY SPACE.
+       DISPLAY "请选择车辆类别(1、小车 2、中车 3、大车/贵车):" NO ADVANCING.
+       ACCEPT 类别选择.
+       DISPLAY "请输入车辆编号:" NO ADVANCING.
+       ACCEPT 车辆编号输入.
+       SET 没找到 TO TRUE.
+       EVALUATE 类别选择
+       WHEN 1 PERFORM 停用小车
+       WHEN 2 PERFORM 停用中车
+       WHEN OTHER PERFORM 停用大车
+       END-EVALUATE.
+       IF 没找到
+       THEN DISPLAY "未找到该车辆,操作失败!"
+       ELSE
+       DISPLAY "请输入停用原因:" NO ADVANCING
+       ACCEPT 维修原因输入
+       DISPLAY "请输入登记日期(格式为八位数字,如20160917):" NO ADVANCING
+       ACCEPT 登记日期输入
+       PERFORM 写维修记录
+       DISPLAY "...车辆已停用维修"
+       END-IF.
+
+       停用小车.
+       OPEN I-O 小车.
+       MOVE 车辆编号输入 TO 小车号.
+       READ 小车 KEY IS 小车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY
+       SET 车辆停用1 TO TRUE
+       REWRITE 小车记录
+       SET 找到 TO TRUE
+       MOVE "小车" TO 车辆类别
+       END-READ.
+       CLOSE 小车.
+
+       停用中车.
+       OPEN I-O 中车.
+       MOVE 车辆编号输入 TO 中车号.
+       READ 中车 KEY IS 中车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY
+       SET 车辆停用2 TO TRUE
+       REWRITE 中车记录
+       SET 找到 TO TRUE
+       MOVE "中车" TO 车辆类别
+       END-READ.
+       CLOSE 中车.
+
+       停用大车.
+       OPEN I-O 大.
+       MOVE 车辆编号输入 TO 大车号.
+       READ 大 KEY IS 大车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY
+       SET 车辆停用3 TO TRUE
+       REWRITE 大车记录
+       SET 找到 TO TRUE
+       MOVE "大车" TO 车辆类别
+       END-READ.
+       CLOSE 大.
+
+       写维修记录.
+       OPEN I-O 维修.
+       MOVE 0 TO 最大维修编号.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 维修 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       IF 维修编号 > 最大维修编号
+       THEN MOVE 维修编号 TO 最大维修编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大维修编号 = 最大维修编号 + 1.
+       MOVE 最大维修编号 TO 维修编号.
+       MOVE 车辆编号输入 TO 车辆编号.
+       MOVE 维修原因输入 TO 维修原因.
+       MOVE 登记日期输入 TO 维修登记日期.
+       MOVE 0 TO 恢复日期.
+       WRITE 维修记录.
+       CLOSE 维修.
+
+       恢复车辆可用.
+       DISPLAY SPACE.
+       DISPLAY "请选择车辆类别(1、小车 2、中车 3、大车/贵车):" NO ADVANCING.
+       ACCEPT 类别选择.
+       DISPLAY "请输入车辆编号:" NO ADVANCING.
+       ACCEPT 车辆编号输入.
+       DISPLAY "请输入恢复日期(格式为八位数字,如20160917):" NO ADVANCING.
+       ACCEPT 恢复日期输入.
+       SET 没找到 TO TRUE.
+       EVALUATE 类别选择
+       WHEN 1 MOVE "小车" TO 车辆类别输入 PERFORM 恢复小车可用
+       WHEN 2 MOVE "中车" TO 车辆类别输入 PERFORM 恢复中车可用
+       WHEN OTHER MOVE "大车" TO 车辆类别输入 PERFORM 恢复大车可用
+       END-EVALUATE.
+       PERFORM 结清维修记录.
+       IF 没找到
+       THEN DISPLAY "未找到该车辆,操作失败!"
+       ELSE DISPLAY "...车辆已恢复可用"
+       END-IF.
+
+       恢复小车可用.
+       OPEN I-O 小车.
+       MOVE 车辆编号输入 TO 小车号.
+       READ 小车 KEY IS 小车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY
+       SET 车辆可用1 TO TRUE
+       REWRITE 小车记录
+       SET 找到 TO TRUE
+       END-READ.
+       CLOSE 小车.
+
+       恢复中车可用.
+       OPEN I-O 中车.
+       MOVE 车辆编号输入 TO 中车号.
+       READ 中车 KEY IS 中车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY
+       SET 车辆可用2 TO TRUE
+       REWRITE 中车记录
+       SET 找到 TO TRUE
+       END-READ.
+       CLOSE 中车.
+
+       恢复大车可用.
+       OPEN I-O 大.
+       MOVE 车辆编号输入 TO 大车号.
+       READ 大 KEY IS 大车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY
+       SET 车辆可用3 TO TRUE
+       REWRITE 大车记录
+       SET 找到 TO TRUE
+       END-READ.
+       CLOSE 大.
+
+       结清维修记录.
+       IF 没找到
+       THEN GO TO 结清维修记录-EXIT
+       END-IF.
+       OPEN I-O 维修.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 维修 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       IF 车辆编号 = 车辆编号输入 AND 车辆类别 = 车辆类别输入
+          AND 恢复日期 = 0
+       THEN MOVE 恢复日期输入 TO 恢复日期
+            REWRITE 维修记录
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE 维修.
+       结清维修记录-EXIT.
+       EXIT.
