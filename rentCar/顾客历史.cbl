@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.顾客历史.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT �˵� ASSIGN TO "�˵�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˵���.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD �˵�.
+       01 �˵���¼.
+        05 �˵��� PIC 9(6).
+        05 �˵��˿����� PIC BX(10).
+        05 �˵��˿ͺ��� PIC B9(4).
+        05 �˵�����1 PIC BX(4).
+        05 �˵�����2 PIC B99.
+        05 �˵��������� PIC BX(6).
+        05 �˵�������1 PIC BX(10).
+        05 �˵�������2 PIC BX(5).
+        05 �˵�������3 PIC B9(6).
+        05 �˵����ձ��� PIC B999.
+        05 �˵�Ԥ���� PIC B9(8).
+        05 �˵��黹�� PIC B9(8).
+        05 ������ PIC B99.
+        05 �ܽ�� PIC B9(7).
+        05 滞纳金 PIC B9999.
+        05 超里程费 PIC B9999.
+        05 加油费 PIC B9999.
+        05 已收押金 PIC B9999.
+        05 车况备注 PIC X(30).
+        05 损坏费 PIC B9999.
+        05 付款方式 PIC BX(4).
+        05 账单状态 PIC 9.
+         88 账单有效 VALUE 1.
+         88 账单已作废 VALUE 0.
+        05 账单税额 PIC B9999.
+        05 账单分店 PIC B9(2).
+        05 账单儿童座椅 PIC 9.
+         88 账单选配儿童座椅 VALUE 1.
+         88 账单未选儿童座椅 VALUE 0.
+        05 账单GPS导航 PIC 9.
+         88 账单选配GPS导航 VALUE 1.
+         88 账单未选GPS导航 VALUE 0.
+        05 账单租车保险 PIC 9.
+         88 账单选配租车保险 VALUE 1.
+         88 账单未选租车保险 VALUE 0.
+        05 附加服务费 PIC B9999.
+        05 账单顾客号 PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       77 查询客户号 PIC 9(6).
+       77 匹配笔数 PIC 9(4).
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "请输入要查询的顾客号:" NO ADVANCING.
+       ACCEPT 查询客户号.
+       MOVE 0 TO 匹配笔数.
+       OPEN INPUT �˵�.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ �˵� NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END
+       IF 账单顾客号 = 查询客户号
+       THEN PERFORM 显示本笔账单
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˵�.
+       DISPLAY SPACE.
+       IF 匹配笔数 = 0
+       THEN DISPLAY "该顾客没有任何账单记录".
+       DISPLAY "...查询完毕".
+       STOP " ".
+       EXIT PROGRAM.
+
+       显示本笔账单.
+       ADD 1 TO 匹配笔数.
+       DISPLAY �˵���¼.
