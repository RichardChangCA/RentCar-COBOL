@@ -1,82 +1,308 @@
-       CLASS-ID.�˿��� INHERITS FROM BASE.
-
-       CLASS-CONTROL.
-       �˿��� IS CLASS "�˿���".
-
-       OBJECT.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-        SELECT �˿� ASSIGN TO "�˿�.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �˿ͺ�.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD �˿�.
-       01 �˿ͼ�¼.
-        05 �˿ͺ� PIC 99.
-        05 �˿����� PIC BX(10).
-        05 �˿ͺ��� PIC B9(4).
-
-       METHOD-ID.�����˿��ļ�.
-       PROCEDURE DIVISION.
-       OPEN OUTPUT �˿�.
-       CLOSE �˿�.
-       END METHOD �����˿��ļ�.
-
-       METHOD-ID.����˿���Ϣ.
-       DATA DIVISION.
-       LOCAL-STORAGE SECTION.
-       01 �Ƿ���� PIC 9.
-        88 ���� VALUE 1.
-        88 û���� VALUE 0.
-       77 ����˿ͺ� PIC 99.
-       77 L PIC 9.
-       LINKAGE SECTION.
-       77 ���صĹ˿ͺ� PIC 99.
-       SCREEN SECTION.
-       01 ����Ļ.
-        05 BLANK SCREEN.
-       01 �������.
-        05 LINE L.
-        05 COLUMN 1 VALUE "��.".
-        05 COLUMN 4 VALUE "����.".
-        05 COLUMN 15 VALUE "����.".
-       01 �Ӽ�¼.
-        05 LINE L.
-      * 05 COLUMN 6 PIC 99 TO �˿ͺ�.
-        05 COLUMN 4 PIC X(10) TO �˿�����.
-        05 COLUMN 14 PIC 9(4) TO �˿ͺ���.
-       PROCEDURE DIVISION RETURNING ���صĹ˿ͺ�.
-       OPEN INPUT �˿�.
-       MOVE 1 TO ����˿ͺ�.
-       SET û���� TO TRUE.
-       PERFORM UNTIL ����
-       READ �˿� NEXT RECORD
-       AT END SET ���� TO TRUE
-       NOT AT END IF ����˿ͺ� <= �˿ͺ�
-                  THEN COMPUTE ����˿ͺ� = �˿ͺ� + 1
-                  END-IF
-       END-READ
-       END-PERFORM
-       CLOSE �˿�.
-       OPEN I-O �˿�.
-       MOVE 2 TO L.
-       DISPLAY ����Ļ.
-       DISPLAY "����˿���Ϣ(������һ����Ҽ�)".
-       DISPLAY �������.
-       DISPLAY SPACE.
-       MOVE ����˿ͺ� TO �˿ͺ�.
-       DISPLAY �˿ͺ�.
-       MOVE 3 TO L.
-       ACCEPT �Ӽ�¼.
-       DISPLAY SPACE.
-       MOVE �˿ͺ� TO ���صĹ˿ͺ�.
-       WRITE �˿ͼ�¼.
-       CLOSE �˿�.
-       END METHOD ����˿���Ϣ.
-
-       END OBJECT.
-
-       END CLASS �˿���.
+       CLASS-ID.�˿��� INHERITS FROM BASE.
+
+       CLASS-CONTROL.
+       �˿��� IS CLASS "�˿���".
+
+       OBJECT.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT �˿� ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˿ͺ�.
+
+        SELECT 审计 ASSIGN TO "审计.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 审计编号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD �˿�.
+       01 �˿ͼ�¼.
+        05 �˿ͺ� PIC 9(6).
+        05 �˿����� PIC BX(10).
+        05 �˿ͺ��� PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+       FD 审计.
+       01 审计记录.
+        05 审计编号 PIC 9(6).
+        05 操作日期 PIC 9(6).
+        05 操作时间 PIC 9(8).
+        05 操作文件 PIC X(8).
+        05 操作类型 PIC X(8).
+        05 操作记录键 PIC X(12).
+        05 操作员 PIC X(6).
+
+       METHOD-ID.�����˿��ļ�.
+       PROCEDURE DIVISION.
+       OPEN OUTPUT �˿�.
+       CLOSE �˿�.
+       END METHOD �����˿��ļ�.
+
+       METHOD-ID.����˿���Ϣ.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       01 �Ƿ���� PIC 9.
+        88 ���� VALUE 1.
+        88 û���� VALUE 0.
+       77 ����˿ͺ� PIC 9(6).
+       77 已有顾客号 PIC 9(6).
+       77 暂存顾客电话 PIC 9(4).
+       01 暂存顾客车牌照.
+        05 车牌号全文 PIC X(10).
+       01 车牌号视图 REDEFINES 暂存顾客车牌照.
+        05 车牌字母部分 PIC X(3).
+        05 车牌数字部分 PIC X(3).
+        05 FILLER PIC X(4).
+       77 企业客户选择输入 PIC 9.
+       01 是否重复 PIC 9.
+        88 重复 VALUE 1.
+        88 不重复 VALUE 0.
+       77 L PIC 9.
+       77 最大审计编号 PIC 9(6).
+       77 审计操作文件 PIC X(8).
+       77 审计操作类型 PIC X(8).
+       77 审计操作键 PIC X(12).
+       01 审计是否完了 PIC 9.
+        88 审计完了 VALUE 1.
+        88 审计没完了 VALUE 0.
+       LINKAGE SECTION.
+       77 ���صĹ˿ͺ� PIC 9(6).
+       77 当前操作员 PIC X(6).
+       SCREEN SECTION.
+       01 ����Ļ.
+        05 BLANK SCREEN.
+       01 �������.
+        05 LINE L.
+        05 COLUMN 1 VALUE "��.".
+        05 COLUMN 4 VALUE "����.".
+        05 COLUMN 15 VALUE "����.".
+       01 �Ӽ�¼.
+        05 LINE L.
+      * 05 COLUMN 6 PIC 99 TO �˿ͺ�.
+        05 COLUMN 4 PIC X(10) TO �˿�����.
+        05 COLUMN 14 PIC 9(4) TO �˿ͺ���.
+       PROCEDURE DIVISION USING 当前操作员 RETURNING ���صĹ˿ͺ�.
+       OPEN INPUT �˿�.
+       MOVE 1 TO ����˿ͺ�.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˿� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END IF ����˿ͺ� <= �˿ͺ�
+                  THEN COMPUTE ����˿ͺ� = �˿ͺ� + 1
+                  END-IF
+       END-READ
+       END-PERFORM
+       CLOSE �˿�.
+       MOVE 2 TO L.
+       DISPLAY ����Ļ.
+       DISPLAY "����˿���Ϣ(������һ����Ҽ�)".
+       DISPLAY �������.
+       DISPLAY SPACE.
+       MOVE ����˿ͺ� TO �˿ͺ�.
+       DISPLAY �˿ͺ�.
+
+       重新输入顾客信息.
+       MOVE 3 TO L.
+       ACCEPT �Ӽ�¼.
+       DISPLAY SPACE.
+       MOVE �˿ͺ��� TO 暂存顾客电话.
+       MOVE �˿����� TO 暂存顾客车牌照.
+       IF 暂存顾客电话 IS ZERO
+       THEN DISPLAY "电话号码不能为全零,请重新输入."
+            GO TO 重新输入顾客信息
+       END-IF.
+       IF 车牌字母部分 IS NOT ALPHABETIC OR 车牌数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 重新输入顾客信息
+       END-IF.
+       PERFORM 查找重复电话.
+       IF 重复
+       THEN MOVE 已有顾客号 TO ���صĹ˿ͺ�
+       ELSE
+       MOVE ����˿ͺ� TO �˿ͺ�
+       MOVE 暂存顾客车牌照 TO �˿�����
+       MOVE 暂存顾客电话 TO �˿ͺ���
+       MOVE 0 TO 积分
+       DISPLAY "是否为企业客户(是请输入1,否请输入0):" NO ADVANCING
+       ACCEPT 企业客户选择输入
+       IF 企业客户选择输入 = 1
+       THEN SET 是企业客户 TO TRUE
+            DISPLAY "请输入协议折扣百分比(如9折请输入90):" NO ADVANCING
+            ACCEPT 协议折扣
+       ELSE SET 不是企业客户 TO TRUE
+            MOVE 0 TO 协议折扣
+       END-IF
+       SET 信用正常 TO TRUE
+       MOVE ����˿ͺ� TO ���صĹ˿ͺ�
+       OPEN I-O �˿�
+       WRITE �˿ͼ�¼
+       CLOSE �˿�
+       MOVE "客户" TO 审计操作文件
+       MOVE "新增" TO 审计操作类型
+       MOVE �˿ͺ� TO 审计操作键
+       PERFORM 写审计记录
+       END-IF.
+
+       查找重复电话.
+       SET 不重复 TO TRUE.
+       MOVE 0 TO 已有顾客号.
+       OPEN INPUT �˿�.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˿� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF �˿ͺ��� = 暂存顾客电话
+       THEN SET 重复 TO TRUE
+            MOVE �˿ͺ� TO 已有顾客号
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˿�.
+
+       写审计记录.
+       OPEN I-O 审计.
+       MOVE 0 TO 最大审计编号.
+       SET 审计没完了 TO TRUE.
+       PERFORM UNTIL 审计完了
+       READ 审计 NEXT RECORD
+       AT END SET 审计完了 TO TRUE
+       NOT AT END
+       IF 审计编号 > 最大审计编号
+       THEN MOVE 审计编号 TO 最大审计编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大审计编号 = 最大审计编号 + 1.
+       MOVE 最大审计编号 TO 审计编号.
+       ACCEPT 操作日期 FROM DATE.
+       ACCEPT 操作时间 FROM TIME.
+       MOVE 审计操作文件 TO 操作文件.
+       MOVE 审计操作类型 TO 操作类型.
+       MOVE 审计操作键 TO 操作记录键.
+       MOVE 当前操作员 TO 操作员.
+       WRITE 审计记录.
+       CLOSE 审计.
+       END METHOD ����˿���Ϣ.
+
+       METHOD-ID.编辑顾客信息.
+       DATA DIVISION.
+       LOCAL-STORAGE SECTION.
+       77 编辑顾客号 PIC 9(6).
+       01 是否找到顾客 PIC 9.
+        88 找到顾客 VALUE 1.
+        88 未找到顾客 VALUE 0.
+       77 暂存顾客电话 PIC 9(4).
+       01 暂存顾客车牌照.
+        05 车牌号全文 PIC X(10).
+       01 车牌号视图 REDEFINES 暂存顾客车牌照.
+        05 车牌字母部分 PIC X(3).
+        05 车牌数字部分 PIC X(3).
+        05 FILLER PIC X(4).
+       77 L PIC 9.
+       77 最大审计编号 PIC 9(6).
+       77 审计操作文件 PIC X(8).
+       77 审计操作类型 PIC X(8).
+       77 审计操作键 PIC X(12).
+       01 审计是否完了 PIC 9.
+        88 审计完了 VALUE 1.
+        88 审计没完了 VALUE 0.
+       LINKAGE SECTION.
+       77 当前操作员 PIC X(6).
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+       01 编辑提示行.
+        05 LINE L.
+        05 COLUMN 1 VALUE "编.".
+        05 COLUMN 4 VALUE "车牌.".
+        05 COLUMN 15 VALUE "电话.".
+       01 编辑子记录.
+        05 LINE L.
+        05 COLUMN 4 PIC X(10) TO 顾客姓名.
+        05 COLUMN 14 PIC 9(4) TO 顾客号码.
+       PROCEDURE DIVISION USING 当前操作员.
+       DISPLAY 空白屏幕.
+       DISPLAY "请输入要修改的顾客号:" NO ADVANCING.
+       ACCEPT 编辑顾客号.
+       SET 未找到顾客 TO TRUE.
+       OPEN I-O 顾客.
+       MOVE 编辑顾客号 TO 顾客号.
+       READ 顾客 KEY IS 顾客号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY
+       SET 找到顾客 TO TRUE
+       END-READ.
+       IF 未找到顾客
+       THEN DISPLAY "没有该顾客号,无法修改."
+            CLOSE 顾客
+       ELSE PERFORM 修改顾客资料
+       END-IF.
+
+       修改顾客资料.
+       DISPLAY "当前车牌:" NO ADVANCING
+       DISPLAY 顾客姓名.
+       DISPLAY "当前电话:" NO ADVANCING
+       DISPLAY 顾客号码.
+
+       重新输入修改内容.
+       MOVE 2 TO L.
+       DISPLAY 编辑提示行.
+       ACCEPT 编辑子记录.
+       DISPLAY SPACE.
+       MOVE 顾客号码 TO 暂存顾客电话.
+       MOVE 顾客姓名 TO 暂存顾客车牌照.
+       IF 暂存顾客电话 IS ZERO
+       THEN DISPLAY "电话号码不能为全零,请重新输入."
+            GO TO 重新输入修改内容
+       END-IF.
+       IF 车牌字母部分 IS NOT ALPHABETIC OR 车牌数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 重新输入修改内容
+       END-IF.
+       REWRITE 顾客记录.
+       CLOSE 顾客.
+       MOVE "客户" TO 审计操作文件.
+       MOVE "修改" TO 审计操作类型.
+       MOVE 编辑顾客号 TO 审计操作键.
+       PERFORM 写审计记录2.
+       DISPLAY "顾客资料修改完毕.".
+
+       写审计记录2.
+       OPEN I-O 审计.
+       MOVE 0 TO 最大审计编号.
+       SET 审计没完了 TO TRUE.
+       PERFORM UNTIL 审计完了
+       READ 审计 NEXT RECORD
+       AT END SET 审计完了 TO TRUE
+       NOT AT END
+       IF 审计编号 > 最大审计编号
+       THEN MOVE 审计编号 TO 最大审计编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大审计编号 = 最大审计编号 + 1.
+       MOVE 最大审计编号 TO 审计编号.
+       ACCEPT 操作日期 FROM DATE.
+       ACCEPT 操作时间 FROM TIME.
+       MOVE 审计操作文件 TO 操作文件.
+       MOVE 审计操作类型 TO 操作类型.
+       MOVE 审计操作键 TO 操作记录键.
+       MOVE 当前操作员 TO 操作员.
+       WRITE 审计记录.
+       CLOSE 审计.
+       END METHOD 编辑顾客信息.
+
+       END OBJECT.
+
+       END CLASS �˿���.
