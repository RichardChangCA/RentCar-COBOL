@@ -1,342 +1,984 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.Ԥ��.
-       AUTHOR.�����20152649.
-       ENVIRONMENT DIVISION.
-       OBJECT SECTION.
-       CLASS-CONTROL.
-        �˿��� IS CLASS "�˿���"
-        �˵��� IS CLASS "�˵���"
-        С���� IS CLASS "С����"
-        �г��� IS CLASS "�г���"
-        ���� IS CLASS "����"
-        ���� IS CLASS "����".
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-        SELECT �˿� ASSIGN TO "�˿�.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �˿ͺ�.
-
-        SELECT С�� ASSIGN TO "С��.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS С����.
-
-        SELECT �г� ASSIGN TO "�г�.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �г���.
-
-        SELECT �� ASSIGN TO "��.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �󳵺�.
-
-        SELECT �� ASSIGN TO "��.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS �󳵺�.
-
-        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
-        ORGANIZATION IS INDEXED
-        ACCESS IS DYNAMIC
-        RECORD KEY IS Ԥ���˿ͺ�.
-       DATA DIVISION.
-       FILE SECTION.
-       FD �˿�.
-       01 �˿ͼ�¼.
-        05 �˿ͺ� PIC 99.
-        05 �˿����� PIC BX(10).
-        05 �˿ͺ��� PIC B9(4).
-       FD С��.
-       01 С����¼.
-        05 С���� PIC 9.
-        05 С�������� PIC BX(6).
-        05 С������ PIC BX(10).
-        05 С������ PIC BX(5).
-        05 С������ PIC B9(6).
-        05 С���ձ��� PIC B999.
-       FD �г�.
-       01 �г���¼.
-        05 �г��� PIC 9.
-        05 �г������� PIC BX(6).
-        05 �г����� PIC BX(10).
-        05 �г����� PIC BX(5).
-        05 �г����� PIC B9(6).
-        05 �г��ձ��� PIC B999.
-       FD ��.
-       01 �󳵼�¼.
-        05 �󳵺� PIC 9.
-        05 �󳵳����� PIC BX(6).
-        05 �󳵳��� PIC BX(10).
-        05 ������ PIC BX(5).
-        05 �󳵹��� PIC B9(6).
-        05 ���ձ��� PIC B999.
-       FD ��.
-       01 �󳵼�¼.
-        05 �󳵺� PIC 9.
-        05 �󳵳����� PIC BX(6).
-        05 �󳵳��� PIC BX(10).
-        05 ������ PIC BX(5).
-        05 �󳵹��� PIC B9(6).
-        05 ���ձ��� PIC B999.
-       FD Ԥ��.
-       01 Ԥ����¼.
-        05 Ԥ���˿ͺ� PIC 99.
-        05 Ԥ���˿����� PIC BX(10).
-        05 Ԥ���˿ͺ��� PIC B9(4).
-        05 Ԥ������ PIC BX(4).
-        05 Ԥ������ PIC B9.
-        05 Ԥ���������� PIC BX(6).
-        05 Ԥ�������� PIC BX(10).
-        05 Ԥ�������� PIC BX(5).
-        05 Ԥ�������� PIC B9(6).
-        05 Ԥ�����ձ��� PIC B999.
-        05 Ԥ���� PIC B9(8).
-        05 �黹�� PIC B9(8).
-       WORKING-STORAGE SECTION.
-       77 ѡ��-2 PIC 9.
-       77 L PIC 9.
-       77 ����Ԥ���� PIC 9(8).
-       77 ���Թ黹�� PIC 9(8).
-       01 �Ƿ���� PIC 9.
-        88 ���� VALUE 1.
-        88 û���� VALUE 0.
-       01 С������ OBJECT REFERENCE.
-       01 �г����� OBJECT REFERENCE.
-       01 �󳵶��� OBJECT REFERENCE.
-       01 �󳵶��� OBJECT REFERENCE.
-       77 С��ѡ�� PIC 9.
-       77 �г�ѡ�� PIC 9.
-       77 ��ѡ�� PIC 9.
-       77 ��ѡ�� PIC 9.
-       77 ���Գ����� PIC BX(5).
-       77 ���صĹ˿ͺ� PIC 99.
-       LINKAGE SECTION.
-       01 �˿Ͷ��� OBJECT REFERENCE.
-       01 �˵����� OBJECT REFERENCE.
-       SCREEN SECTION.
-       01 ����Ļ.
-        05 BLANK SCREEN.
-       01 Ԥ������.
-        05 LINE L.
-        05 COLUMN 1 VALUE "Ԥ���˿ͺ�".
-        05 COLUMN 12 VALUE "����".
-        05 COLUMN 22 VALUE "����".
-        05 COLUMN 26 VALUE "����".
-        05 COLUMN 31 VALUE "��".
-        05 COLUMN 34 VALUE "��".
-        05 COLUMN 40 VALUE "��".
-        05 COLUMN 44 VALUE "����".
-        05 COLUMN 50 VALUE "����".
-        05 COLUMN 56 VALUE "�ձ���".
-        05 COLUMN 63 VALUE "����".
-        05 COLUMN 71 VALUE "����".
-       PROCEDURE DIVISION USING �˵����� �˿Ͷ���.
-       INVOKE �˿Ͷ��� "����˿���Ϣ" RETURNING ���صĹ˿ͺ�.
-       OPEN INPUT �˿�.
-       MOVE ���صĹ˿ͺ� TO �˿ͺ�.
-       READ �˿� KEY IS �˿ͺ�.
-       ������.
-       INVOKE �˵����� "�˵�-2" RETURNING ѡ��-2.
-       EVALUATE ѡ��-2
-       WHEN 1 PERFORM ��С���ļ�
-       WHEN 2 PERFORM ���г��ļ�
-       WHEN 3 PERFORM �����ļ�
-       WHEN 4 PERFORM �����ļ�
-       WHEN OTHER
-       CLOSE �˿�
-       EXIT PROGRAM
-       END-EVALUATE.
-       �ı�����.
-       DISPLAY ����Ļ.
-       OPEN INPUT Ԥ��.
-       SET û���� TO TRUE.
-       MOVE 1 TO L.
-       DISPLAY Ԥ������.
-       DISPLAY SPACE.
-       PERFORM UNTIL ����
-       READ Ԥ�� NEXT RECORD
-       AT END SET ���� TO TRUE
-       NOT AT END
-       DISPLAY Ԥ����¼
-       END-READ
-       END-PERFORM
-       DISPLAY SPACE.
-       DISPLAY "ȷ��Ԥ����(��ʽΪ��λ������20160917��ȡ������0)"
-       ACCEPT ����Ԥ����.
-       IF ����Ԥ����=0 THEN
-       CLOSE Ԥ��
-       EXIT PROGRAM
-       END-IF.
-       DISPLAY SPACE.
-       DISPLAY "ȷ���黹��(��ʽΪ��λ������20160917��ȡ������0)".
-       ACCEPT ���Թ黹��.
-       IF ���Թ黹��=0
-       THEN CLOSE Ԥ��
-       EXIT PROGRAM
-       END-IF.
-       IF ����Ԥ����>���Թ黹��
-       THEN DISPLAY "�����������"
-            DISPLAY "����س���������������"
-            STOP " "
-            CLOSE Ԥ��
-            GO TO �ı�����
-       END-IF.
-       CLOSE Ԥ��.
-       ��Ԥ���ļ�.
-       OPEN INPUT Ԥ��.
-       SET û���� TO TRUE.
-       PERFORM UNTIL ����
-       READ Ԥ�� NEXT RECORD
-       AT END SET ���� TO TRUE
-       NOT AT END
-       IF ���Գ����� = Ԥ��������
-       THEN PERFORM ����ƥ��
-       ELSE CONTINUE
-       END-IF
-       END-READ
-       END-PERFORM.
-       CLOSE Ԥ��.
-       OPEN I-O Ԥ��.
-       MOVE �˿ͺ� TO Ԥ���˿ͺ�.
-       MOVE �˿����� TO Ԥ���˿�����.
-       MOVE �˿ͺ��� TO Ԥ���˿ͺ���.
-       CLOSE �˿�.
-       MOVE ����Ԥ���� TO Ԥ����.
-       MOVE ���Թ黹�� TO �黹��.
-       EVALUATE ѡ��-2
-       WHEN 1 PERFORM ����С���ļ�
-       WHEN 2 PERFORM �����г��ļ�
-       WHEN 3 PERFORM ���ʹ��ļ�
-       WHEN 4 PERFORM ���͹��ļ�
-       END-EVALUATE.
-       WRITE Ԥ����¼.
-       CLOSE Ԥ��.
-       OPEN INPUT Ԥ��.
-       DISPLAY ����Ļ.
-       DISPLAY "Ԥ���ɹ�!".
-       MOVE 3 TO L.
-       DISPLAY Ԥ������.
-       DISPLAY SPACE.
-       SET û���� TO TRUE.
-       PERFORM UNTIL ����
-       READ Ԥ�� NEXT RECORD
-       AT END SET ���� TO TRUE
-       NOT AT END DISPLAY Ԥ����¼
-       END-READ
-       END-PERFORM
-       DISPLAY "...����س�������".
-       STOP " ".
-       CLOSE Ԥ��.
-       EXIT PROGRAM.
-
-       ����ƥ��.
-       IF (���Թ黹�� < Ԥ����) OR (����Ԥ���� > �黹��)
-       THEN CONTINUE
-       ELSE DISPLAY "���������޳�,���س����ı�����"
-            STOP " "
-            CLOSE Ԥ��
-            GO TO �ı�����
-       END-IF.
-
-
-       ��С���ļ�.
-       INVOKE С���� "NEW" RETURNING С������.
-       INVOKE С������ "����С������".
-       ACCEPT С��ѡ��.
-       IF С��ѡ�� IS ZERO
-       THEN GO TO ������.
-       OPEN INPUT С��.
-       MOVE С��ѡ�� TO С����.
-       READ С�� KEY IS С����.
-       MOVE С������ TO ���Գ�����.
-       CLOSE С��.
-
-       ����С���ļ�.
-       MOVE "С��" TO Ԥ������.
-       MOVE С��ѡ�� TO С����.
-       OPEN INPUT С��.
-       READ С�� KEY IS С����.
-       MOVE С���� TO Ԥ������.
-       MOVE С�������� TO Ԥ����������.
-       MOVE С������ TO Ԥ��������.
-       MOVE С������ TO Ԥ��������.
-       MOVE С������ TO Ԥ��������.
-       MOVE С���ձ��� TO Ԥ�����ձ���.
-       CLOSE С��.
-
-       ���г��ļ�.
-       INVOKE �г��� "NEW" RETURNING �г�����.
-       INVOKE �г����� "�����г�����".
-       ACCEPT �г�ѡ��.
-       IF �г�ѡ�� IS ZERO
-       THEN GO TO ������.
-       MOVE �г�ѡ�� TO �г���.
-       OPEN INPUT �г�.
-       READ �г� KEY IS �г���.
-       MOVE �г����� TO ���Գ�����.
-       CLOSE �г�.
-
-       �����г��ļ�.
-       MOVE "�г�" TO Ԥ������.
-       MOVE �г�ѡ�� TO �г���.
-       OPEN INPUT �г�.
-       READ �г� KEY IS �г���.
-       MOVE �г��� TO Ԥ������.
-       MOVE �г������� TO Ԥ����������.
-       MOVE �г����� TO Ԥ��������.
-       MOVE �г����� TO Ԥ��������.
-       MOVE �г����� TO Ԥ��������.
-       MOVE �г��ձ��� TO Ԥ�����ձ���.
-       CLOSE �г�.
-
-       �����ļ�.
-       INVOKE ���� "NEW" RETURNING �󳵶���.
-       INVOKE �󳵶��� "���ô󳵷���".
-       ACCEPT ��ѡ��.
-       IF ��ѡ�� IS ZERO
-       THEN GO TO ������.
-       MOVE ��ѡ�� TO �󳵺�.
-       OPEN INPUT ��.
-       READ �� KEY IS �󳵺�.
-       MOVE ������ TO ���Գ�����.
-       CLOSE ��.
-
-       ���ʹ��ļ�.
-       MOVE "��" TO Ԥ������.
-       MOVE ��ѡ�� TO �󳵺�.
-       OPEN INPUT ��.
-       READ �� KEY IS �󳵺�.
-       MOVE �󳵺� TO Ԥ������.
-       MOVE �󳵳����� TO Ԥ����������.
-       MOVE �󳵳��� TO Ԥ��������.
-       MOVE ������ TO Ԥ��������.
-       MOVE �󳵹��� TO Ԥ��������.
-       MOVE ���ձ��� TO Ԥ�����ձ���.
-       CLOSE ��.
-
-       �����ļ�.
-       INVOKE ���� "NEW" RETURNING �󳵶���.
-       INVOKE �󳵶��� "���ù󳵷���".
-       ACCEPT ��ѡ��.
-       IF ��ѡ�� IS ZERO
-       THEN GO TO ������.
-       MOVE ��ѡ�� TO �󳵺�.
-       OPEN INPUT ��.
-       READ �� KEY IS �󳵺�.
-       MOVE ������ TO ���Գ�����.
-       CLOSE ��.
-
-       ���͹��ļ�.
-       MOVE "��" TO Ԥ������.
-       MOVE ��ѡ�� TO �󳵺�.
-       OPEN INPUT ��.
-       READ �� KEY IS �󳵺�.
-       MOVE �󳵺� TO Ԥ������.
-       MOVE �󳵳����� TO Ԥ����������.
-       MOVE �󳵳��� TO Ԥ��������.
-       MOVE ������ TO Ԥ��������.
-       MOVE �󳵹��� TO Ԥ��������.
-       MOVE ���ձ��� TO Ԥ�����ձ���.
-       CLOSE ��.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.Ԥ��.
+       AUTHOR.�����20152649.
+       ENVIRONMENT DIVISION.
+       OBJECT SECTION.
+       CLASS-CONTROL.
+        �˿��� IS CLASS "�˿���"
+        �˵��� IS CLASS "�˵���"
+        С���� IS CLASS "С����"
+        �г��� IS CLASS "�г���"
+        ���� IS CLASS "����"
+        ���� IS CLASS "����".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT �˿� ASSIGN TO "�˿�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �˿ͺ�.
+
+        SELECT С�� ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS С����.
+
+        SELECT �г� ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �г���.
+
+        SELECT �� ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �󳵺�.
+
+        SELECT �� ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS �󳵺�.
+
+        SELECT Ԥ�� ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT 审计 ASSIGN TO "审计.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 审计编号.
+
+        SELECT 候补 ASSIGN TO "候补.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 候补编号.
+
+        SELECT 黑名单 ASSIGN TO "黑名单.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 黑名单编号.
+       DATA DIVISION.
+       FILE SECTION.
+       FD �˿�.
+       01 �˿ͼ�¼.
+        05 �˿ͺ� PIC 9(6).
+        05 �˿����� PIC BX(10).
+        05 �˿ͺ��� PIC B9(4).
+        05 积分 PIC B9(6).
+        05 企业客户 PIC 9.
+         88 是企业客户 VALUE 1.
+         88 不是企业客户 VALUE 0.
+        05 协议折扣 PIC B9(2).
+        05 信用冻结 PIC 9.
+         88 信用冻结中 VALUE 1.
+         88 信用正常 VALUE 0.
+       FD С��.
+       01 С����¼.
+        05 С���� PIC 99.
+        05 С�������� PIC BX(6).
+        05 С������ PIC BX(10).
+        05 С������ PIC BX(5).
+        05 С������ PIC B9(6).
+        05 С���ձ��� PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD �г�.
+       01 �г���¼.
+        05 �г��� PIC 99.
+        05 �г������� PIC BX(6).
+        05 �г����� PIC BX(10).
+        05 �г����� PIC BX(5).
+        05 �г����� PIC B9(6).
+        05 �г��ձ��� PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD ��.
+       01 �󳵼�¼.
+        05 �󳵺� PIC 99.
+        05 �󳵳����� PIC BX(6).
+        05 �󳵳��� PIC BX(10).
+        05 ������ PIC BX(5).
+        05 �󳵹��� PIC B9(6).
+        05 ���ձ��� PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD ��.
+       01 �󳵼�¼.
+        05 �󳵺� PIC 99.
+        05 �󳵳����� PIC BX(6).
+        05 �󳵳��� PIC BX(10).
+        05 ������ PIC BX(5).
+        05 �󳵹��� PIC B9(6).
+        05 ���ձ��� PIC B999.
+        05 车辆状态4 PIC 9.
+         88 车辆可用4 VALUE 1.
+         88 车辆已预定4 VALUE 2.
+         88 车辆已租出4 VALUE 3.
+         88 车辆停用4 VALUE 4.
+        05 贵车分店 PIC B9(2).
+       FD Ԥ��.
+       01 Ԥ����¼.
+        05 预定主键.
+         10 Ԥ���˿ͺ� PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 Ԥ���˿����� PIC BX(10).
+        05 Ԥ���˿ͺ��� PIC B9(4).
+        05 Ԥ������1 PIC BX(4).
+        05 Ԥ������2 PIC B99.
+        05 Ԥ���������� PIC BX(6).
+        05 Ԥ��������1 PIC BX(10).
+        05 Ԥ��������2 PIC BX(5).
+        05 Ԥ��������3 PIC B9(6).
+        05 Ԥ�����ձ��� PIC B999.
+        05 Ԥ���� PIC B9(8).
+        05 �黹�� PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD 审计.
+       01 审计记录.
+        05 审计编号 PIC 9(6).
+        05 操作日期 PIC 9(6).
+        05 操作时间 PIC 9(8).
+        05 操作文件 PIC X(8).
+        05 操作类型 PIC X(8).
+        05 操作记录键 PIC X(12).
+        05 操作员 PIC X(6).
+       FD 候补.
+       01 候补记录.
+        05 候补编号 PIC 9(6).
+        05 候补车牌照 PIC BX(6).
+        05 候补车辆类别 PIC B9.
+        05 候补客户号 PIC B9(6).
+        05 候补客户姓名 PIC BX(10).
+        05 候补客户号码 PIC B9(4).
+        05 候补预定起 PIC B9(8).
+        05 候补归还止 PIC B9(8).
+        05 候补登记日期 PIC B9(8).
+       FD 黑名单.
+       01 黑名单记录.
+        05 黑名单编号 PIC 9(2).
+        05 黑名单起始1 PIC 9(8).
+        05 黑名单截止1 PIC 9(8).
+        05 黑名单起始2 PIC 9(8).
+        05 黑名单截止2 PIC 9(8).
+        05 黑名单起始3 PIC 9(8).
+        05 黑名单截止3 PIC 9(8).
+       WORKING-STORAGE SECTION.
+       77 ѡ��-2 PIC 9.
+       77 L PIC 9.
+       77 ����Ԥ���� PIC 9(8).
+       77 ���Թ黹�� PIC 9(8).
+       01 �Ƿ���� PIC 9.
+        88 ���� VALUE 1.
+        88 û���� VALUE 0.
+       01 С������ OBJECT REFERENCE.
+       01 �г����� OBJECT REFERENCE.
+       01 �󳵶��� OBJECT REFERENCE.
+       01 �󳵶��� OBJECT REFERENCE.
+       77 С��ѡ�� PIC 99.
+       77 �г�ѡ�� PIC 99.
+       77 ��ѡ�� PIC 99.
+       77 ��ѡ�� PIC 99.
+       77 ���Գ����� PIC BX(5).
+       77 ���صĹ˿ͺ� PIC 9(6).
+       77 最大预定序号 PIC 9(4).
+       77 取消预定序号 PIC 9(4).
+       77 押金输入 PIC 9(4).
+       77 是否查找老顾客 PIC 9.
+       77 查询方式 PIC 9.
+       77 查询电话 PIC 9(4).
+       77 查询姓名 PIC X(10).
+       01 是否找到老顾客 PIC 9.
+        88 找到老顾客 VALUE 1.
+        88 没找到老顾客 VALUE 0.
+       77 最大审计编号 PIC 9(6).
+       77 审计操作文件 PIC X(8).
+       77 审计操作类型 PIC X(8).
+       77 审计操作键 PIC X(12).
+       01 审计是否完了 PIC 9.
+        88 审计完了 VALUE 1.
+        88 审计没完了 VALUE 0.
+       77 最大候补编号 PIC 9(6).
+       01 候补是否完了 PIC 9.
+        88 候补完了 VALUE 1.
+        88 候补没完了 VALUE 0.
+       77 已知车牌选择 PIC 9.
+       01 车牌查找输入.
+        05 车牌查找全文 PIC X(6).
+       01 车牌查找视图 REDEFINES 车牌查找输入.
+        05 车牌查找字母部分 PIC X(3).
+        05 车牌查找数字部分 PIC X(3).
+       01 车牌扫描完了 PIC 9.
+        88 车牌扫描完毕 VALUE 1.
+        88 车牌扫描未完 VALUE 0.
+       77 车辆总数 PIC 9(3).
+       77 当日预定数 PIC 9(3).
+       77 加装选择输入 PIC 9.
+       01 预定容量状态 PIC 9.
+        88 预定已满 VALUE 1.
+        88 预定未满 VALUE 0.
+       01 交叉预定冲突状态 PIC 9.
+        88 存在交叉预定冲突 VALUE 1.
+        88 无交叉预定冲突 VALUE 0.
+       77 今日日期 PIC 9(8).
+       77 最小提前天数 PIC 9 VALUE 1.
+       01 预定日期受限状态 PIC 9.
+        88 预定日期受限 VALUE 1.
+        88 预定日期不受限 VALUE 0.
+       LINKAGE SECTION.
+       01 �˿Ͷ��� OBJECT REFERENCE.
+       01 �˵����� OBJECT REFERENCE.
+       77 当前操作员 PIC X(6).
+       SCREEN SECTION.
+       01 ����Ļ.
+        05 BLANK SCREEN.
+       01 Ԥ������.
+        05 LINE L.
+        05 COLUMN 1 VALUE "Ԥ���˿ͺ�".
+        05 COLUMN 12 VALUE "����".
+        05 COLUMN 22 VALUE "����".
+        05 COLUMN 26 VALUE "����".
+        05 COLUMN 31 VALUE "��".
+        05 COLUMN 34 VALUE "��".
+        05 COLUMN 40 VALUE "��".
+        05 COLUMN 44 VALUE "����".
+        05 COLUMN 50 VALUE "����".
+        05 COLUMN 56 VALUE "�ձ���".
+        05 COLUMN 63 VALUE "����".
+        05 COLUMN 71 VALUE "����".
+       PROCEDURE DIVISION USING �˵����� �˿Ͷ��� 当前操作员.
+       DISPLAY "请问该顾客是否为老顾客(是请输入1,否请输入0):" NO ADVANCING.
+       ACCEPT 是否查找老顾客.
+       IF 是否查找老顾客 = 1
+       THEN PERFORM 查找老顾客
+       ELSE
+       INVOKE �˿Ͷ��� "����˿���Ϣ" USING 当前操作员 RETURNING ���صĹ˿ͺ�.
+       END-IF.
+       OPEN INPUT �˿�.
+       MOVE ���صĹ˿ͺ� TO �˿ͺ�.
+       READ �˿� KEY IS �˿ͺ�.
+       IF 信用冻结中
+       THEN DISPLAY "该顾客信用已被冻结,暂不能受理新的预定."
+            CLOSE �˿�
+            EXIT PROGRAM
+       END-IF.
+       ������.
+       INVOKE �˵����� "�˵�-2" RETURNING ѡ��-2.
+       EVALUATE ѡ��-2
+       WHEN 1 PERFORM ��С���ļ�
+       WHEN 2 PERFORM ���г��ļ�
+       WHEN 3 PERFORM �����ļ�
+       WHEN 4 PERFORM �����ļ�
+       WHEN 5 PERFORM 取消预定
+       WHEN 6 PERFORM 设置预定黑名单
+       WHEN OTHER
+       CLOSE �˿�
+       EXIT PROGRAM
+       END-EVALUATE.
+       �ı�����.
+       DISPLAY ����Ļ.
+       OPEN INPUT Ԥ��.
+       SET û���� TO TRUE.
+       MOVE 1 TO L.
+       DISPLAY Ԥ������.
+       DISPLAY SPACE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       DISPLAY Ԥ����¼
+       END-READ
+       END-PERFORM
+       DISPLAY SPACE.
+       DISPLAY "ȷ��Ԥ����(��ʽΪ��λ������20160917��ȡ������0)"
+       ACCEPT ����Ԥ����.
+       IF ����Ԥ����=0 THEN
+       CLOSE Ԥ��
+       EXIT PROGRAM
+       END-IF.
+       DISPLAY SPACE.
+       DISPLAY "ȷ���黹��(��ʽΪ��λ������20160917��ȡ������0)".
+       ACCEPT ���Թ黹��.
+       IF ���Թ黹��=0
+       THEN CLOSE Ԥ��
+       EXIT PROGRAM
+       END-IF.
+       IF ����Ԥ����>���Թ黹��
+       THEN DISPLAY "�����������"
+            DISPLAY "����س���������������"
+            STOP " "
+            CLOSE Ԥ��
+            GO TO �ı�����
+       END-IF.
+       SET 预定日期不受限 TO TRUE.
+       ACCEPT 今日日期 FROM DATE YYYYMMDD.
+       IF 最小提前天数 = 0
+       THEN IF ����Ԥ���� < 今日日期 SET 预定日期受限 TO TRUE END-IF
+       ELSE IF ����Ԥ���� NOT > 今日日期 SET 预定日期受限 TO TRUE END-IF
+       END-IF.
+       IF 预定日期受限
+       THEN DISPLAY "取车日期至少需提前于今天预定,不支持当日或过往预定."
+            DISPLAY "请按回车键返回重新输入..."
+            STOP " "
+            CLOSE Ԥ��
+            GO TO �ı�����
+       END-IF.
+       SET 预定日期不受限 TO TRUE.
+       PERFORM 载入预定黑名单.
+       IF (黑名单起始1 > 0) AND
+          NOT((黑名单截止1 < ����Ԥ����) OR (黑名单起始1 > ���Թ黹��))
+       THEN SET 预定日期受限 TO TRUE.
+       IF (黑名单起始2 > 0) AND
+          NOT((黑名单截止2 < ����Ԥ����) OR (黑名单起始2 > ���Թ黹��))
+       THEN SET 预定日期受限 TO TRUE.
+       IF (黑名单起始3 > 0) AND
+          NOT((黑名单截止3 < ����Ԥ����) OR (黑名单起始3 > ���Թ黹��))
+       THEN SET 预定日期受限 TO TRUE.
+       IF 预定日期受限
+       THEN DISPLAY "所选日期区间落在车辆停用黑名单期,不能预定."
+            DISPLAY "请按回车键返回重新输入..."
+            STOP " "
+            CLOSE Ԥ��
+            GO TO �ı�����
+       END-IF.
+       CLOSE Ԥ��.
+       GO TO ��Ԥ���ļ�.
+
+       取消预定.
+       DISPLAY ����Ļ.
+       OPEN INPUT Ԥ��.
+       SET û���� TO TRUE.
+       MOVE 2 TO L.
+       DISPLAY Ԥ������.
+       DISPLAY SPACE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF Ԥ���˿ͺ� = �˿ͺ�
+       THEN DISPLAY Ԥ����¼
+       ELSE CONTINUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE Ԥ��.
+       DISPLAY SPACE.
+       DISPLAY "请输入要取消的预定序号(见上表,不取消请输入0):" NO ADVANCING.
+       ACCEPT 取消预定序号.
+       IF 取消预定序号 = 0
+       THEN GO TO ������
+       END-IF.
+       MOVE �˿ͺ� TO Ԥ���˿ͺ�.
+       MOVE 取消预定序号 TO 预定序号.
+       OPEN I-O Ԥ��.
+       READ Ԥ�� KEY IS 预定主键
+       INVALID KEY DISPLAY "没有该预定记录!"
+       NOT INVALID KEY
+       DELETE Ԥ�� RECORD
+       MOVE "预定" TO 审计操作文件
+       MOVE "删除" TO 审计操作类型
+       MOVE 预定主键 TO 审计操作键
+       PERFORM 写审计记录
+       DISPLAY "预定已取消!"
+       END-READ.
+       CLOSE Ԥ��.
+       GO TO ������.
+       ��Ԥ���ļ�.
+       PERFORM 检查每日预定容量.
+       IF 预定已满
+       THEN DISPLAY "当日全部车辆均已被预定,暂不能再接受新的预定."
+            DISPLAY "请按回车键返回菜单..."
+            STOP " "
+            GO TO ������
+       END-IF.
+       OPEN INPUT Ԥ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF ���Գ����� = Ԥ��������
+       THEN PERFORM ����ƥ��
+       ELSE CONTINUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE Ԥ��.
+       PERFORM 交叉类别冲突检查.
+       IF 存在交叉预定冲突
+       THEN DISPLAY "该顾客在此期间已持有其他类别的预定,不能同时预定多辆车."
+            DISPLAY "请按回车键返回菜单..."
+            STOP " "
+            GO TO ������.
+       END-IF.
+       OPEN I-O Ԥ��.
+       MOVE 0 TO 最大预定序号.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF Ԥ���˿ͺ� = �˿ͺ� AND 预定序号 > 最大预定序号
+       THEN MOVE 预定序号 TO 最大预定序号
+       END-IF
+       END-READ
+       END-PERFORM.
+       MOVE �˿ͺ� TO Ԥ���˿ͺ�.
+       MOVE �˿����� TO Ԥ���˿�����.
+       MOVE �˿ͺ��� TO Ԥ���˿ͺ���.
+       CLOSE �˿�.
+       MOVE ����Ԥ���� TO Ԥ����.
+       MOVE ���Թ黹�� TO �黹��.
+       MOVE 4 TO 取车油量.
+       DISPLAY "请输入预定押金:" NO ADVANCING.
+       ACCEPT 押金输入.
+       MOVE 押金输入 TO 押金.
+       DISPLAY "是否加装儿童座椅(是请输入1,否请输入0):" NO ADVANCING.
+       ACCEPT 加装选择输入.
+       IF 加装选择输入 = 1
+       THEN SET 选配儿童座椅 TO TRUE
+       ELSE SET 未选儿童座椅 TO TRUE
+       END-IF.
+       DISPLAY "是否加装GPS导航(是请输入1,否请输入0):" NO ADVANCING.
+       ACCEPT 加装选择输入.
+       IF 加装选择输入 = 1
+       THEN SET 选配GPS导航 TO TRUE
+       ELSE SET 未选GPS导航 TO TRUE
+       END-IF.
+       DISPLAY "是否投保租车保险(是请输入1,否请输入0):" NO ADVANCING.
+       ACCEPT 加装选择输入.
+       IF 加装选择输入 = 1
+       THEN SET 选配租车保险 TO TRUE
+       ELSE SET 未选租车保险 TO TRUE
+       END-IF.
+       EVALUATE ѡ��-2
+       WHEN 1 PERFORM ����С���ļ�
+       WHEN 2 PERFORM �����г��ļ�
+       WHEN 3 PERFORM ���ʹ��ļ�
+       WHEN 4 PERFORM ���͹��ļ�
+       END-EVALUATE.
+       COMPUTE 预定序号 = 最大预定序号 + 1.
+       SET 尚未取车 TO TRUE.
+       WRITE Ԥ����¼.
+       MOVE "预定" TO 审计操作文件.
+       MOVE "新增" TO 审计操作类型.
+       MOVE 预定主键 TO 审计操作键.
+       PERFORM 写审计记录.
+       CLOSE Ԥ��.
+       OPEN INPUT Ԥ��.
+       DISPLAY ����Ļ.
+       DISPLAY "Ԥ���ɹ�!".
+       MOVE 3 TO L.
+       DISPLAY Ԥ������.
+       DISPLAY SPACE.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END DISPLAY Ԥ����¼
+       END-READ
+       END-PERFORM
+       DISPLAY "...����س�������".
+       STOP " ".
+       CLOSE Ԥ��.
+       EXIT PROGRAM.
+
+       检查每日预定容量.
+       MOVE 0 TO 车辆总数.
+       OPEN INPUT С��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ С�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END ADD 1 TO 车辆总数
+       END-READ
+       END-PERFORM.
+       CLOSE С��.
+       OPEN INPUT �г�.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �г� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END ADD 1 TO 车辆总数
+       END-READ
+       END-PERFORM.
+       CLOSE �г�.
+       OPEN INPUT ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END ADD 1 TO 车辆总数
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       OPEN INPUT ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END ADD 1 TO 车辆总数
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       MOVE 0 TO 当日预定数.
+       OPEN INPUT Ԥ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF NOT((���Թ黹�� < Ԥ����) OR (����Ԥ���� > �黹��))
+       THEN ADD 1 TO 当日预定数
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE Ԥ��.
+       IF 当日预定数 >= 车辆总数
+       THEN SET 预定已满 TO TRUE
+       ELSE SET 预定未满 TO TRUE
+       END-IF.
+
+       ����ƥ��.
+       IF (���Թ黹�� < Ԥ����) OR (����Ԥ���� > �黹��)
+       THEN CONTINUE
+       ELSE PERFORM 登记候补
+            DISPLAY "���������޳�,���س����ı�����"
+            STOP " "
+            CLOSE Ԥ��
+            GO TO �ı�����
+       END-IF.
+
+       交叉类别冲突检查.
+       SET 无交叉预定冲突 TO TRUE.
+       OPEN INPUT Ԥ��.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ Ԥ�� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF Ԥ���˿ͺ� = ���صĹ˿ͺ�
+       THEN IF NOT((�黹�� < ����Ԥ����) OR (Ԥ���� > ���Թ黹��))
+            THEN SET 存在交叉预定冲突 TO TRUE
+            END-IF
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE Ԥ��.
+
+       载入预定黑名单.
+       MOVE 1 TO 黑名单编号.
+       MOVE 0 TO 黑名单起始1 黑名单截止1
+                 黑名单起始2 黑名单截止2
+                 黑名单起始3 黑名单截止3.
+       OPEN INPUT 黑名单.
+       READ 黑名单 KEY IS 黑名单编号
+       INVALID KEY CONTINUE
+       END-READ.
+       CLOSE 黑名单.
+
+       设置预定黑名单.
+       DISPLAY ����Ļ.
+       DISPLAY "----设置车辆停用黑名单(最多三段,某段起始填0表示不启用该段)----".
+       PERFORM 载入预定黑名单.
+       DISPLAY "第一段停用起始日期(YYYYMMDD,0表示不启用):" NO ADVANCING.
+       ACCEPT 黑名单起始1.
+       IF 黑名单起始1 NOT = 0
+       THEN DISPLAY "第一段停用截止日期(YYYYMMDD):" NO ADVANCING
+            ACCEPT 黑名单截止1
+       ELSE MOVE 0 TO 黑名单截止1
+       END-IF.
+       DISPLAY "第二段停用起始日期(YYYYMMDD,0表示不启用):" NO ADVANCING.
+       ACCEPT 黑名单起始2.
+       IF 黑名单起始2 NOT = 0
+       THEN DISPLAY "第二段停用截止日期(YYYYMMDD):" NO ADVANCING
+            ACCEPT 黑名单截止2
+       ELSE MOVE 0 TO 黑名单截止2
+       END-IF.
+       DISPLAY "第三段停用起始日期(YYYYMMDD,0表示不启用):" NO ADVANCING.
+       ACCEPT 黑名单起始3.
+       IF 黑名单起始3 NOT = 0
+       THEN DISPLAY "第三段停用截止日期(YYYYMMDD):" NO ADVANCING
+            ACCEPT 黑名单截止3
+       ELSE MOVE 0 TO 黑名单截止3
+       END-IF.
+       MOVE 1 TO 黑名单编号.
+       OPEN I-O 黑名单.
+       REWRITE 黑名单记录
+       INVALID KEY WRITE 黑名单记录
+       END-REWRITE.
+       CLOSE 黑名单.
+       DISPLAY "黑名单设置已保存."
+       DISPLAY "请按回车键返回..." NO ADVANCING.
+       ACCEPT L.
+       GO TO ������.
+
+       登记候补.
+       OPEN I-O 候补.
+       MOVE 0 TO 最大候补编号.
+       SET 候补没完了 TO TRUE.
+       PERFORM UNTIL 候补完了
+       READ 候补 NEXT RECORD
+       AT END SET 候补完了 TO TRUE
+       NOT AT END
+       IF 候补编号 > 最大候补编号
+       THEN MOVE 候补编号 TO 最大候补编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大候补编号 = 最大候补编号 + 1.
+       MOVE 最大候补编号 TO 候补编号.
+       MOVE ���Գ����� TO 候补车牌照.
+       MOVE ѡ��-2 TO 候补车辆类别.
+       MOVE �˿ͺ� TO 候补客户号.
+       MOVE �˿����� TO 候补客户姓名.
+       MOVE �˿ͺ��� TO 候补客户号码.
+       MOVE ����Ԥ���� TO 候补预定起.
+       MOVE ���Թ黹�� TO 候补归还止.
+       ACCEPT 候补登记日期 FROM DATE.
+       WRITE 候补记录.
+       CLOSE 候补.
+
+
+       ��С���ļ�.
+       DISPLAY "是否已知具体车牌照(知道请输入1,否则请输入0按列表选择):" NO ADVANCING.
+       ACCEPT 已知车牌选择.
+       IF 已知车牌选择 = 1
+       THEN PERFORM 按车牌选小车
+       ELSE PERFORM 浏览选小车
+       END-IF.
+       IF С��ѡ�� IS ZERO
+       THEN GO TO ������.
+       OPEN INPUT С��.
+       MOVE С��ѡ�� TO С����.
+       READ С�� KEY IS С����.
+       MOVE С������ TO ���Գ�����.
+       CLOSE С��.
+
+       浏览选小车.
+       INVOKE С���� "NEW" RETURNING С������.
+       INVOKE С������ "����С������".
+       ACCEPT С��ѡ��.
+
+       按车牌选小车.
+       DISPLAY "请输入车牌照:" NO ADVANCING.
+       ACCEPT 车牌查找输入.
+       IF 车牌查找字母部分 IS NOT ALPHABETIC OR 车牌查找数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 按车牌选小车
+       END-IF.
+       MOVE 0 TO С��ѡ��.
+       OPEN INPUT С��.
+       SET 车牌扫描未完 TO TRUE.
+       PERFORM UNTIL 车牌扫描完毕
+       READ С�� NEXT RECORD
+       AT END SET 车牌扫描完毕 TO TRUE
+       NOT AT END
+       IF С�������� = 车牌查找输入
+       THEN MOVE С���� TO С��ѡ��
+            SET 车牌扫描完毕 TO TRUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE С��.
+       IF С��ѡ�� IS ZERO
+       THEN DISPLAY "未找到该车牌照,请改为浏览选择."
+       END-IF.
+
+       ����С���ļ�.
+       MOVE "С��" TO Ԥ������1.
+       MOVE С��ѡ�� TO С����.
+       OPEN I-O С��.
+       READ С�� KEY IS С����.
+       MOVE С���� TO Ԥ������2.
+       MOVE С�������� TO Ԥ����������.
+       MOVE С������ TO Ԥ��������1.
+       MOVE С������ TO Ԥ��������2.
+       MOVE С������ TO Ԥ��������3.
+       MOVE С���ձ��� TO Ԥ�����ձ���.
+       SET 车辆已预定1 TO TRUE.
+       MOVE 小车分店 TO 预定分店.
+       REWRITE С����¼.
+       CLOSE С��.
+
+       ���г��ļ�.
+       DISPLAY "是否已知具体车牌照(知道请输入1,否则请输入0按列表选择):" NO ADVANCING.
+       ACCEPT 已知车牌选择.
+       IF 已知车牌选择 = 1
+       THEN PERFORM 按车牌选中车
+       ELSE PERFORM 浏览选中车
+       END-IF.
+       IF �г�ѡ�� IS ZERO
+       THEN GO TO ������.
+       MOVE �г�ѡ�� TO �г���.
+       OPEN INPUT �г�.
+       READ �г� KEY IS �г���.
+       MOVE �г����� TO ���Գ�����.
+       CLOSE �г�.
+
+       浏览选中车.
+       INVOKE �г��� "NEW" RETURNING �г�����.
+       INVOKE �г����� "�����г�����".
+       ACCEPT �г�ѡ��.
+
+       按车牌选中车.
+       DISPLAY "请输入车牌照:" NO ADVANCING.
+       ACCEPT 车牌查找输入.
+       IF 车牌查找字母部分 IS NOT ALPHABETIC OR 车牌查找数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 按车牌选中车
+       END-IF.
+       MOVE 0 TO �г�ѡ��.
+       OPEN INPUT �г�.
+       SET 车牌扫描未完 TO TRUE.
+       PERFORM UNTIL 车牌扫描完毕
+       READ �г� NEXT RECORD
+       AT END SET 车牌扫描完毕 TO TRUE
+       NOT AT END
+       IF �г������� = 车牌查找输入
+       THEN MOVE �г��� TO �г�ѡ��
+            SET 车牌扫描完毕 TO TRUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �г�.
+       IF �г�ѡ�� IS ZERO
+       THEN DISPLAY "未找到该车牌照,请改为浏览选择."
+       END-IF.
+
+       �����г��ļ�.
+       MOVE "�г�" TO Ԥ������1.
+       MOVE �г�ѡ�� TO �г���.
+       OPEN I-O �г�.
+       READ �г� KEY IS �г���.
+       MOVE �г��� TO Ԥ������2.
+       MOVE �г������� TO Ԥ����������.
+       MOVE �г����� TO Ԥ��������1.
+       MOVE �г����� TO Ԥ��������2.
+       MOVE �г����� TO Ԥ��������3.
+       MOVE �г��ձ��� TO Ԥ�����ձ���.
+       SET 车辆已预定2 TO TRUE.
+       MOVE 中车分店 TO 预定分店.
+       REWRITE �г���¼.
+       CLOSE �г�.
+
+       �����ļ�.
+       DISPLAY "是否已知具体车牌照(知道请输入1,否则请输入0按列表选择):" NO ADVANCING.
+       ACCEPT 已知车牌选择.
+       IF 已知车牌选择 = 1
+       THEN PERFORM 按车牌选大车
+       ELSE PERFORM 浏览选大车
+       END-IF.
+       IF ��ѡ�� IS ZERO
+       THEN GO TO ������.
+       MOVE ��ѡ�� TO �󳵺�.
+       OPEN INPUT ��.
+       READ �� KEY IS �󳵺�.
+       MOVE ������ TO ���Գ�����.
+       CLOSE ��.
+
+       浏览选大车.
+       INVOKE ���� "NEW" RETURNING �󳵶���.
+       INVOKE �󳵶��� "���ô󳵷���".
+       ACCEPT ��ѡ��.
+
+       按车牌选大车.
+       DISPLAY "请输入车牌照:" NO ADVANCING.
+       ACCEPT 车牌查找输入.
+       IF 车牌查找字母部分 IS NOT ALPHABETIC OR 车牌查找数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 按车牌选大车
+       END-IF.
+       MOVE 0 TO ��ѡ��.
+       OPEN INPUT ��.
+       SET 车牌扫描未完 TO TRUE.
+       PERFORM UNTIL 车牌扫描完毕
+       READ �� NEXT RECORD
+       AT END SET 车牌扫描完毕 TO TRUE
+       NOT AT END
+       IF �󳵳����� = 车牌查找输入
+       THEN MOVE �󳵺� TO ��ѡ��
+            SET 车牌扫描完毕 TO TRUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       IF ��ѡ�� IS ZERO
+       THEN DISPLAY "未找到该车牌照,请改为浏览选择."
+       END-IF.
+
+       ���ʹ��ļ�.
+       MOVE "��" TO Ԥ������1.
+       MOVE ��ѡ�� TO �󳵺�.
+       OPEN I-O ��.
+       READ �� KEY IS �󳵺�.
+       MOVE �󳵺� TO Ԥ������2.
+       MOVE �󳵳����� TO Ԥ����������.
+       MOVE �󳵳��� TO Ԥ��������1.
+       MOVE ������ TO Ԥ��������2.
+       MOVE �󳵹��� TO Ԥ��������3.
+       MOVE ���ձ��� TO Ԥ�����ձ���.
+       SET 车辆已预定3 TO TRUE.
+       MOVE 大车分店 TO 预定分店.
+       REWRITE �󳵼�¼.
+       CLOSE ��.
+
+       �����ļ�.
+       DISPLAY "是否已知具体车牌照(知道请输入1,否则请输入0按列表选择):" NO ADVANCING.
+       ACCEPT 已知车牌选择.
+       IF 已知车牌选择 = 1
+       THEN PERFORM 按车牌选贵车
+       ELSE PERFORM 浏览选贵车
+       END-IF.
+       IF ��ѡ�� IS ZERO
+       THEN GO TO ������.
+       MOVE ��ѡ�� TO �󳵺�.
+       OPEN INPUT ��.
+       READ �� KEY IS �󳵺�.
+       MOVE ������ TO ���Գ�����.
+       CLOSE ��.
+
+       浏览选贵车.
+       INVOKE ���� "NEW" RETURNING �󳵶���.
+       INVOKE �󳵶��� "���ù󳵷���".
+       ACCEPT ��ѡ��.
+
+       按车牌选贵车.
+       DISPLAY "请输入车牌照:" NO ADVANCING.
+       ACCEPT 车牌查找输入.
+       IF 车牌查找字母部分 IS NOT ALPHABETIC OR 车牌查找数字部分 IS NOT NUMERIC
+       THEN DISPLAY "车牌照格式不正确(应为3位字母加3位数字),请重新输入."
+            GO TO 按车牌选贵车
+       END-IF.
+       MOVE 0 TO ��ѡ��.
+       OPEN INPUT ��.
+       SET 车牌扫描未完 TO TRUE.
+       PERFORM UNTIL 车牌扫描完毕
+       READ �� NEXT RECORD
+       AT END SET 车牌扫描完毕 TO TRUE
+       NOT AT END
+       IF �󳵳����� = 车牌查找输入
+       THEN MOVE �󳵺� TO ��ѡ��
+            SET 车牌扫描完毕 TO TRUE
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE ��.
+       IF ��ѡ�� IS ZERO
+       THEN DISPLAY "未找到该车牌照,请改为浏览选择."
+       END-IF.
+
+       ���͹��ļ�.
+       MOVE "��" TO Ԥ������1.
+       MOVE ��ѡ�� TO �󳵺�.
+       OPEN I-O ��.
+       READ �� KEY IS �󳵺�.
+       MOVE �󳵺� TO Ԥ������2.
+       MOVE �󳵳����� TO Ԥ����������.
+       MOVE �󳵳��� TO Ԥ��������1.
+       MOVE ������ TO Ԥ��������2.
+       MOVE �󳵹��� TO Ԥ��������3.
+       MOVE ���ձ��� TO Ԥ�����ձ���.
+       SET 车辆已预定4 TO TRUE.
+       MOVE 贵车分店 TO 预定分店.
+       REWRITE �󳵼�¼.
+       CLOSE ��.
+
+       查找老顾客.
+       DISPLAY "请选择查找方式(电话请输入1,姓名请输入2):" NO ADVANCING.
+       ACCEPT 查询方式.
+       MOVE 0 TO ���صĹ˿ͺ�.
+       SET 没找到老顾客 TO TRUE.
+       EVALUATE 查询方式
+       WHEN 1
+       DISPLAY "请输入顾客电话:" NO ADVANCING
+       ACCEPT 查询电话
+       PERFORM 按电话查找老顾客
+       WHEN 2
+       DISPLAY "请输入顾客姓名:" NO ADVANCING
+       ACCEPT 查询姓名
+       PERFORM 按姓名查找老顾客
+       WHEN OTHER CONTINUE
+       END-EVALUATE.
+       IF 没找到老顾客
+       THEN DISPLAY "未查找到匹配的老顾客,请重新登记"
+       INVOKE �˿Ͷ��� "����˿���Ϣ" USING 当前操作员 RETURNING ���صĹ˿ͺ�
+       END-IF.
+
+       按电话查找老顾客.
+       OPEN INPUT �˿�.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˿� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF �˿ͺ��� = 查询电话
+       THEN SET 找到老顾客 TO TRUE
+            MOVE �˿ͺ� TO ���صĹ˿ͺ�
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˿�.
+
+       按姓名查找老顾客.
+       OPEN INPUT �˿�.
+       SET û���� TO TRUE.
+       PERFORM UNTIL ����
+       READ �˿� NEXT RECORD
+       AT END SET ���� TO TRUE
+       NOT AT END
+       IF �˿����� = 查询姓名
+       THEN SET 找到老顾客 TO TRUE
+            MOVE �˿ͺ� TO ���صĹ˿ͺ�
+       END-IF
+       END-READ
+       END-PERFORM.
+       CLOSE �˿�.
+
+       写审计记录.
+       OPEN I-O 审计.
+       MOVE 0 TO 最大审计编号.
+       SET 审计没完了 TO TRUE.
+       PERFORM UNTIL 审计完了
+       READ 审计 NEXT RECORD
+       AT END SET 审计完了 TO TRUE
+       NOT AT END
+       IF 审计编号 > 最大审计编号
+       THEN MOVE 审计编号 TO 最大审计编号
+       END-IF
+       END-READ
+       END-PERFORM.
+       COMPUTE 最大审计编号 = 最大审计编号 + 1.
+       MOVE 最大审计编号 TO 审计编号.
+       ACCEPT 操作日期 FROM DATE.
+       ACCEPT 操作时间 FROM TIME.
+       MOVE 审计操作文件 TO 操作文件.
+       MOVE 审计操作类型 TO 操作类型.
+       MOVE 审计操作键 TO 操作记录键.
+       MOVE 当前操作员 TO 操作员.
+       WRITE 审计记录.
+       CLOSE 审计.
