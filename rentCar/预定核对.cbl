@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.预定核对.
+       AUTHOR.烏烏烏烏烏20152649.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT 预定 ASSIGN TO "Ԥ��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 预定主键.
+
+        SELECT 小车 ASSIGN TO "С��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 小车号.
+
+        SELECT 中车 ASSIGN TO "�г�.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 中车号.
+
+        SELECT 大 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 大车号.
+
+        SELECT 贵 ASSIGN TO "��.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS IS DYNAMIC
+        RECORD KEY IS 贵车号.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD 预定.
+       01 预定记录.
+        05 预定主键.
+         10 预定客户号 PIC 9(6).
+         10 预定序号 PIC 9(4).
+        05 预定客户姓名 PIC BX(10).
+        05 预定客户号码 PIC B9(4).
+        05 预定类别1 PIC BX(4).
+        05 预定类别2 PIC B99.
+        05 预定车牌照 PIC BX(6).
+        05 预定厂家1 PIC BX(10).
+        05 预定厂家2 PIC BX(5).
+        05 预定厂家3 PIC B9(6).
+        05 预定日租金 PIC B999.
+        05 预定起 PIC B9(8).
+        05 归还止 PIC B9(8).
+        05 取车油量 PIC B9.
+        05 押金 PIC B9999.
+        05 预定分店 PIC B9(2).
+        05 儿童座椅 PIC 9.
+         88 选配儿童座椅 VALUE 1.
+         88 未选儿童座椅 VALUE 0.
+        05 GPS导航 PIC 9.
+         88 选配GPS导航 VALUE 1.
+         88 未选GPS导航 VALUE 0.
+        05 租车保险 PIC 9.
+         88 选配租车保险 VALUE 1.
+         88 未选租车保险 VALUE 0.
+        05 已取车 PIC 9.
+         88 已经取车 VALUE 1.
+         88 尚未取车 VALUE 0.
+       FD 小车.
+       01 小车记录.
+        05 小车号 PIC 99.
+        05 小车车牌照 PIC BX(6).
+        05 小车车厂家1 PIC BX(10).
+        05 小车车型号2 PIC BX(5).
+        05 小车公里数3 PIC B9(6).
+        05 小车日租金 PIC B999.
+        05 车辆状态1 PIC 9.
+         88 车辆可用1 VALUE 1.
+         88 车辆已预定1 VALUE 2.
+         88 车辆已租出1 VALUE 3.
+         88 车辆停用1 VALUE 4.
+        05 小车分店 PIC B9(2).
+       FD 中车.
+       01 中车记录.
+        05 中车号 PIC 99.
+        05 中车车牌照 PIC BX(6).
+        05 中车车厂家1 PIC BX(10).
+        05 中车车型号2 PIC BX(5).
+        05 中车公里数3 PIC B9(6).
+        05 中车日租金 PIC B999.
+        05 车辆状态2 PIC 9.
+         88 车辆可用2 VALUE 1.
+         88 车辆已预定2 VALUE 2.
+         88 车辆已租出2 VALUE 3.
+         88 车辆停用2 VALUE 4.
+        05 中车分店 PIC B9(2).
+       FD 大.
+       01 大车记录.
+        05 大车号 PIC 99.
+        05 大车车牌照 PIC BX(6).
+        05 大车车厂 PIC BX(10).
+        05 大车车型号 PIC BX(5).
+        05 大车公里数 PIC B9(6).
+        05 大车日租金 PIC B999.
+        05 车辆状态3 PIC 9.
+         88 车辆可用3 VALUE 1.
+         88 车辆已预定3 VALUE 2.
+         88 车辆已租出3 VALUE 3.
+         88 车辆停用3 VALUE 4.
+        05 大车分店 PIC B9(2).
+       FD 贵.
+       01 贵车记录.
+        05 贵车号 PIC 99.
+        05 贵车车牌照 PIC BX(6).
+        05 贵车车厂 PIC BX(10).
+        05 贵车车型号 PIC BX(5).
+        05 贵车公里数 PIC B9(6).
+        05 贵车日租金 PIC B999.
+        05 车辆状态4 PIC 9.
+         88 车辆可用4 VALUE 1.
+         88 车辆已预定4 VALUE 2.
+         88 车辆已租出4 VALUE 3.
+         88 车辆停用4 VALUE 4.
+        05 贵车分店 PIC B9(2).
+
+       WORKING-STORAGE SECTION.
+       77 孤儿预定数 PIC 9(4).
+       01 是否完了 PIC 9.
+        88 完了 VALUE 1.
+        88 没完了 VALUE 0.
+       01 是否找到车辆 PIC 9.
+        88 找到车辆 VALUE 1.
+        88 未找到车辆 VALUE 0.
+
+       SCREEN SECTION.
+       01 空白屏幕.
+        05 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       DISPLAY 空白屏幕.
+       DISPLAY "======== 预定与车辆档案核对 ========".
+       DISPLAY SPACE.
+       OPEN INPUT 预定.
+       OPEN INPUT 小车.
+       OPEN INPUT 中车.
+       OPEN INPUT 大.
+       OPEN INPUT 贵.
+       MOVE 0 TO 孤儿预定数.
+       SET 没完了 TO TRUE.
+       PERFORM UNTIL 完了
+       READ 预定 NEXT RECORD
+       AT END SET 完了 TO TRUE
+       NOT AT END PERFORM 核对单条预定
+       END-READ
+       END-PERFORM.
+       CLOSE 预定.
+       CLOSE 小车.
+       CLOSE 中车.
+       CLOSE 大.
+       CLOSE 贵.
+       DISPLAY SPACE.
+       IF 孤儿预定数 = 0
+       THEN DISPLAY "核对完毕,所有预定均对应有效的车辆档案."
+       ELSE DISPLAY "核对完毕,共发现孤儿预定记录:" NO ADVANCING
+            DISPLAY 孤儿预定数
+       END-IF.
+       DISPLAY "...核对完毕".
+       STOP " ".
+       EXIT PROGRAM.
+
+       核对单条预定.
+       SET 未找到车辆 TO TRUE.
+       EVALUATE 预定类别1
+       WHEN "С��" PERFORM 核对小车车辆
+       WHEN "�г�" PERFORM 核对中车车辆
+       WHEN OTHER PERFORM 核对大贵车辆
+       END-EVALUATE.
+       IF 未找到车辆
+       THEN PERFORM 显示孤儿预定
+       END-IF.
+
+       核对小车车辆.
+       MOVE 预定类别2 TO 小车号.
+       READ 小车 KEY IS 小车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY SET 找到车辆 TO TRUE
+       END-READ.
+
+       核对中车车辆.
+       MOVE 预定类别2 TO 中车号.
+       READ 中车 KEY IS 中车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY SET 找到车辆 TO TRUE
+       END-READ.
+
+       核对大贵车辆.
+       MOVE 预定类别2 TO 大车号.
+       READ 大 KEY IS 大车号
+       INVALID KEY CONTINUE
+       NOT INVALID KEY SET 找到车辆 TO TRUE
+       END-READ.
+       IF 未找到车辆
+       THEN MOVE 预定类别2 TO 贵车号
+            READ 贵 KEY IS 贵车号
+            INVALID KEY CONTINUE
+            NOT INVALID KEY SET 找到车辆 TO TRUE
+            END-READ
+       END-IF.
+
+       显示孤儿预定.
+       COMPUTE 孤儿预定数 = 孤儿预定数 + 1.
+       DISPLAY "孤儿预定 - 客户号:" NO ADVANCING.
+       DISPLAY 预定客户号 NO ADVANCING.
+       DISPLAY "  预定序号:" NO ADVANCING.
+       DISPLAY 预定序号 NO ADVANCING.
+       DISPLAY "  车牌照:" NO ADVANCING.
+       DISPLAY 预定车牌照 NO ADVANCING.
+       DISPLAY "  对应车辆类别/编号不存在于车辆档案中".
